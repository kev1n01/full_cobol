@@ -0,0 +1,400 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GENDAT01.
+       AUTHOR. TEC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PARAMETRO OPCIONAL: CANTIDAD DE REGISTROS A GENERAR Y ENTIDAD
+      *    A USAR; SI NO EXISTE SE GENERAN WS-CANT-REGISTROS (VALOR POR
+      *    DEFECTO) PARA LA ENTIDAD '0001'
+           SELECT FPARMGEN ASSIGN TO 'PARMGENDAT.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-PARMGEN.
+
+      *    ENTRADA DE CUENTA DE TARJETA DE PROGRAM1 (VER SELECT FILINP1
+      *    EN PROGRAM.cbl)
+           SELECT FILINP1 ASSIGN TO 'FILINP1.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILINP1.
+
+      *    ENTRADA DE INFORMACION DE TARJETA DE PROGRAM1 (VER SELECT
+      *    FILINP2 EN PROGRAM.cbl)
+           SELECT FILINP2 ASSIGN TO 'FILINP2.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILINP2.
+
+      *    ENTRADA SIN ORDENAR DE SOLICITUDES DE CDCB14Q (VER SELECT
+      *    FTOTT09I-ENTRADA EN modified_CDCB14Q.cbl); SE ESCRIBE CON EL
+      *    MISMO LAYOUT DE REG-DATAREPO (COPY CDCFDREP) PARA QUE EL SORT
+      *    DE ENTRADA DE CDCB14Q LA LEA SIN CAMBIOS
+           SELECT FTOTT09I ASSIGN TO 'FTOTT09I.dat'
+              FILE STATUS IS FS-FTOTT09I.
+
+      *    ENTRADA SIN ORDENAR DE ACTIVACIONES DE CDCB14Q (VER SELECT
+      *    FFECACTI-ENTRADA EN modified_CDCB14Q.cbl)
+           SELECT FFECACTI ASSIGN TO 'FFECACTI.dat'
+              FILE STATUS IS FS-FFECACTI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FPARMGEN
+           RECORDING MODE IS F.
+       01  REG-PARMGEN.
+           02 PARMGEN-CANTIDAD      PIC 9(05). *> CANT. DE REGISTROS
+           02 FILLER                PIC X(01).
+           02 PARMGEN-ENTIDAD       PIC X(04). *> ENTIDAD A USAR
+
+       FD  FILINP1
+           RECORDING MODE IS F.
+       01  REG-IN01.
+           02 ACC-COD-ENT       PIC X(4).
+           02 ACC-CENT-ALTA     PIC X(4).
+           02 ACC-NUMB          PIC X(12).
+           02 ACC-PAN           PIC X(22).
+
+       FD  FILINP2
+           RECORDING MODE IS F.
+       01  REG-IN02.
+           02 INF-PAN          PIC X(22).
+           02 INF-COD-MAR      PIC 9(2).
+           02 INF-IND-TIP      PIC 9(2).
+           02 INF-FEC-BAJ      PIC X(10).
+           02 INF-MOT-BAJ      PIC X(2).
+           02 INF-FEC-BLOQ     PIC X(10).
+           02 INF-COD-BLOQ     PIC 9(2).
+
+       FD  FTOTT09I
+           RECORDING MODE IS F.
+       01  REG-DATAREPO.
+           COPY CDCFDREP.
+           02 CDC-NUMPLAST       PIC 9(12).
+           02 CDC-NUMBEN         PIC 9(05).
+
+       FD  FFECACTI
+           RECORDING MODE IS F.
+       01  REG-FFECACTI.
+           02 CDC-FECACTI        PIC X(08).
+           02 CDC-PANINNO        PIC X(21).
+
+       WORKING-STORAGE SECTION.
+      *VARIABLES PARA OBTENER FECHA/HORA DEL SISTEMA (COPY GDATETIME)
+       01 WS-HORA-SISTEMA           PIC 9(8).
+       01 WS-FECHA-ACTUAL.
+           05 WS-FECHA-YYYYMMDD     PIC 9(8).
+           05 WS-FECHA-DISPLAY.
+               10 WS-DD             PIC 9(2).
+               10 FILLER            PIC X VALUE '/'.
+               10 WS-MM             PIC 9(2).
+               10 FILLER            PIC X VALUE '/'.
+               10 WS-YYYY           PIC 9(4).
+           05 WS-HORA-DISPLAY.
+               10 HH                PIC 9(02).
+               10 FILLER            PIC X(01) VALUE ':'.
+               10 MM                PIC 9(02).
+               10 FILLER            PIC X(01) VALUE ':'.
+               10 SS                PIC 9(02).
+
+      *VARIABLES DE PARAMETROS DE GENERACION
+       01 WS-PARM-VARIABLES.
+           05 WS-CANT-REGISTROS     PIC 9(05) COMP VALUE 100.
+           05 WS-GEN-ENTIDAD        PIC X(04) VALUE '0001'.
+
+      *VARIABLES DE TRABAJO DE CADA REGISTRO SINTETICO
+       01 WS-GEN-VARIABLES.
+           05 WS-GEN-IDX            PIC 9(05) COMP VALUE ZERO.
+           05 WS-GEN-COCIENTE       PIC 9(05) COMP.
+           05 WS-GEN-RESIDUO2       PIC 9(05) COMP.
+           05 WS-GEN-RESIDUO3       PIC 9(05) COMP.
+           05 WS-GEN-RESIDUO4       PIC 9(05) COMP.
+           05 WS-GEN-RESIDUO5       PIC 9(05) COMP.
+           05 WS-GEN-RESIDUO30      PIC 9(05) COMP.
+           05 WS-GEN-PAN-NUM        PIC 9(16).
+           05 WS-GEN-PAN-X          PIC X(22).
+           05 WS-GEN-CUENTA         PIC 9(12).
+           05 WS-GEN-COD-MAR        PIC 9(02).
+           05 WS-GEN-COD-BLOQ       PIC 9(02).
+           05 WS-GEN-IND-TIP        PIC 9(02).
+           05 WS-GEN-FEC-BLOQ-NUM   PIC 9(08).
+           05 WS-GEN-FEC-BLOQ-X     PIC X(10).
+           05 WS-GEN-FEC-ALTA-NUM   PIC 9(08) VALUE 20200115.
+           05 WS-GEN-NOMBRE         PIC X(40).
+           05 WS-GEN-CONTADOR-EDIT  PIC 9(06).
+           05 WS-GEN-DOCUMENTO      PIC X(11).
+           05 WS-GEN-DOC-EDIT       PIC 9(09).
+           05 WS-GEN-ACTIVADA       PIC X(01).
+
+      *CONTADORES DE REGISTROS ESCRITOS POR ARCHIVO
+       01 WSC-COUNTERS.
+           05 COUNT-FILINP1         PIC 9(07) COMP VALUE ZEROS.
+           05 COUNT-FILINP2         PIC 9(07) COMP VALUE ZEROS.
+           05 COUNT-FTOTT09I        PIC 9(07) COMP VALUE ZEROS.
+           05 COUNT-FFECACTI        PIC 9(07) COMP VALUE ZEROS.
+
+      *FILE STATUS DE CADA ARCHIVO
+       01 WSF-STATUS.
+           05 FS-PARMGEN            PIC XX.
+           05 FS-FILINP1            PIC XX.
+           05 FS-FILINP2            PIC XX.
+           05 FS-FTOTT09I           PIC XX.
+           05 FS-FFECACTI           PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+      *----------------------------------------------------------------+
+           PERFORM 1000-INICIALIZAR
+           PERFORM 1300-PREPARAR-ARCHIVOS
+           PERFORM 2000-GENERAR-REGISTROS
+           PERFORM 2200-GENERAR-HUERFANAS
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+      *----------------------------------------------------------------+
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------+
+           PERFORM 1100-OBTENER-FECHA-ACTUAL
+           PERFORM 1150-LEER-PARAMETRO-CANTIDAD.
+
+      *----------------------------------------------------------------+
+       1100-OBTENER-FECHA-ACTUAL.
+      *----------------------------------------------------------------+
+           COPY GDATETIME.
+
+      *----------------------------------------------------------------+
+       1150-LEER-PARAMETRO-CANTIDAD.
+      *----------------------------------------------------------------+
+      *    SI PARMGENDAT.txt NO EXISTE SE USAN LOS VALORES POR DEFECTO
+      *    DE WS-PARM-VARIABLES, PARA QUE EL GENERADOR SIGA SIENDO UTIL
+      *    SIN CONFIGURACION PREVIA
+           OPEN INPUT FPARMGEN
+           IF FS-PARMGEN = '00'
+               READ FPARMGEN
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARMGEN-CANTIDAD NOT = ZERO
+                           MOVE PARMGEN-CANTIDAD TO WS-CANT-REGISTROS
+                       END-IF
+                       IF PARMGEN-ENTIDAD NOT = SPACES
+                           MOVE PARMGEN-ENTIDAD TO WS-GEN-ENTIDAD
+                       END-IF
+               END-READ
+               CLOSE FPARMGEN
+           ELSE
+               DISPLAY 'PARMGENDAT.txt NO ENCONTRADO, SE USAN VALORES '
+                       'POR DEFECTO'
+           END-IF
+           DISPLAY 'SE GENERARAN ' WS-CANT-REGISTROS
+                   ' REGISTROS SINTETICOS PARA LA ENTIDAD '
+                   WS-GEN-ENTIDAD.
+
+      *----------------------------------------------------------------+
+       1300-PREPARAR-ARCHIVOS.
+      *----------------------------------------------------------------+
+           OPEN OUTPUT FILINP1 FILINP2 FTOTT09I FFECACTI
+           IF FS-FILINP1 NOT = '00' OR FS-FILINP2 NOT = '00' OR
+              FS-FTOTT09I NOT = '00' OR FS-FFECACTI NOT = '00'
+               DISPLAY 'ERROR AL ABRIR ARCHIVOS DE SALIDA SINTETICOS'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------------+
+       2000-GENERAR-REGISTROS.
+      *----------------------------------------------------------------+
+           PERFORM VARYING WS-GEN-IDX FROM 1 BY 1
+               UNTIL WS-GEN-IDX > WS-CANT-REGISTROS
+                   PERFORM 2100-GENERAR-UN-REGISTRO
+           END-PERFORM.
+
+      *----------------------------------------------------------------+
+       2100-GENERAR-UN-REGISTRO.
+      *----------------------------------------------------------------+
+           PERFORM 2110-DETERMINAR-ATRIBUTOS
+           PERFORM 2120-ESCRIBIR-FILINP1
+           PERFORM 2130-ESCRIBIR-FILINP2
+           PERFORM 2140-ESCRIBIR-FTOTT09I
+           IF WS-GEN-ACTIVADA = 'S'
+               PERFORM 2150-ESCRIBIR-FFECACTI
+           END-IF.
+
+      *----------------------------------------------------------------+
+       2110-DETERMINAR-ATRIBUTOS.
+      *----------------------------------------------------------------+
+      *    ARMA, A PARTIR DEL CONTADOR WS-GEN-IDX, UNA TARJETA SINTETICA
+      *    COMPLETA: EL PAN USA UN BIN DE PRUEBA RESERVADO (999999) QUE
+      *    NUNCA COINCIDE CON UN BIN REAL, Y EL NOMBRE/DOCUMENTO SE
+      *    FABRICAN DESDE CERO (NO SE LEE NI SE ENMASCARA NINGUN DATO
+      *    REAL); EL CODIGO DE MARCA, EL CODIGO DE BLOQUEO Y LAS FECHAS
+      *    SE TOMAN DEL DOMINIO REAL DE VALORES (EVDESMAR.txt/
+      *    EVDESBLOQ.txt) PARA QUE LOS DATOS SEAN UTILES EN PRUEBAS
+           MOVE SPACES TO WS-GEN-PAN-X
+           COMPUTE WS-GEN-PAN-NUM = 9999990000000000 + WS-GEN-IDX
+           MOVE WS-GEN-PAN-NUM TO WS-GEN-PAN-X(1:16)
+
+           COMPUTE WS-GEN-CUENTA = 500000000000 + WS-GEN-IDX
+
+           DIVIDE WS-GEN-IDX BY 4 GIVING WS-GEN-COCIENTE
+               REMAINDER WS-GEN-RESIDUO4
+           COMPUTE WS-GEN-COD-MAR = WS-GEN-RESIDUO4 + 1
+
+           DIVIDE WS-GEN-IDX BY 2 GIVING WS-GEN-COCIENTE
+               REMAINDER WS-GEN-RESIDUO2
+           IF WS-GEN-RESIDUO2 = 0
+               MOVE 01 TO WS-GEN-IND-TIP
+           ELSE
+               MOVE 02 TO WS-GEN-IND-TIP
+           END-IF
+
+           DIVIDE WS-GEN-IDX BY 5 GIVING WS-GEN-COCIENTE
+               REMAINDER WS-GEN-RESIDUO5
+           EVALUATE WS-GEN-RESIDUO5
+               WHEN 0
+               WHEN 1
+                   MOVE 00 TO WS-GEN-COD-BLOQ
+               WHEN 2
+                   MOVE 01 TO WS-GEN-COD-BLOQ
+               WHEN 3
+                   MOVE 50 TO WS-GEN-COD-BLOQ
+               WHEN OTHER
+                   MOVE 55 TO WS-GEN-COD-BLOQ
+           END-EVALUATE
+
+           DIVIDE WS-GEN-IDX BY 30 GIVING WS-GEN-COCIENTE
+               REMAINDER WS-GEN-RESIDUO30
+           IF WS-GEN-COD-BLOQ NOT = 00
+               COMPUTE WS-GEN-FEC-BLOQ-NUM = FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-YYYYMMDD)
+                   - WS-GEN-RESIDUO30)
+               MOVE WS-GEN-FEC-BLOQ-NUM(7:2) TO WS-GEN-FEC-BLOQ-X(1:2)
+               MOVE '.' TO WS-GEN-FEC-BLOQ-X(3:1)
+               MOVE WS-GEN-FEC-BLOQ-NUM(5:2) TO WS-GEN-FEC-BLOQ-X(4:2)
+               MOVE '.' TO WS-GEN-FEC-BLOQ-X(6:1)
+               MOVE WS-GEN-FEC-BLOQ-NUM(1:4) TO WS-GEN-FEC-BLOQ-X(7:4)
+           ELSE
+               MOVE ZERO TO WS-GEN-FEC-BLOQ-NUM
+               MOVE SPACES TO WS-GEN-FEC-BLOQ-X
+           END-IF
+
+           DIVIDE WS-GEN-IDX BY 3 GIVING WS-GEN-COCIENTE
+               REMAINDER WS-GEN-RESIDUO3
+           IF WS-GEN-RESIDUO3 = 2
+               MOVE 'N' TO WS-GEN-ACTIVADA
+           ELSE
+               MOVE 'S' TO WS-GEN-ACTIVADA
+           END-IF
+
+           MOVE WS-GEN-IDX TO WS-GEN-CONTADOR-EDIT
+           MOVE SPACES TO WS-GEN-NOMBRE
+           STRING 'CLIENTE DE PRUEBA ' WS-GEN-CONTADOR-EDIT
+               DELIMITED BY SIZE INTO WS-GEN-NOMBRE
+
+           MOVE WS-GEN-IDX TO WS-GEN-DOC-EDIT
+           STRING '90' WS-GEN-DOC-EDIT
+               DELIMITED BY SIZE INTO WS-GEN-DOCUMENTO.
+
+      *----------------------------------------------------------------+
+       2120-ESCRIBIR-FILINP1.
+      *----------------------------------------------------------------+
+           MOVE WS-GEN-ENTIDAD TO ACC-COD-ENT
+           MOVE '0001' TO ACC-CENT-ALTA
+           MOVE WS-GEN-CUENTA TO ACC-NUMB
+           MOVE WS-GEN-PAN-X TO ACC-PAN
+           WRITE REG-IN01
+           ADD 1 TO COUNT-FILINP1.
+
+      *----------------------------------------------------------------+
+       2130-ESCRIBIR-FILINP2.
+      *----------------------------------------------------------------+
+           MOVE WS-GEN-PAN-X TO INF-PAN
+           MOVE WS-GEN-COD-MAR TO INF-COD-MAR
+           MOVE WS-GEN-IND-TIP TO INF-IND-TIP
+           MOVE SPACES TO INF-FEC-BAJ
+           MOVE SPACES TO INF-MOT-BAJ
+           MOVE WS-GEN-FEC-BLOQ-X TO INF-FEC-BLOQ
+           MOVE WS-GEN-COD-BLOQ TO INF-COD-BLOQ
+           WRITE REG-IN02
+           ADD 1 TO COUNT-FILINP2.
+
+      *----------------------------------------------------------------+
+       2140-ESCRIBIR-FTOTT09I.
+      *----------------------------------------------------------------+
+           MOVE SPACES TO REG-DATAREPO
+           MOVE WS-GEN-IDX TO CDC-CU-TIT
+           MOVE ZERO TO CDC-CU-ADI
+           MOVE WS-GEN-NOMBRE TO CDC-NOM-CLIENTE
+           MOVE 'PERS' TO CDC-TIPO-CLIENTE
+           MOVE WS-GEN-COD-MAR TO CDC-MARCA
+           MOVE WS-GEN-IND-TIP TO CDC-TIPO
+           MOVE 'C' TO CDC-TIPO-DOC
+           MOVE WS-GEN-DOCUMENTO TO CDC-NUM-DOC
+           MOVE WS-GEN-CUENTA TO CDC-NUM-CTA
+           MOVE WS-GEN-PAN-X TO CDC-PAN
+           MOVE SPACES TO CDC-ALIAS
+           MOVE SPACES TO CDC-PAN-TRCD
+           MOVE SPACES TO CDC-SOL-PRODUCTO
+           MOVE SPACES TO CDC-EST-SOL
+           MOVE SPACES TO CDC-MOTBAJA-CTA
+           MOVE ZERO TO CDC-FECBAJA-CTA
+           MOVE WS-GEN-FEC-ALTA-NUM TO CDC-FECALTA-CTA
+           MOVE 'AC' TO CDC-SIT-CTA
+           MOVE WS-GEN-COD-BLOQ TO CDC-CODBLOQ-TAR
+           MOVE WS-GEN-FEC-BLOQ-NUM TO CDC-FECBLOQ-TAR
+           MOVE SPACES TO CDC-FLUJO-ALT-TAR
+           MOVE SPACES TO CDC-CANAL-ALT-TAR
+           MOVE WS-GEN-FEC-ALTA-NUM TO CDC-FEC-ALT-TAR
+           MOVE WS-GEN-FEC-ALTA-NUM TO CDC-FEC-ACUSE-TAR
+           MOVE SPACES TO CDC-TEC-TARJ
+           MOVE ZERO TO CDC-SIT-TAR
+           MOVE SPACES TO CDC-TIPO-TAR
+           MOVE 'N' TO CDC-CAMBIO-PIN
+           MOVE WS-GEN-CUENTA TO CDC-NUMPLAST
+           MOVE ZERO TO CDC-NUMBEN
+           WRITE REG-DATAREPO
+           ADD 1 TO COUNT-FTOTT09I.
+
+      *----------------------------------------------------------------+
+       2150-ESCRIBIR-FFECACTI.
+      *----------------------------------------------------------------+
+      *    ACTIVACION DE LA MISMA PAN QUE SE ACABA DE GRABAR EN FTOTT09I
+      *    PARA QUE 2001-MATCHING-X-PAN DE CDCB14Q LA ENCUENTRE COMO
+      *    "CON MATCH"; LAS PAN CON WS-GEN-ACTIVADA = 'N' QUEDAN SIN
+      *    ACTIVACION PARA EJERCITAR EL CAMINO "SIN MATCH"
+           MOVE WS-GEN-FEC-ALTA-NUM TO CDC-FECACTI
+           MOVE WS-GEN-PAN-X(1:21) TO CDC-PANINNO
+           WRITE REG-FFECACTI
+           ADD 1 TO COUNT-FFECACTI.
+
+      *----------------------------------------------------------------+
+       2200-GENERAR-HUERFANAS.
+      *----------------------------------------------------------------+
+      *    UNAS POCAS ACTIVACIONES SIN SOLICITUD FTOTT09I CORRESPON-
+      *    DIENTE, PARA EJERCITAR EL LOG DE ACTIVACIONES HUERFANAS DE
+      *    CDCB14Q (VER PAN_HUERFANA.txt EN modified_CDCB14Q.cbl); USAN
+      *    EL MISMO ESQUEMA DE PAN PERO CON INDICES FUERA DEL RANGO
+      *    GENERADO EN 2000-GENERAR-REGISTROS, ASI QUE NUNCA TIENEN
+      *    CONTRAPARTE EN FTOTT09I
+           PERFORM VARYING WS-GEN-IDX FROM 1 BY 1 UNTIL WS-GEN-IDX > 3
+               COMPUTE WS-GEN-PAN-NUM = 9999990000000000
+                   + WS-CANT-REGISTROS + WS-GEN-IDX
+               MOVE SPACES TO WS-GEN-PAN-X
+               MOVE WS-GEN-PAN-NUM TO WS-GEN-PAN-X(1:16)
+               PERFORM 2150-ESCRIBIR-FFECACTI
+           END-PERFORM.
+
+      *----------------------------------------------------------------+
+       9000-FINALIZAR.
+      *----------------------------------------------------------------+
+           CLOSE FILINP1 FILINP2 FTOTT09I FFECACTI
+           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY '       GENERACION DE DATOS SINTETICOS     '
+           DISPLAY '========================================='
+           DISPLAY 'REG. GRABAD FILINP1 = ' COUNT-FILINP1
+           DISPLAY 'REG. GRABAD FILINP2 = ' COUNT-FILINP2
+           DISPLAY 'REG. GRABAD FTOTT09I.dat = ' COUNT-FTOTT09I
+           DISPLAY 'REG. GRABAD FFECACTI.dat = ' COUNT-FFECACTI
+           DISPLAY ' '.
