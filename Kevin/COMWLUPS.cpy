@@ -0,0 +1,24 @@
+      *-------------------------------------------------------------*
+      *    COPY     : COMWLUPS                                      *
+      *    REGISTRO : PARAMETROS DE LLAMADA A CDCB14Q COMO RUTINA   *
+      *    PARA CONSULTAR EL MATCHING DE UNA PAN INNOMINADA EN      *
+      *    FORMA UNITARIA (SIN PASAR POR EL PASO BATCH COMPLETO)    *
+      *-------------------------------------------------------------*
+       01 LKUPSI.
+      * MODO DE INVOCACION: 'U' = CONSULTA UNITARIA (FFECACTI),
+      * 'H' = CONSULTA CONTRA EL HISTORICO INDEXADO FECACTVO,
+      * 'B' = BATCH
+           05 LKUPSI-MODO            PIC X(01).
+              88 LKUPSI-MODO-UNITARIO        VALUE 'U'.
+              88 LKUPSI-MODO-HISTORICO       VALUE 'H'.
+              88 LKUPSI-MODO-BATCH           VALUE 'B'.
+      * PAN A BUSCAR EN FFECACTI O EN FECACTVO, SEGUN LKUPSI-MODO
+           05 LKUPSI-PAN-BUSCAR      PIC X(22).
+      * INDICADOR DE RESULTADO DE LA BUSQUEDA
+           05 LKUPSI-IND-MATCH       PIC X(01).
+              88 LKUPSI-MATCH-SI             VALUE 'S'.
+              88 LKUPSI-MATCH-NO             VALUE 'N'.
+      * FECHA DE ACTIVACION DEVUELTA CUANDO HAY MATCH
+           05 LKUPSI-FEC-ACTI        PIC X(08).
+      * CODIGO DE RETORNO (00 = OK, FILE STATUS DE FFECACTI SI FALLA)
+           05 LKUPSI-COD-RETORNO     PIC X(02).
