@@ -1,4 +1,18 @@
 ************************************************************************
+******* 536003 09/08/26 TEC MATCHING-X-PAN DRENA FFECACTI HUERFANA AL  *
+******* 536003 09/08/26 TEC FINAL; CLOSE-FILES ACEPTA FS-FECACTVO=97   *
+******* 536001 09/08/26 TEC ID DE LOTE COMPARTIDO CON PROGRAM1 VIA     *
+******* 536001 09/08/26 TEC LOTE.txt, GRABADO EN CABECERA/PIE/AUDITORIA*
+******* 534001 09/08/26 TEC FECACTVO PASA A HISTORICO INDEXADO POR PAN *
+******* 532001 13/10/25 TEC SORT EXPLICITO DE FTOTT09I/FFECACTI ANTES  *
+******* 532001 13/10/25 TEC DEL MATCH-MERGE POR PAN (2001-MATCHING)    *
+******* 531001 10/10/25 TEC FECHA DE NEGOCIO PARAMETRIZABLE VIA PARMQ  *
+******* 521004 06/10/25 TEC BITACORA DE ERRORES COMPARTIDA CON PROGRAM1*
+******* 521004 06/10/25 TEC Y PSA01 (AUDITORIA.txt)                    *
+******* 518919 30/09/25 TEC OUT-SIGANO A 4 DIGITOS (SIN SPLIT DE SIGLO)*
+******* 518712 29/09/25 TEC ENMASCARAR PII EN FECACTVO FUERA DE PROD   *
+******* 518304 29/09/25 TEC DESGLOSE DE TOTALES POR MARCA Y TIPO       *
+******* 516210 22/09/25 TEC LOG DE ACTIVACIONES INNOMINADAS HUERFANAS  *
 ******* 512972 16/05/25 ARC HOMOLOGACIÃ“N DE CAMPOS PARA TERADATA       *
 ******* 413119 16/12/24 TEC INNOMINADAS-INTERFAZ DATA REPORTERIA FASE 2*
 *OBJET******************************************************************
@@ -16,17 +30,68 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT  FTOTT09I ASSIGN TO 'FTOTT09I.dat'
+532001*    FTOTT09I.dat ES LA ENTRADA SIN ORDENAR, TAL COMO LA DEJA EL
+532001*    PROCESO ANTERIOR; SE ORDENA POR CDC-PAN EN
+532001*    1011-ORDENAR-ENTRADAS ANTES DE ABRIR FTOTT09I (EL ARCHIVO
+532001*    DE TRABAJO YA ORDENADO QUE LEE 1003-READ-FTOTT09I)
+532001     SELECT  FTOTT09I-ENTRADA ASSIGN TO 'FTOTT09I.dat'
+532001        FILE STATUS IS FS-FTOTT09I-ENT.
+
+           SELECT  FTOTT09I ASSIGN TO 'FTOTT09I_ORDENADO.dat'
       *       ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS FS-FTOTT09I.
 
-           SELECT  FFECACTI ASSIGN TO 'FFECACTI.dat'
+532001     SELECT  SD-FTOTT09I ASSIGN TO 'WRK09I.tmp'.
+
+532001*    MISMO ESQUEMA QUE FTOTT09I: FFECACTI.dat ES LA ENTRADA SIN
+532001*    ORDENAR, FFECACTI EL ARCHIVO DE TRABAJO ORDENADO POR
+532001*    CDC-PANINNO
+532001     SELECT  FFECACTI-ENTRADA ASSIGN TO 'FFECACTI.dat'
+532001        FILE STATUS IS FS-FFECACTI-ENT.
+
+           SELECT  FFECACTI ASSIGN TO 'FFECACTI_ORDENADO.dat'
       *       ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS FS-FFECACTI.
 
-           SELECT  FECACTVO ASSIGN TO 'FECACTVO.dat'
-      *       ORGANIZATION IS LINE SEQUENTIAL
-              FILE STATUS IS FS-FECACTVO.
+532001     SELECT  SD-FFECACTI ASSIGN TO 'WRKFECACTI.tmp'.
+
+534001*    FECACTVO DEJA DE SER UNA SALIDA SECUENCIAL QUE SE REESCRIBE
+534001*    COMPLETA EN CADA CORRIDA Y PASA A SER EL HISTORICO INDEXADO
+534001*    POR PAN (SE ABRE EN I-O Y SE ACTUALIZA REGISTRO A REGISTRO,
+534001*    VER 1001-OPEN-FILES Y 2004-GRABAR-SALIDA); PERMITE UNA
+534001*    CONSULTA UNITARIA DIRECTA POR CLAVE, IGUAL A LA QUE YA
+534001*    EXISTE CONTRA FFECACTI (VER 5100-CONSULTA-FECACTVO)
+534001     SELECT  FECACTVO ASSIGN TO 'FECACTVO.dat'
+534001        ORGANIZATION IS INDEXED
+534001        ACCESS MODE IS DYNAMIC
+534001        RECORD KEY IS REP-PAN
+534001        FILE STATUS IS FS-FECACTVO.
+
+           SELECT  FHUERFI ASSIGN TO 'PAN_HUERFANA.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FHUERFI.
+
+518712     SELECT  FPARMQ ASSIGN TO 'PARMCDCB14Q.txt'
+518712        ORGANIZATION IS LINE SEQUENTIAL
+518712        ACCESS MODE IS SEQUENTIAL
+518712        FILE STATUS IS FS-FPARMQ.
+
+521004*    BITACORA DE ERRORES DE EJECUCION, COMPARTIDA CON PROGRAM1 Y
+521004*    PSA01 (VER COPY AUDITLOG)
+521004     SELECT  FAUDIT ASSIGN TO 'AUDITORIA.txt'
+521004        ORGANIZATION IS LINE SEQUENTIAL
+521004        ACCESS MODE IS SEQUENTIAL
+521004        FILE STATUS IS FS-FAUDIT.
+
+536001*    ARCHIVO DE LOTE, COMPARTIDO CON PROGRAM1: GUARDA LA FECHA Y
+536001*    LA SECUENCIA DE LA ULTIMA CORRIDA (DE CUALQUIERA DE LOS DOS
+536001*    PROCESOS) PARA QUE AMBOS ARMEN EL MISMO ID DE LOTE CUANDO
+536001*    CORREN EL MISMO DIA DE NEGOCIO (VER 1012-OBTENER-LOTE-ID)
+536001     SELECT  FILLOTE ASSIGN TO 'LOTE.txt'
+536001        ORGANIZATION IS LINE SEQUENTIAL
+536001        ACCESS MODE IS SEQUENTIAL
+536001        FILE STATUS IS FS-FILLOTE.
 
       *=============*
        DATA DIVISION.
@@ -34,7 +99,76 @@
       *=============*
        FILE SECTION.
       *=============*
-      *SOLICITUDES PROCESADAS(ESTADO 1)
+532001*    ENTRADA SIN ORDENAR DE FTOTT09I.dat; SOLO SE USA COMO FUENTE
+532001*    DEL SORT (1011-ORDENAR-ENTRADAS), POR ESO EL REGISTRO ES
+532001*    GENERICO (NO NECESITA LOS NOMBRES DE CAMPO DE REG-DATAREPO)
+532001 FD  FTOTT09I-ENTRADA
+532001     RECORDING MODE IS F.
+532001 01  REG-FTOTT09I-ENTRADA     PIC X(310).
+
+532001*    ARCHIVO DE TRABAJO DE SORT PARA FTOTT09I, ORDENADO POR
+532001*    SD09-PAN [=CDC-PAN EN REG-DATAREPO]
+532001 SD  SD-FTOTT09I.
+532001 01  REG-SD-FTOTT09I.
+532001           02 FILLER     PIC 9(10).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(10).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(40).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(04).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(02).
+532001           02 FILLER     PIC 9(02).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(11).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(12).
+532001           02 FILLER     PIC X(01).
+532001           02 SD09-PAN   PIC X(22).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(22).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(22).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(20).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(02).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(08).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(08).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(02).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(02).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(08).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(15).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(10).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(08).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(08).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(10).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(02).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(03).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC X(01).
+532001           02 FILLER     PIC 9(12).
+532001           02 FILLER     PIC 9(05).
+
+      *SOLICITUDES PROCESADAS(ESTADO 1), YA ORDENADAS POR PAN
        FD  FTOTT09I
       *    LABEL RECORD IS OMITTED
       *    BLOCK CONTAINS 0 RECORDS
@@ -45,6 +179,20 @@
            02 CDC-NUMPLAST       PIC 9(12).
            02 CDC-NUMBEN         PIC 9(05).
 
+532001*    ENTRADA SIN ORDENAR DE FFECACTI.dat; SOLO SE USA COMO
+532001*    FUENTE DEL SORT (1011-ORDENAR-ENTRADAS)
+532001 FD  FFECACTI-ENTRADA
+532001     RECORDING MODE IS F.
+532001 01  REG-FFECACTI-ENTRADA     PIC X(29).
+
+532001*    ARCHIVO DE TRABAJO DE SORT PARA FFECACTI, ORDENADO POR
+532001*    SD-PANINNO [=CDC-PANINNO EN REG-FFECACTI]
+532001 SD  SD-FFECACTI.
+532001 01  REG-SD-FFECACTI.
+532001     02 FILLER             PIC X(08).
+532001     02 SD-PANINNO         PIC X(21).
+
+      *ACTIVACIONES PROCESADAS (ESTADO 4), YA ORDENADAS POR PAN
        FD  FFECACTI
       *    LABEL RECORD IS OMITTED
       *    BLOCK CONTAINS 0 RECORDS
@@ -69,6 +217,62 @@
            02 REP-NUMBEN          PIC 9(05).
            02 REP-LINEVENT        PIC X(02).
 
+520001*ENVOLTURA DE CABECERA/PIE PARA FECACTVO; MISMA LONGITUD QUE
+520001*REG-SALIDA (REDEFINICION IMPLICITA POR SER OTRO 01 DE LA FD)
+520001*PARA QUE EL EQUIPO QUE CARGA FECACTVO PUEDA CONFIRMAR QUE
+520001*RECIBIO EL ARCHIVO COMPLETO Y NO UN FTP TRUNCADO
+534001*HD/TR TRAEN SU PROPIA CLAVE (HDR-PAN-KEY/TRL-PAN-KEY), EN LA
+534001*MISMA POSICION DE BYTES QUE REP-PAN (LA RECORD KEY DE LA FD),
+534001*PARA QUE AMBAS PUEDAN CONVIVIR CON LOS DETALLES EN EL MISMO
+534001*ARCHIVO INDEXADO SIN CHOCAR DE CLAVE ENTRE ELLAS NI CON UNA PAN
+534001*REAL: HDR-PAN-KEY VA EN BLANCOS (ORDENA ANTES QUE CUALQUIER PAN
+534001*NUMERICA) Y TRL-PAN-KEY EN 'Z' (ORDENA DESPUES)
+520001 01  REG-HDR-FECACTVO.
+520001    02 HDR-TIPO-REG         PIC X(02) VALUE 'HD'.
+520001    02 HDR-FECHA-PROC       PIC X(10).
+536001    02 HDR-LOTE-ID          PIC X(11). *> ID DE LOTE (YYYYMMDD-NN)
+534001    02 FILLER               PIC X(77).
+534001    02 HDR-PAN-KEY          PIC X(22) VALUE SPACES.
+534001    02 FILLER               PIC X(190).
+520001 01  REG-TRL-FECACTVO.
+520001    02 TRL-TIPO-REG         PIC X(02) VALUE 'TR'.
+520001    02 TRL-CANT-REG         PIC 9(07).
+536001    02 TRL-LOTE-ID          PIC X(11). *> ID DE LOTE (YYYYMMDD-NN)
+534001    02 FILLER               PIC X(80).
+534001    02 TRL-PAN-KEY          PIC X(22) VALUE ALL 'Z'.
+534001    02 FILLER               PIC X(190).
+
+      *ACTIVACIONES FFECACTI SIN SOLICITUD FTOTT09I CORRESPONDIENTE
+       FD  FHUERFI
+           RECORDING MODE IS F.
+       01  REG-HUERFI.
+           02 HUE-FEC-ACTI       PIC X(08). *> FECHA DE ACTIVACION
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 HUE-PAN-INNO       PIC X(21). *> PAN INNOMINADA HUERFANA
+
+518712*PARAMETRO DE AMBIENTE, PARA ENMASCARAR PII FUERA DE PRODUCCION
+518712 FD  FPARMQ
+518712     RECORDING MODE IS F.
+518712 01  REG-PARMQ.
+518712    02 PARMQ-AMBIENTE      PIC X(01). *> 'P' = PRODUCCION
+520002    02 PARMQ-FILTRO-TIPCLI PIC X(04). *> CDC-TIPO-CLIENTE; BLANCO=TODOS
+520002    02 PARMQ-FILTRO-SITCTA PIC X(02). *> CDC-SIT-CTA; BLANCO=TODOS
+531001    02 PARMQ-FECHA-NEGOCIO PIC 9(08). *> FECHA DE NEGOCIO (YYYYMMDD);
+531001                                       *> 0 = USAR FECHA DEL SISTEMA
+536001    02 PARMQ-SLA-MINUTOS   PIC 9(03). *> MAXIMO DE MINUTOS ESPERADO
+536001                                      *> PARA LA CORRIDA; 0 = DEFAULT
+
+521004 FD  FAUDIT
+521004     RECORDING MODE IS F.
+521004     COPY AUDITLOG.
+
+536001 FD  FILLOTE
+536001     RECORDING MODE IS F.
+536001 01  REG-LOTE.
+536001    02 LOTE-FECHA           PIC 9(08). *> FECHA DE LA ULTIMA CORRIDA
+536001    02 FILLER               PIC X(01).
+536001    02 LOTE-SECUENCIA       PIC 9(02). *> SECUENCIA DE ESE DIA
+
       *========================*
        WORKING-STORAGE SECTION.
       *========================*
@@ -81,6 +285,12 @@
            05 FS-FTOTT09I         PIC  X(02)  VALUE '00'.
            05 FS-FFECACTI         PIC  X(02)  VALUE '00'.
            05 FS-FECACTVO         PIC  X(02)  VALUE '00'.
+516210     05 FS-FHUERFI          PIC  X(02)  VALUE '00'.
+518712     05 FS-FPARMQ           PIC  X(02)  VALUE '00'.
+521004     05 FS-FAUDIT           PIC  X(02)  VALUE '00'.
+532001     05 FS-FTOTT09I-ENT     PIC  X(02)  VALUE '00'.
+532001     05 FS-FFECACTI-ENT     PIC  X(02)  VALUE '00'.
+536001     05 FS-FILLOTE          PIC  X(02)  VALUE '00'.
 512972     05 WS-MATCH            PIC  X      VALUE ' '.
 512972        88 SW-MATCH-SI                  VALUE 'S'.
 512972     05 WS-NO-MATCH         PIC  X      VALUE ' '.
@@ -88,21 +298,76 @@
 512972*    05 WS-GRABAR         PIC  X     VALUE ' '.
 512972*       88 SW-GRABAR-SI             VALUE 'S'.
 
+518712     05 WS-AMBIENTE         PIC  X(01)  VALUE 'P'.
+518712        88 WS-AMBIENTE-PRODUCCION       VALUE 'P'.
+520002     05 WS-FILTRO-TIPCLI    PIC  X(04)  VALUE SPACES.
+520002     05 WS-FILTRO-SITCTA    PIC  X(02)  VALUE SPACES.
+531001     05 WS-FECHA-NEGOCIO    PIC  9(08)  VALUE ZEROS.
+
+536001*    VARIABLES DEL ID DE LOTE (VER 1012-OBTENER-LOTE-ID); FORMATO
+536001*    YYYYMMDD-NN, COMPARTIDO CON PROGRAM1 A TRAVES DE LOTE.txt PARA
+536001*    QUE LAS SALIDAS DE AMBOS PROCESOS SE PUEDAN CORRELACIONAR
+536001     05 WS-LOTE-ID           PIC  X(11)  VALUE SPACES.
+536001     05 WS-LOTE-SECUENCIA    PIC  9(02)  VALUE ZEROS.
+536001     05 WS-LOTE-FECHA-HOY    PIC  9(08)  VALUE ZEROS.
+
+536001*    VARIABLES PARA EL CONTROL DE SLA DE TIEMPO DE CORRIDA (VER
+536001*    1012A-INICIAR-CRONOMETRO-SLA Y 3005-VERIFICAR-SLA-TIEMPO)
+536001     05 WS-SLA-MINUTOS       PIC  9(03)  VALUE 5.
+536001     05 WS-FIN-HH            PIC  9(02).
+536001     05 WS-FIN-MM            PIC  9(02).
+536001     05 WS-FIN-SS            PIC  9(02).
+536001     05 WS-SEG-INICIO        PIC  9(07) COMP.
+536001     05 WS-SEG-FIN           PIC  9(07) COMP.
+536001     05 WS-SEG-TRANSCURRIDOS PIC  9(07) COMP.
+536001     05 WS-SLA-SEGUNDOS      PIC  9(07) COMP.
+
        01 WSC-COSTANTES.
            05 WSC-10              PIC  9(02)  VALUE 10.
            05 WSC-00              PIC  9(02)  VALUE 00.
            05 WSC-16              PIC  9(02)  VALUE 16.
+           05 WSC-99              PIC  9(02)  VALUE 99.
 
        01 WSA-ACUMULADORES.
            05 WSV-CONT-ACFI1      PIC  9(07) COMP VALUE ZEROS.
            05 WSV-CONT-ACFI2      PIC  9(07) COMP VALUE ZEROS.
            05 WSV-CONT-ACFO1      PIC  9(07) COMP VALUE ZEROS.
+516210     05 WSV-CONT-HUERF      PIC  9(07) COMP VALUE ZEROS.
+
+      *-------------------------------------------------------------*
+      * ULTIMA PAN LEIDA DE CADA ARCHIVO, PARA VALIDAR QUE AMBOS
+      * LLEGUEN ORDENADOS ASCENDENTE (2001-MATCHING-X-PAN ES UN
+      * MATCH-MERGE CLASICO Y DEPENDE DE ESE ORDEN)
+      *-------------------------------------------------------------*
+       01 WSU-ULTIMAS-PAN.
+           05 WSU-ULT-PAN          PIC X(22)  VALUE LOW-VALUES.
+           05 WSU-ULT-PANINNO      PIC X(21)  VALUE LOW-VALUES.
+
+518304*-------------------------------------------------------------*
+518304* DESGLOSE DE TOTALES POR CDC-MARCA/CDC-TIPO (REG-DATAREPO);
+518304* TABLA ARMADA EN TIEMPO DE EJECUCION, UNA ENTRADA POR CADA
+518304* COMBINACION DISTINTA ENCONTRADA, PARA EL DETALLE DE 3002
+518304*-------------------------------------------------------------*
+518304 01 WSD-DESGLOSE-MARCATIPO.
+518304    05 WSD-CANT-COMBOS      PIC  9(03)  COMP VALUE ZERO.
+518304    05 WSD-TABLA-COMBOS OCCURS 1 TO 50 TIMES
+518304          DEPENDING ON WSD-CANT-COMBOS
+518304          INDEXED BY WSD-COMBO-IDX.
+518304       10 WSD-COMBO-MARCA   PIC  9(02).
+518304       10 WSD-COMBO-TIPO    PIC  9(02).
+518304       10 WSD-COMBO-CONT    PIC  9(07)  COMP VALUE ZERO.
 
        01 WSS-SWITCH.
            05 WS-FIN-FTOTT09I     PIC  9(01)  VALUE 0.
               88 FIN-FTOTT09I-OK              VALUE 1.
            05 WS-FIN-FFECACTI     PIC  9(01)  VALUE 0.
               88 FIN-FFECACTI-OK              VALUE 1.
+518304     05 WS-COMBO-ENCONTRADO PIC  X(01)  VALUE 'N'.
+518304        88 WS-COMBO-ENCONTRADO-SI       VALUE 'S'.
+518304        88 WS-COMBO-ENCONTRADO-NO       VALUE 'N'.
+520002     05 WS-FILTRO-APLICA    PIC  X(01)  VALUE 'S'.
+520002        88 WS-FILTRO-APLICA-SI          VALUE 'S'.
+520002        88 WS-FILTRO-APLICA-NO          VALUE 'N'.
 
        01 FEC-ACT1             PIC X(10)       VALUE "ACTIVACION".
        01 FEC-ACT2             PIC X(10)       VALUE ALL SPACES.
@@ -121,9 +386,7 @@
           02 FILLER              PIC X(01)   VALUE '/'.
           02 OUT-MES             PIC 9(02).
           02 FILLER              PIC X(01)   VALUE '/'.
-          02 OUT-SIGANO.
-             04 OUT-SIG          PIC 9(02).
-             04 OUT-ANO          PIC 9(02).
+518919    02 OUT-SIGANO          PIC 9(04).
 
        01 HORAMVS.
           05 HH                  PIC 9(02).
@@ -137,43 +400,188 @@
       *=================*
        LINKAGE SECTION.
       *=================*
-      *     COPY COMWLUPS.
+           COPY COMWLUPS.
       *----------------------------------------------------------------*
       *===============================*
-      *PROCEDURE DIVISION USING LKUPSI.
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LKUPSI.
       *===============================*
-           PERFORM 1000-INICIO-PROGRAMA
-           PERFORM 2000-PROCESO-PROGRAMA
-           PERFORM 3000-FIN-PROGRAMA.
+           IF LKUPSI-MODO-UNITARIO
+              PERFORM 5000-MATCH-PAN-UNITARIO
+           ELSE
+534001        IF LKUPSI-MODO-HISTORICO
+534001           PERFORM 5100-CONSULTA-FECACTVO
+534001        ELSE
+              PERFORM 1000-INICIO-PROGRAMA
+              PERFORM 2000-PROCESO-PROGRAMA
+              PERFORM 3000-FIN-PROGRAMA
+534001        END-IF
+           END-IF
+           GOBACK.
       *----------------------------------------------------------------*
       *====================*
        1000-INICIO-PROGRAMA.
       *====================*
+518712     PERFORM 1007-LEER-PARM-AMBIENTE
+      *    LA FECHA SE OBTIENE ANTES DE ABRIR FECACTVO PORQUE LA
+      *    CABECERA (520001) LA NECESITA APENAS SE ABRE EL ARCHIVO
+           PERFORM 1004-OBTENER-FECHA
+536001     PERFORM 1012-OBTENER-LOTE-ID
+536001     PERFORM 1013-INICIAR-CRONOMETRO-SLA
+532001     PERFORM 1011-ORDENAR-ENTRADAS
            PERFORM 1001-OPEN-FILES
            PERFORM 1003-READ-FTOTT09I
-           PERFORM 1002-READ-FFECACTI
-           PERFORM 1004-OBTENER-FECHA.
+           PERFORM 1002-READ-FFECACTI.
+      *----------------------------------------------------------------*
+      *===========================*
+532001 1011-ORDENAR-ENTRADAS.
+      *===========================*
+532001*    ORDENA FTOTT09I.dat Y FFECACTI.dat POR PAN ANTES DEL
+532001*    MATCH-MERGE (2001-MATCHING-X-PAN), EN VEZ DE DEPENDER DE
+532001*    QUE EL PROCESO ANTERIOR LOS HAYA DEJADO YA ORDENADOS;
+532001*    1005/1006-VALIDAR-SEC-* SIGUEN COMO RESGUARDO POR SI EL
+532001*    SORT, POR ALGUNA RAZON, NO DEJA LOS DATOS EN EL ORDEN
+532001*    ESPERADO
+532001     SORT SD-FTOTT09I
+532001        ON ASCENDING KEY SD09-PAN
+532001        USING FTOTT09I-ENTRADA
+532001        GIVING FTOTT09I
+532001     IF SORT-RETURN NOT = 0
+532001        MOVE '1011-ORDENAR-ENTRADAS' TO WSV-RUTINA
+532001        MOVE 'SORT FTOTT09I' TO WSV-ACCION
+532001        MOVE WSC-99 TO WSV-FSTATUS
+532001        PERFORM 9000-ERROR-PGM
+532001     END-IF
+
+532001     SORT SD-FFECACTI
+532001        ON ASCENDING KEY SD-PANINNO
+532001        USING FFECACTI-ENTRADA
+532001        GIVING FFECACTI
+532001     IF SORT-RETURN NOT = 0
+532001        MOVE '1011-ORDENAR-ENTRADAS' TO WSV-RUTINA
+532001        MOVE 'SORT FFECACTI' TO WSV-ACCION
+532001        MOVE WSC-99 TO WSV-FSTATUS
+532001        PERFORM 9000-ERROR-PGM
+532001     END-IF.
+
+      *----------------------------------------------------------------*
+      *===========================*
+536001 1012-OBTENER-LOTE-ID.
+      *===========================*
+536001*    LEE LOTE.txt (COMPARTIDO CON PROGRAM1) PARA SABER CUAL FUE LA
+536001*    ULTIMA FECHA/SECUENCIA USADA; SI LA FECHA GUARDADA ES LA
+536001*    FECHA DE NEGOCIO DE ESTA CORRIDA SE CONTINUA LA SECUENCIA
+536001*    (OTRA CORRIDA DEL MISMO DIA, PROPIA O DE PROGRAM1), Y SI ES
+536001*    DE OTRO DIA O EL ARCHIVO NO EXISTE SE REINICIA EN 1. LUEGO SE
+536001*    REESCRIBE LOTE.txt CON EL NUEVO VALOR PARA LA PROXIMA CORRIDA
+536001     MOVE OUT-SIGANO TO WS-LOTE-FECHA-HOY(1:4)
+536001     MOVE OUT-MES    TO WS-LOTE-FECHA-HOY(5:2)
+536001     MOVE OUT-DIA    TO WS-LOTE-FECHA-HOY(7:2)
+536001     MOVE 1 TO WS-LOTE-SECUENCIA
+536001     OPEN INPUT FILLOTE
+536001     IF FS-FILLOTE = '00'
+536001        READ FILLOTE
+536001           AT END
+536001              CONTINUE
+536001           NOT AT END
+536001              IF LOTE-FECHA = WS-LOTE-FECHA-HOY
+536001                 COMPUTE WS-LOTE-SECUENCIA =
+536001                    LOTE-SECUENCIA + 1
+536001              END-IF
+536001        END-READ
+536001        CLOSE FILLOTE
+536001     END-IF
+536001     OPEN OUTPUT FILLOTE
+536001     MOVE WS-LOTE-FECHA-HOY TO LOTE-FECHA
+536001     MOVE WS-LOTE-SECUENCIA TO LOTE-SECUENCIA
+536001     WRITE REG-LOTE
+536001     CLOSE FILLOTE
+536001     STRING WS-LOTE-FECHA-HOY DELIMITED BY SIZE
+536001            '-' DELIMITED BY SIZE
+536001            WS-LOTE-SECUENCIA DELIMITED BY SIZE
+536001         INTO WS-LOTE-ID
+536001     DISPLAY 'ID DE LOTE DE ESTA CORRIDA: ' WS-LOTE-ID.
+
+      *----------------------------------------------------------------*
+      *===========================*
+536001 1013-INICIAR-CRONOMETRO-SLA.
+      *===========================*
+536001*    GUARDA LA HORA DE INICIO DE LA CORRIDA (YA OBTENIDA POR
+536001*    1004-OBTENER-FECHA, EN HH/MM/SS) EN SEGUNDOS, PARA COMPARAR
+536001*    CONTRA LA HORA DE FIN EN 3005-VERIFICAR-SLA-TIEMPO
+536001     COMPUTE WS-SEG-INICIO = (HH * 3600) + (MM * 60) + SS.
+
       *----------------------------------------------------------------*
       *===============*
        1001-OPEN-FILES.
       *===============*
 
            OPEN INPUT FTOTT09I FFECACTI
-                OUTPUT FECACTVO
+534001          I-O FECACTVO
+                OUTPUT FHUERFI
+534001*    FECACTVO AHORA ES INDEXADO Y PERSISTE ENTRE CORRIDAS; SI
+534001*    TODAVIA NO EXISTE (PRIMERA CORRIDA) SE CREA VACIO ANTES DE
+534001*    ABRIRLO EN I-O, IGUAL AL PATRON YA USADO PARA CLIMAST.dat
+534001*    EN CASO_01
+534001     IF FS-FECACTVO = '35'
+534001        CLOSE FECACTVO
+534001        OPEN OUTPUT FECACTVO
+534001        CLOSE FECACTVO
+534001        OPEN I-O FECACTVO
+534001     END-IF
+521004     PERFORM 1010-ABRIR-AUDITORIA
 
            IF (FS-FTOTT09I = '00' OR '97') AND
               (FS-FFECACTI = '00' OR '97') AND
-              (FS-FECACTVO = '00' OR '97')
+              (FS-FECACTVO = '00' OR '97') AND
+              (FS-FHUERFI  = '00' OR '97')
               CONTINUE
            ELSE
               DISPLAY ' ERROR AL ABRIR ARCHIVOS  '
               DISPLAY ' FS-FTOTT09I ............. = ' FS-FTOTT09I
               DISPLAY ' FS-FFECACTI ............. = ' FS-FFECACTI
               DISPLAY ' FS-FECACTVO ............. = ' FS-FECACTVO
+              DISPLAY ' FS-FHUERFI  ............. = ' FS-FHUERFI
+              MOVE '1001-OPEN-FILES' TO WSV-RUTINA
+              MOVE 'OPEN ARCHIVOS' TO WSV-ACCION
+              MOVE WSC-99 TO WSV-FSTATUS
               PERFORM  9000-ERROR-PGM
-           END-IF.
+           END-IF
+520001     PERFORM 1008-GRABAR-CABECERA-FECACTVO.
+
+      *----------------------------------------------------------------*
+      *===========================*
+521004 1010-ABRIR-AUDITORIA.
+      *===========================*
+521004*    AUDITORIA.txt ES COMPARTIDA CON PROGRAM1 Y PSA01; SE ABRE EN
+521004*    EXTEND Y, SI TODAVIA NO EXISTE, SE CREA PRIMERO CON EL MISMO
+521004*    PATRON DE "CREAR SI NO EXISTE" YA USADO EN CASO_01 PARA
+521004*    CLIMAST.dat
+521004     OPEN EXTEND FAUDIT
+521004     IF FS-FAUDIT = '35'
+521004        OPEN OUTPUT FAUDIT
+521004        CLOSE FAUDIT
+521004        OPEN EXTEND FAUDIT
+521004     END-IF.
 
+      *----------------------------------------------------------------*
+      *===========================*
+520001 1008-GRABAR-CABECERA-FECACTVO.
+      *===========================*
+520001*    CABECERA DE FECACTVO; PERMITE A LA REPORTERIA CONFIRMAR LA
+520001*    FECHA DE CORRIDA ANTES DE LEER EL PRIMER DETALLE
+520001     MOVE SPACES TO REG-HDR-FECACTVO
+520001     MOVE 'HD' TO HDR-TIPO-REG
+520001     MOVE OUT-DATE TO HDR-FECHA-PROC
+536001     MOVE WS-LOTE-ID TO HDR-LOTE-ID
+534001     MOVE SPACES TO HDR-PAN-KEY
+534001*    LA PRIMERA CORRIDA GRABA LA CABECERA DE UNA VEZ (WRITE); DE
+534001*    LA SEGUNDA CORRIDA EN ADELANTE YA EXISTE UN REGISTRO CON
+534001*    ESA MISMA CLAVE (HDR-PAN-KEY EN BLANCOS), ASI QUE SE
+534001*    ACTUALIZA EN VEZ DE DUPLICAR
+534001     WRITE REG-HDR-FECACTVO
+534001        INVALID KEY
+534001           REWRITE REG-HDR-FECACTVO
+534001     END-WRITE.
       *----------------------------------------------------------------*
       *===================*
        1003-READ-FTOTT09I.
@@ -186,6 +594,7 @@
            EVALUATE FS-FTOTT09I
            WHEN WSC-00
                 ADD 1 TO WSV-CONT-ACFI1
+                PERFORM 1005-VALIDAR-SEC-FTOTT09I
            WHEN WSC-10
                 SET FIN-FTOTT09I-OK TO TRUE
            WHEN OTHER
@@ -194,7 +603,21 @@
                 MOVE FS-FTOTT09I TO WSV-FSTATUS
                 PERFORM 9000-ERROR-PGM
            END-EVALUATE.
-           
+
+      *----------------------------------------------------------------*
+      *============================*
+       1005-VALIDAR-SEC-FTOTT09I.
+      *============================*
+      *    FTOTT09I DEBE LLEGAR ORDENADO ASCENDENTE POR CDC-PAN PARA
+      *    QUE 2001-MATCHING-X-PAN (MATCH-MERGE) FUNCIONE; SI NO, SE
+      *    ABORTA EN VEZ DE SEGUIR CON UN P/NP EQUIVOCADO
+           IF CDC-PAN < WSU-ULT-PAN
+              MOVE '1005-VALIDAR-SEC' TO WSV-RUTINA
+              MOVE 'SECUENCIA FTOTT09I' TO WSV-ACCION
+              MOVE WSC-99 TO WSV-FSTATUS
+              PERFORM 9000-ERROR-PGM
+           END-IF
+           MOVE CDC-PAN TO WSU-ULT-PAN.
       *----------------------------------------------------------------*
       *===================*
        1002-READ-FFECACTI.
@@ -209,6 +632,7 @@
            EVALUATE FS-FFECACTI
            WHEN WSC-00
                 ADD 1 TO WSV-CONT-ACFI2
+                PERFORM 1006-VALIDAR-SEC-FFECACTI
            WHEN WSC-10
                 SET FIN-FFECACTI-OK TO TRUE
            WHEN OTHER
@@ -218,11 +642,68 @@
                 PERFORM 9000-ERROR-PGM
            END-EVALUATE.
       *----------------------------------------------------------------*
+      *============================*
+       1006-VALIDAR-SEC-FFECACTI.
+      *============================*
+      *    MISMA VALIDACION DE ORDEN ASCENDENTE POR PAN, PERO PARA LA
+      *    PAN INNOMINADA DE FFECACTI
+           IF CDC-PANINNO < WSU-ULT-PANINNO
+              MOVE '1006-VALIDAR-SEC' TO WSV-RUTINA
+              MOVE 'SECUENCIA FFECACTI' TO WSV-ACCION
+              MOVE WSC-99 TO WSV-FSTATUS
+              PERFORM 9000-ERROR-PGM
+           END-IF
+           MOVE CDC-PANINNO TO WSU-ULT-PANINNO.
+      *----------------------------------------------------------------*
+      *============================*
+518712 1007-LEER-PARM-AMBIENTE.
+      *============================*
+518712*    SI PARMCDCB14Q.txt NO EXISTE O NO TRAE 'P', SE ASUME UN
+518712*    AMBIENTE NO PRODUCTIVO Y SE ENMASCARA EL PII EN FECACTVO
+518712*    (VER 2003-ENMASCARAR-PII); SI NO EXISTE EL ARCHIVO SE DEJA
+518712*    EL DEFAULT DE WS-AMBIENTE ('P'), PARA NO ALTERAR LOS JOBS
+518712*    QUE YA CORREN SIN ESTE PARAMETRO
+518712     OPEN INPUT FPARMQ
+518712     IF FS-FPARMQ = '00'
+518712        READ FPARMQ
+518712           AT END
+518712              CONTINUE
+518712           NOT AT END
+518712              MOVE PARMQ-AMBIENTE TO WS-AMBIENTE
+520002              MOVE PARMQ-FILTRO-TIPCLI TO WS-FILTRO-TIPCLI
+520002              MOVE PARMQ-FILTRO-SITCTA TO WS-FILTRO-SITCTA
+531001              MOVE PARMQ-FECHA-NEGOCIO TO WS-FECHA-NEGOCIO
+536001              IF PARMQ-SLA-MINUTOS NOT = 0
+536001                 MOVE PARMQ-SLA-MINUTOS TO WS-SLA-MINUTOS
+536001              END-IF
+518712        END-READ
+518712        CLOSE FPARMQ
+518712        DISPLAY 'AMBIENTE DE EJECUCION : ' WS-AMBIENTE
+520002        DISPLAY 'FILTRO TIPO CLIENTE   : ' WS-FILTRO-TIPCLI
+520002        DISPLAY 'FILTRO SITUACION CTA  : ' WS-FILTRO-SITCTA
+531001        IF WS-FECHA-NEGOCIO NOT = ZEROS
+531001           DISPLAY 'FECHA DE NEGOCIO FORZADA: ' WS-FECHA-NEGOCIO
+531001        END-IF
+536001        DISPLAY 'SLA DE TIEMPO DE CORRIDA (MIN): ' WS-SLA-MINUTOS
+518712     ELSE
+518712        DISPLAY 'PARMCDCB14Q.txt NO ENCONTRADO, SE ASUME : '
+518712                WS-AMBIENTE
+518712     END-IF.
+      *----------------------------------------------------------------*
       *===================*
        1004-OBTENER-FECHA.
       *==================*
            COPY COMLUPSI.
       *    COPY COMLTIME.
+531001*    SI PARMCDCB14Q.txt TRAJO UNA FECHA DE NEGOCIO [1007-LEER-
+531001*    PARM-AMBIENTE, CORRIDO ANTES DE ESTE PARRAFO], SE USA EN
+531001*    LUGAR DE LA FECHA DEL SISTEMA, PARA REPROCESAR UN DIA
+531001*    ANTERIOR SIN DEPENDER DE LA FECHA DE LA MAQUINA
+531001     IF WS-FECHA-NEGOCIO NOT = ZEROS
+531001        MOVE WS-FECHA-NEGOCIO(1:4) TO OUT-SIGANO
+531001        MOVE WS-FECHA-NEGOCIO(5:2) TO OUT-MES
+531001        MOVE WS-FECHA-NEGOCIO(7:2) TO OUT-DIA
+531001     END-IF.
        
       *--- HORA Y FECHA DEL SISTEMA
            DISPLAY 'HORA  DEL SISTEMA : ' HORAMVS
@@ -231,7 +712,12 @@
       *=====================*
        2000-PROCESO-PROGRAMA.
       *=====================*
-           PERFORM 2001-MATCHING-X-PAN UNTIL FIN-FTOTT09I-OK.
+536003*    SE ITERA HASTA QUE AMBOS ARCHIVOS LLEGUEN A FIN; SI SOLO SE
+536003*    PROBARA FIN-FTOTT09I-OK, LAS FFECACTI QUE QUEDAN DESPUES DE
+536003*    AGOTARSE FTOTT09I (HUERFANAS, VER 2005-GRABAR-HUERFANA) SE
+536003*    PERDERIAN SIN DRENAR
+536003     PERFORM 2001-MATCHING-X-PAN
+536003         UNTIL FIN-FTOTT09I-OK AND FIN-FFECACTI-OK.
       *----------------------------------------------------------------*
 
       *=================*
@@ -260,14 +746,22 @@
 512972*         SET SW-NO-MATCH-SI TO TRUE
 512972*         SET SW-GRABAR-SI TO TRUE
 512972*         PERFORM 2002-MOVER-DATOS
+516210          PERFORM 2005-GRABAR-HUERFANA
                 PERFORM 1002-READ-FFECACTI
            END-EVALUATE.
       *----------------------------------------------------------------*
       *==================*
        2002-MOVER-DATOS.
       *==================*
+520002     PERFORM 2008-EVALUAR-FILTRO
+520002     IF NOT WS-FILTRO-APLICA-SI
+520002        CONTINUE
+520002     ELSE
            INITIALIZE REG-SALIDA
            MOVE REG-DATAREPO TO REG-SALIDA
+518712     IF NOT WS-AMBIENTE-PRODUCCION
+518712        PERFORM 2003-ENMASCARAR-PII
+518712     END-IF
 
            IF SW-MATCH-SI
                 MOVE CDC-FECACTI  TO REP-FEC-ACUSE-TAR
@@ -284,41 +778,155 @@
 512972*    IF SW-GRABAR-SI
 512972*         PERFORM 2004-GRABAR-SALIDA
 512972*    END-IF
+520002     END-IF
            .
       *----------------------------------------------------------------*
+      *===========================*
+520002 2008-EVALUAR-FILTRO.
+      *===========================*
+520002*    FILTRO OPCIONAL POR CDC-TIPO-CLIENTE/CDC-SIT-CTA (PARMCDCB14Q
+520002*    .txt); EN BLANCO = SIN FILTRO, SE ESCRIBE TODO COMO ANTES.
+520002*    SOLO AFECTA LA ESCRITURA A FECACTVO, NO EL AVANCE DEL MERGE
+520002     SET WS-FILTRO-APLICA-SI TO TRUE
+520002     IF WS-FILTRO-TIPCLI NOT = SPACES
+520002                 AND CDC-TIPO-CLIENTE NOT = WS-FILTRO-TIPCLI
+520002        SET WS-FILTRO-APLICA-NO TO TRUE
+520002     END-IF
+520002     IF WS-FILTRO-SITCTA NOT = SPACES
+520002                 AND CDC-SIT-CTA NOT = WS-FILTRO-SITCTA
+520002        SET WS-FILTRO-APLICA-NO TO TRUE
+520002     END-IF.
+      *----------------------------------------------------------------*
+      *===========================*
+518712 2003-ENMASCARAR-PII.
+      *===========================*
+518712*    ENMASCARA DATOS PERSONALES EN FECACTVO PARA AMBIENTES NO
+518712*    PRODUCTIVOS (QA, ETC); SE DEJA EN BLANCO EN VEZ DE HASHEAR
+518712*    PORQUE EL CONSUMIDOR DE FECACTVO NO NECESITA CORRELACIONAR
+518712*    ESTOS CAMPOS ENTRE CORRIDAS, SOLO QUE NO VIAJE EL PII REAL
+518712     MOVE SPACES TO REP-NOM-CLIENTE
+518712     MOVE SPACES TO REP-NUM-DOC.
+      *----------------------------------------------------------------*
       *==================*
        2004-GRABAR-SALIDA.
       *==================*
+520003*    UN WRITE FALLIDO CAE EN 9000-ERROR-PGM, QUE TERMINA CON
+520003*    GOBACK: LA CORRIDA SE DETIENE DE INMEDIATO AQUI MISMO, SIN
+520003*    VOLVER A 2002-MOVER-DATOS NI AL PERFORM DE 2001-MATCHING-X-
+520003*    PAN, ASI QUE NO HAY RIESGO DE SEGUIR ESCRIBIENDO TRAS UN
+520003*    WRITE QUE YA FALLO
+534001*    LA PAN YA PUEDE VENIR DE UNA CORRIDA ANTERIOR (FECACTVO ES
+534001*    HISTORICO, NO SE TRUNCA); SI LA CLAVE YA EXISTE SE
+534001*    ACTUALIZA CON EL ESTADO VIGENTE EN VEZ DE RECHAZAR EL
+534001*    DUPLICADO
            WRITE REG-SALIDA
+534001        INVALID KEY
+534001           REWRITE REG-SALIDA
+534001     END-WRITE
            IF FS-FECACTVO NOT = '00'
               MOVE '2003-SAVE-FECACTVO   ' TO WSV-RUTINA
               MOVE 'WRITE REG-FECACTVO   ' TO WSV-ACCION
               MOVE FS-FECACTVO TO WSV-FSTATUS
               PERFORM 9000-ERROR-PGM
            END-IF
-           ADD 1 TO WSV-CONT-ACFO1.
+           ADD 1 TO WSV-CONT-ACFO1
+518304     PERFORM 2006-ACUM-MARCA-TIPO.
+      *----------------------------------------------------------------*
+      *======================*
+516210 2005-GRABAR-HUERFANA.
+      *======================*
+516210*    ACTIVACION FFECACTI SIN SOLICITUD FTOTT09I CORRESPONDIENTE;
+516210*    SE DEJA REGISTRADA PARA QUE EL EQUIPO DE ACTIVACIONES PUEDA
+516210*    UBICAR LA PAN EN VEZ DE PERDERLA SIN RASTRO
+516210     MOVE SPACES TO REG-HUERFI
+516210     MOVE CDC-FECACTI TO HUE-FEC-ACTI
+516210     MOVE CDC-PANINNO TO HUE-PAN-INNO
+516210     WRITE REG-HUERFI
+516210     IF FS-FHUERFI NOT = '00'
+516210        MOVE '2005-GRABAR-HUERF' TO WSV-RUTINA
+516210        MOVE 'WRITE REG-HUERFI  ' TO WSV-ACCION
+516210        MOVE FS-FHUERFI TO WSV-FSTATUS
+516210        PERFORM 9000-ERROR-PGM
+516210     END-IF
+516210     ADD 1 TO WSV-CONT-HUERF.
+      *----------------------------------------------------------------*
+      *===========================*
+518304 2006-ACUM-MARCA-TIPO.
+      *===========================*
+518304*    ACUMULA EL TOTAL DE REGISTROS GRABADOS EN FECACTVO POR
+518304*    COMBINACION DE CDC-MARCA/CDC-TIPO, PARA EL DESGLOSE QUE
+518304*    SE MUESTRA EN 3002-CARGA-DETALLES
+518304     SET WS-COMBO-ENCONTRADO-NO TO TRUE
+518304     SET WSD-COMBO-IDX TO 1
+518304     PERFORM 2007-BUSCAR-COMBO
+518304        UNTIL WSD-COMBO-IDX > WSD-CANT-COMBOS
+518304           OR WS-COMBO-ENCONTRADO-SI
+518304     IF WS-COMBO-ENCONTRADO-SI
+518304        ADD 1 TO WSD-COMBO-CONT(WSD-COMBO-IDX)
+518304     ELSE
+518304        IF WSD-CANT-COMBOS < 50
+518304           ADD 1 TO WSD-CANT-COMBOS
+518304           MOVE CDC-MARCA TO WSD-COMBO-MARCA(WSD-CANT-COMBOS)
+518304           MOVE CDC-TIPO  TO WSD-COMBO-TIPO(WSD-CANT-COMBOS)
+518304           MOVE 1         TO WSD-COMBO-CONT(WSD-CANT-COMBOS)
+518304        END-IF
+518304     END-IF.
+      *----------------------------------------------------------------*
+      *===========================*
+518304 2007-BUSCAR-COMBO.
+      *===========================*
+518304     IF WSD-COMBO-MARCA(WSD-COMBO-IDX) = CDC-MARCA
+518304        AND WSD-COMBO-TIPO(WSD-COMBO-IDX) = CDC-TIPO
+518304        SET WS-COMBO-ENCONTRADO-SI TO TRUE
+518304     ELSE
+518304        SET WSD-COMBO-IDX UP BY 1
+518304     END-IF.
       *----------------------------------------------------------------*
       *=================*
        3000-FIN-PROGRAMA.
       *=================*
+536001     PERFORM 3005-VERIFICAR-SLA-TIEMPO
            PERFORM 3001-CLOSE-FILES
-           PERFORM 3002-CARGA-DETALLES
-           STOP RUN.
+           PERFORM 3002-CARGA-DETALLES.
+      *----------------------------------------------------------------*
+      *===========================*
+520001 1009-GRABAR-TRAILER-FECACTVO.
+      *===========================*
+520001*    PIE DE FECACTVO CON EL TOTAL DE DETALLES GRABADOS
+536002*    DESDE QUE FECACTVO PASO A SER INDEXADO E HISTORICO (VER
+536002*    SELECT FECACTVO MAS ARRIBA), TRL-CANT-REG YA NO REPRESENTA
+536002*    EL TOTAL FISICO DEL ARCHIVO SINO LA CANTIDAD DE CLAVES
+536002*    ESCRITAS O ACTUALIZADAS EN ESTA CORRIDA (WSV-CONT-ACFO1); LA
+536002*    REPORTERIA NO DEBE USAR ESTE CAMPO PARA VALIDAR QUE RECIBIO
+536002*    EL ARCHIVO COMPLETO, SOLO PARA CONFIRMAR EL VOLUMEN DE HOY
+520001     MOVE SPACES TO REG-TRL-FECACTVO
+520001     MOVE 'TR' TO TRL-TIPO-REG
+520001     MOVE WSV-CONT-ACFO1 TO TRL-CANT-REG
+536001     MOVE WS-LOTE-ID TO TRL-LOTE-ID
+534001     MOVE ALL 'Z' TO TRL-PAN-KEY
+534001     WRITE REG-TRL-FECACTVO
+534001        INVALID KEY
+534001           REWRITE REG-TRL-FECACTVO
+534001     END-WRITE.
       *----------------------------------------------------------------*
       *================*
        3001-CLOSE-FILES.
       *================*
-           CLOSE FTOTT09I FFECACTI FECACTVO
+520001     PERFORM 1009-GRABAR-TRAILER-FECACTVO
+           CLOSE FTOTT09I FFECACTI FECACTVO FHUERFI
+521004     CLOSE FAUDIT
 
            IF (FS-FTOTT09I = '00') AND
               (FS-FFECACTI = '00') AND
-              (FS-FECACTVO = '00')
+536003        (FS-FECACTVO = '00' OR '97') AND
+              (FS-FHUERFI  = '00')
               CONTINUE
            ELSE
               DISPLAY ' ERROR AL ABRIR ARCHIVOS  '
               DISPLAY ' FS-FTOTT09I ............. = ' FS-FTOTT09I
               DISPLAY ' FS-FFECACTI ............. = ' FS-FFECACTI
               DISPLAY ' FS-FECACTVO ............. = ' FS-FECACTVO
+              DISPLAY ' FS-FHUERFI  ............. = ' FS-FHUERFI
               PERFORM  9000-ERROR-PGM
            END-IF.
       *----------------------------------------------------------------*
@@ -332,12 +940,86 @@
            DISPLAY 'REG. LEIDOS FTOTT09I = ' WSV-CONT-ACFI1
            DISPLAY 'REG. LEIDOS FFECACTI = ' WSV-CONT-ACFI2
            DISPLAY 'REG. GRABAD FECACTVO = ' WSV-CONT-ACFO1
+516210     DISPLAY 'REG. GRABAD FHUERFI  = ' WSV-CONT-HUERF
            DISPLAY '================================='
+518304     PERFORM 3003-MOSTRAR-MARCA-TIPO
            MOVE WSC-00 TO RETURN-CODE
            DISPLAY '================================='
            DISPLAY '--------- FIN DETALLES ----------'
            DISPLAY '================================='.
       *----------------------------------------------------------------*
+      *===========================*
+536001 3005-VERIFICAR-SLA-TIEMPO.
+      *===========================*
+536001*    MIDE CUANTOS SEGUNDOS PASARON DESDE EL INICIO DE LA CORRIDA
+536001*    (WS-SEG-INICIO, CALCULADO EN 1013-INICIAR-CRONOMETRO-SLA) Y
+536001*    AVISA SI SE SUPERO EL SLA CONFIGURADO (WS-SLA-MINUTOS)
+536001     ACCEPT HORA-SIS FROM TIME
+536001     MOVE HORA-SIS(1:2) TO WS-FIN-HH
+536001     MOVE HORA-SIS(3:2) TO WS-FIN-MM
+536001     MOVE HORA-SIS(5:2) TO WS-FIN-SS
+536001     COMPUTE WS-SEG-FIN =
+536001         (WS-FIN-HH * 3600) + (WS-FIN-MM * 60) + WS-FIN-SS
+536001     IF WS-SEG-FIN >= WS-SEG-INICIO
+536001        COMPUTE WS-SEG-TRANSCURRIDOS =
+536001           WS-SEG-FIN - WS-SEG-INICIO
+536001     ELSE
+536001*       LA CORRIDA CRUZO LA MEDIANOCHE
+536001        COMPUTE WS-SEG-TRANSCURRIDOS =
+536001           WS-SEG-FIN - WS-SEG-INICIO + 86400
+536001     END-IF
+536001     COMPUTE WS-SLA-SEGUNDOS = WS-SLA-MINUTOS * 60
+536001     DISPLAY 'TIEMPO TRANSCURRIDO DE LA CORRIDA (SEG): '
+536001             WS-SEG-TRANSCURRIDOS
+536001     IF WS-SLA-SEGUNDOS > 0 AND
+536001        WS-SEG-TRANSCURRIDOS > WS-SLA-SEGUNDOS
+536001        DISPLAY 'ALERTA: LA CORRIDA SUPERO EL SLA DE '
+536001                WS-SLA-MINUTOS ' MINUTOS'
+536001        MOVE '3005-VERIFICAR-SLA' TO WSV-RUTINA
+536001        MOVE 'VERIFICAR SLA TIEMPO' TO WSV-ACCION
+536001        MOVE WSC-00 TO WSV-FSTATUS
+536001        PERFORM 9002-ALERTAR-SLA
+536001     END-IF.
+
+      *----------------------------------------------------------------*
+      *===========================*
+536001 9002-ALERTAR-SLA.
+      *===========================*
+536001*    IGUAL A 9001-GRABAR-AUDITORIA PERO SIN MOVER WSV-FSTATUS A
+536001*    AUD-STATUS: NO ES UN ERROR DE ARCHIVO, ES UNA ALERTA DE
+536001*    DEMORA, ASI QUE AUD-MENSAJE LO ACLARA EN VEZ DE UN CODIGO
+536001     MOVE SPACES TO REG-AUDITLOG
+536001     MOVE OUT-SIGANO TO AUD-FECHA(1:4)
+536001     MOVE OUT-MES TO AUD-FECHA(5:2)
+536001     MOVE OUT-DIA TO AUD-FECHA(7:2)
+536001     MOVE WS-FIN-HH TO AUD-HORA(1:2)
+536001     MOVE WS-FIN-MM TO AUD-HORA(3:2)
+536001     MOVE WS-FIN-SS TO AUD-HORA(5:2)
+536001     MOVE 'CDCB14Q' TO AUD-PROGRAMA
+536001     MOVE WSV-RUTINA TO AUD-RUTINA
+536001     MOVE WSV-ACCION TO AUD-ACCION
+536001     MOVE '  ' TO AUD-STATUS
+536001     MOVE 'CORRIDA SUPERO EL TIEMPO MAXIMO CONFIGURADO (SLA)' TO
+536001         AUD-MENSAJE
+536001     MOVE WS-LOTE-ID TO AUD-LOTE-ID
+536001     WRITE REG-AUDITLOG.
+
+      *----------------------------------------------------------------*
+      *===========================*
+518304 3003-MOSTRAR-MARCA-TIPO.
+      *===========================*
+518304     DISPLAY '------ DESGLOSE MARCA/TIPO ------'
+518304     PERFORM 3004-MOSTRAR-COMBO
+518304        VARYING WSD-COMBO-IDX FROM 1 BY 1
+518304        UNTIL WSD-COMBO-IDX > WSD-CANT-COMBOS.
+      *----------------------------------------------------------------*
+      *===========================*
+518304 3004-MOSTRAR-COMBO.
+      *===========================*
+518304     DISPLAY 'MARCA ' WSD-COMBO-MARCA(WSD-COMBO-IDX)
+518304             ' TIPO ' WSD-COMBO-TIPO(WSD-COMBO-IDX)
+518304             ' REG. GRABAD = ' WSD-COMBO-CONT(WSD-COMBO-IDX).
+      *----------------------------------------------------------------*
       *==============*
        9000-ERROR-PGM.
       *==============*
@@ -351,7 +1033,98 @@
            DISPLAY '================================'
            DISPLAY '--------- FIN DETALLES ---------'
            DISPLAY '================================'
+521004     PERFORM 9001-GRABAR-AUDITORIA
            MOVE WSC-16 TO RETURN-CODE
 
-           STOP RUN.
+           GOBACK.
+      *----------------------------------------------------------------*
+      *===========================*
+521004 9001-GRABAR-AUDITORIA.
+      *===========================*
+521004*    UN RENGLON EN AUDITORIA.txt POR CADA ERROR QUE CAE EN
+521004*    9000-ERROR-PGM, COMPARTIDA CON PROGRAM1 Y PSA01
+521004     MOVE SPACES TO REG-AUDITLOG
+521004     MOVE OUT-SIGANO TO AUD-FECHA(1:4)
+521004     MOVE OUT-MES TO AUD-FECHA(5:2)
+521004     MOVE OUT-DIA TO AUD-FECHA(7:2)
+521004     MOVE HH TO AUD-HORA(1:2)
+521004     MOVE MM TO AUD-HORA(3:2)
+521004     MOVE SS TO AUD-HORA(5:2)
+521004     MOVE 'CDCB14Q' TO AUD-PROGRAMA
+521004     MOVE WSV-RUTINA TO AUD-RUTINA
+521004     MOVE WSV-ACCION TO AUD-ACCION
+521004     MOVE WSV-FSTATUS TO AUD-STATUS
+521004     MOVE 'ERROR DE ARCHIVO, VER DISPLAY DE CONSOLA' TO
+521004         AUD-MENSAJE
+536001     MOVE WS-LOTE-ID TO AUD-LOTE-ID
+521004     WRITE REG-AUDITLOG.
+      *----------------------------------------------------------------*
+      *==========================*
+       5000-MATCH-PAN-UNITARIO.
+      *==========================*
+      *    CONSULTA UNITARIA: BUSCA LKUPSI-PAN-BUSCAR EN FFECACTI Y
+      *    DEVUELVE EL RESULTADO EN LKUPSI, SIN TOCAR FTOTT09I NI
+      *    FECACTVO. PENSADA PARA SER LLAMADA DESDE OTRO PROGRAMA (O
+      *    UNA TRANSACCION CICS) QUE NECESITA EL MATCH DE UNA SOLA PAN
+           MOVE 'N' TO LKUPSI-IND-MATCH
+           MOVE SPACES TO LKUPSI-FEC-ACTI
+           MOVE '00' TO LKUPSI-COD-RETORNO
+
+           OPEN INPUT FFECACTI
+
+           IF FS-FFECACTI = '00' OR '97'
+              PERFORM 5001-BUSCAR-PAN-EN-FFECACTI
+              CLOSE FFECACTI
+           ELSE
+              MOVE FS-FFECACTI TO LKUPSI-COD-RETORNO
+           END-IF.
+      *----------------------------------------------------------------*
+      *==================================*
+       5001-BUSCAR-PAN-EN-FFECACTI.
+      *==================================*
+      *    FFECACTI VIENE ORDENADO ASCENDENTE POR CDC-PANINNO (IGUAL
+      *    QUE 2001-MATCHING-X-PAN LO ASUME), ASI QUE BASTA LEER HASTA
+      *    IGUALAR O SUPERAR LA PAN BUSCADA
+           MOVE 0 TO WS-FIN-FFECACTI
+           PERFORM 1002-READ-FFECACTI
+           PERFORM UNTIL FIN-FFECACTI-OK
+                       OR CDC-PANINNO NOT < LKUPSI-PAN-BUSCAR
+              PERFORM 1002-READ-FFECACTI
+           END-PERFORM
+
+           IF CDC-PANINNO = LKUPSI-PAN-BUSCAR
+              SET LKUPSI-MATCH-SI TO TRUE
+              MOVE CDC-FECACTI TO LKUPSI-FEC-ACTI
+           ELSE
+              SET LKUPSI-MATCH-NO TO TRUE
+           END-IF.
+      *----------------------------------------------------------------*
+      *==========================*
+534001 5100-CONSULTA-FECACTVO.
+      *==========================*
+534001*    CONSULTA UNITARIA POR PAN CONTRA EL HISTORICO INDEXADO DE
+534001*    FECACTVO (LECTURA DIRECTA POR CLAVE, NO SECUENCIAL COMO
+534001*    5001-BUSCAR-PAN-EN-FFECACTI); DEVUELVE EL ESTADO VIGENTE DE
+534001*    LA PAN ACUMULADO A TRAVES DE TODAS LAS CORRIDAS, NO SOLO EL
+534001*    DE LA CORRIDA DE FFECACTI MAS RECIENTE
+534001     MOVE 'N' TO LKUPSI-IND-MATCH
+534001     MOVE SPACES TO LKUPSI-FEC-ACTI
+534001     MOVE '00' TO LKUPSI-COD-RETORNO
+
+534001     OPEN INPUT FECACTVO
+
+534001     IF FS-FECACTVO = '00' OR '97'
+534001        MOVE LKUPSI-PAN-BUSCAR TO REP-PAN
+534001        READ FECACTVO
+534001           KEY IS REP-PAN
+534001           INVALID KEY
+534001              SET LKUPSI-MATCH-NO TO TRUE
+534001           NOT INVALID KEY
+534001              SET LKUPSI-MATCH-SI TO TRUE
+534001              MOVE REP-FEC-ACUSE-TAR TO LKUPSI-FEC-ACTI
+534001        END-READ
+534001        CLOSE FECACTVO
+534001     ELSE
+534001        MOVE FS-FECACTVO TO LKUPSI-COD-RETORNO
+534001     END-IF.
       *----------------------------------------------------------------*
