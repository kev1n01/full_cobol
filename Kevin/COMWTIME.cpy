@@ -0,0 +1,7 @@
+      *-------------------------------------------------------------*
+      *    COPY     : COMWTIME                                      *
+      *    VARIABLES COMUNES DE FECHA Y HORA DEL SISTEMA, USADAS    *
+      *    POR COMLUPSI PARA OBTENER LA FECHA DE PROCESO            *
+      *-------------------------------------------------------------*
+       01 FECHA-SIS                  PIC 9(08).
+       01 HORA-SIS                   PIC 9(06).
