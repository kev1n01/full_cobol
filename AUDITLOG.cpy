@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  COPY AUDITLOG - LAYOUT DEL REGISTRO DE BITACORA DE ERRORES
+      *  DE EJECUCION, COMPARTIDO POR PROGRAM1, CDCB14Q Y PSA01. CADA
+      *  PROGRAMA ABRE AUDITORIA.txt EN MODO EXTEND Y AGREGA UN
+      *  RENGLON POR ERROR TECNICO (APERTURA/LECTURA/ESCRITURA DE
+      *  ARCHIVO); LOS RECHAZOS DE NEGOCIO [PAN SIN CUENTA, CLIENTE
+      *  NO EXISTE, ETC] SIGUEN YENDO A SU PROPIO ARCHIVO DE RECHAZOS
+      *  EN CADA PROGRAMA, NO A ESTA BITACORA
+      ******************************************************************
+       01 REG-AUDITLOG.
+           02 AUD-FECHA            PIC 9(08).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-HORA             PIC 9(06).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-PROGRAMA         PIC X(08).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-RUTINA           PIC X(20).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-ACCION           PIC X(20).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-STATUS           PIC X(02).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-MENSAJE          PIC X(40).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-LOTE-ID          PIC X(11). *> ID DE LOTE (YYYYMMDD-NN)
