@@ -1,77 +1,59 @@
-            EVALUATE INF-COD-BLOQ
-               WHEN 01 
-                 MOVE 'BLOQ. CUENTA TEMP. S/RETENC.' TO WS-DES-BLOQ
-               WHEN 02 
-                 MOVE 'BLOQ. CUENTA TEMP. C/RETENC.' TO WS-DES-BLOQ
-               WHEN 03 
-                 MOVE 'BLOQUEO MOROSIDAD TEMPORAL' TO WS-DES-BLOQ
-               WHEN 04 
-                 MOVE 'BLOQUEO MOROSIDAD DEFINITIVA' TO WS-DES-BLOQ
-               WHEN 06 
-                 MOVE 'BLOQUEO POR REFINANCIADO' TO WS-DES-BLOQ
-               WHEN 07 
-                 MOVE 'BLOQ. POR GIRO CHEQUE S/FONDOS' TO WS-DES-BLOQ
-               WHEN 08 
-                 MOVE 'BLOQUEO PASE A PRE JUDICIAL' TO WS-DES-BLOQ
-               WHEN 09 
-                 MOVE 'BLOQUEO MANUAL DEFINITIVO' TO WS-DES-BLOQ
-               WHEN 10 
-                 MOVE 'BLOQUEO POR COLATERALES' TO WS-DES-BLOQ
-               WHEN 11 
-                 MOVE 'BLOQUEO SOBRE ENDEUDAMIENTO' TO WS-DES-BLOQ
-               WHEN 12 
-                 MOVE 'BLOQUEO LIMITE DE SOBREGIRO' TO WS-DES-BLOQ
-               WHEN 13 
-                 MOVE 'BLOQUEO PREVENTIVO' TO WS-DES-BLOQ
-               WHEN 14 
-                 MOVE 'BLOQUEO DE LINEA SOBREGIRO' TO WS-DES-BLOQ
-               WHEN 16 
-                 MOVE 'TRANSFERENCIA VEA A TC NUEVA' TO WS-DES-BLOQ
-               WHEN 17 
-                 MOVE 'BLOQUEO TC PROVISIONAL' TO WS-DES-BLOQ
-               WHEN 50 
-                 MOVE 'BLOQUEO TARJETA POR ROBO' TO WS-DES-BLOQ
-               WHEN 51 
-                 MOVE 'BLOQUEO TARJETA POR PERDIDA' TO WS-DES-BLOQ
-               WHEN 52 
-                 MOVE 'BLOQ TARJ. ROBO (S/COBRO)' TO WS-DES-BLOQ
-               WHEN 53 
-                 MOVE 'BLOQ TARJ. PERDIDA (S/COBRO)' TO WS-DES-BLOQ
-               WHEN 54 
-                 MOVE 'BLOQUEO TARJETA POR DETERIORO' TO WS-DES-BLOQ
-               WHEN 55 
-                 MOVE 'BLOQUEO TARJETA POR FRAUDE' TO WS-DES-BLOQ
-               WHEN 56 
-                 MOVE 'BLOQ POR REZAGO' TO WS-DES-BLOQ
-               WHEN 57 
-                 MOVE 'BLOQUEO REEMISION REZAGO' TO WS-DES-BLOQ
-               WHEN 58 
-                 MOVE 'BLOQ TARJ. DETERIORO (S/COBRO)' TO WS-DES-BLOQ
-               WHEN 59 
-                 MOVE 'BLOQUEO SOSPECHA DE FRAUDE' TO WS-DES-BLOQ
-               WHEN 60 
-                 MOVE 'BLOQUEO TEMPORAL S/RETENCION' TO WS-DES-BLOQ
-               WHEN 61 
-                 MOVE 'BLOQUEO TEMPORAL C/ RETENCION' TO WS-DES-BLOQ
-               WHEN 62 
-                 MOVE 'BLOQUEO UPGRADE' TO WS-DES-BLOQ
-               WHEN 66 
-                 MOVE 'BLOQUEO TRANSFER. NSAT' TO WS-DES-BLOQ
-               WHEN 67 
-                 MOVE 'TARJETA EMPRESA NO EMITIDA' TO WS-DES-BLOQ
-               WHEN 68 
-                 MOVE 'BLOQUEO TEMPORAL DE APAGAR TC' TO WS-DES-BLOQ
-               WHEN 69 
-                 MOVE 'BLOQUEO POR DISPOSICION DE EFE' TO WS-DES-BLOQ
-               WHEN 70 
-                 MOVE 'BLOQUEO PERSONALIZACI N TARJET' TO WS-DES-BLOQ
-               WHEN 71 
-                 MOVE 'BLOQUEO L√çNEA SOBREGIRO SSAA' TO WS-DES-BLOQ
-               WHEN 72 
-                 MOVE 'BLOQUEO POR TARJETA INNOMINADA' TO WS-DES-BLOQ
-               WHEN 99 
-                 MOVE 'BLOQUEO DE LIQUIDACION' TO WS-DES-BLOQ
-               WHEN OTHER 
-                 MOVE 'TARJETA ACTIVA' TO WS-DES-BLOQ
-           END-EVALUATE.
+      *----------------------------------------------------------------+
+      *    COPY EVDESBLOQ - TABLA DE DESCRIPCIONES DE CODIGO DE BLOQUEO+
+      *    SE CARGA DESDE EL ARCHIVO DE REFERENCIA EVDESBLOQ.txt EN     +
+      *    1162-CARGAR-TABLA-BLOQUEOS; SI EL ARCHIVO NO ESTA DISPONIBLE +
+      *    SE USA LA TABLA POR DEFECTO EMBEBIDA EN WS-BLQ-DEFAULT. LOS  +
+      *    CODIGOS QUE NO APARECEN EN NINGUNA DE LAS DOS SE CONSIDERAN  +
+      *    TARJETA ACTIVA (VER EL DEFAULT EN 4200-OBTENER-DESC-BLOQUEO) +
+      *----------------------------------------------------------------+
+       01 WS-BLQ-DEFAULT-DATA.
+           05 FILLER PIC X(32) VALUE '01BLOQ. CUENTA TEMP. S/RETENC.  '.
+           05 FILLER PIC X(32) VALUE '02BLOQ. CUENTA TEMP. C/RETENC.  '.
+           05 FILLER PIC X(32) VALUE '03BLOQUEO MOROSIDAD TEMPORAL    '.
+           05 FILLER PIC X(32) VALUE '04BLOQUEO MOROSIDAD DEFINITIVA  '.
+           05 FILLER PIC X(32) VALUE '06BLOQUEO POR REFINANCIADO      '.
+           05 FILLER PIC X(32) VALUE '07BLOQ. POR GIRO CHEQUE S/FONDOS'.
+           05 FILLER PIC X(32) VALUE '08BLOQUEO PASE A PRE JUDICIAL   '.
+           05 FILLER PIC X(32) VALUE '09BLOQUEO MANUAL DEFINITIVO     '.
+           05 FILLER PIC X(32) VALUE '10BLOQUEO POR COLATERALES       '.
+           05 FILLER PIC X(32) VALUE '11BLOQUEO SOBRE ENDEUDAMIENTO   '.
+           05 FILLER PIC X(32) VALUE '12BLOQUEO LIMITE DE SOBREGIRO   '.
+           05 FILLER PIC X(32) VALUE '13BLOQUEO PREVENTIVO            '.
+           05 FILLER PIC X(32) VALUE '14BLOQUEO DE LINEA SOBREGIRO    '.
+           05 FILLER PIC X(32) VALUE '16TRANSFERENCIA VEA A TC NUEVA  '.
+           05 FILLER PIC X(32) VALUE '17BLOQUEO TC PROVISIONAL        '.
+           05 FILLER PIC X(32) VALUE '50BLOQUEO TARJETA POR ROBO      '.
+           05 FILLER PIC X(32) VALUE '51BLOQUEO TARJETA POR PERDIDA   '.
+           05 FILLER PIC X(32) VALUE '52BLOQ TARJ. ROBO (S/COBRO)     '.
+           05 FILLER PIC X(32) VALUE '53BLOQ TARJ. PERDIDA (S/COBRO)  '.
+           05 FILLER PIC X(32) VALUE '54BLOQUEO TARJETA POR DETERIORO '.
+           05 FILLER PIC X(32) VALUE '55BLOQUEO TARJETA POR FRAUDE    '.
+           05 FILLER PIC X(32) VALUE '56BLOQ POR REZAGO               '.
+           05 FILLER PIC X(32) VALUE '57BLOQUEO REEMISION REZAGO      '.
+           05 FILLER PIC X(32) VALUE '58BLOQ TARJ. DETERIORO (S/COBRO)'.
+           05 FILLER PIC X(32) VALUE '59BLOQUEO SOSPECHA DE FRAUDE    '.
+           05 FILLER PIC X(32) VALUE '60BLOQUEO TEMPORAL S/RETENCION  '.
+           05 FILLER PIC X(32) VALUE '61BLOQUEO TEMPORAL C/ RETENCION '.
+           05 FILLER PIC X(32) VALUE '62BLOQUEO UPGRADE               '.
+           05 FILLER PIC X(32) VALUE '66BLOQUEO TRANSFER. NSAT        '.
+           05 FILLER PIC X(32) VALUE '67TARJETA EMPRESA NO EMITIDA    '.
+           05 FILLER PIC X(32) VALUE '68BLOQUEO TEMPORAL DE APAGAR TC '.
+           05 FILLER PIC X(32) VALUE '69BLOQUEO POR DISPOSICION DE EFE'.
+           05 FILLER PIC X(32) VALUE '70BLOQUEO PERSONALIZACION TARJET'.
+           05 FILLER PIC X(32) VALUE '71BLOQUEO LINEA SOBREGIRO SSAA  '.
+           05 FILLER PIC X(32) VALUE '72BLOQUEO POR TARJETA INNOMINADA'.
+           05 FILLER PIC X(32) VALUE '99BLOQUEO DE LIQUIDACION        '.
+       01 WS-BLQ-DEFAULT REDEFINES WS-BLQ-DEFAULT-DATA.
+           05 WS-BLQ-DEF-ENTRY OCCURS 36 TIMES.
+               10 WS-BLQ-DEF-COD    PIC 9(02).
+               10 WS-BLQ-DEF-DES    PIC X(30).
+       01 WS-BLQ-DEFAULT-CANT        PIC 9(3) COMP VALUE 36.
 
+       01 WS-CANT-BLOQUEOS           PIC 9(3) COMP VALUE ZERO.
+       01 WS-TABLA-BLOQUEOS.
+           05 WS-BLQ-ENTRY OCCURS 1 TO 100 TIMES
+               DEPENDING ON WS-CANT-BLOQUEOS
+               ASCENDING KEY IS WS-BLQ-COD
+               INDEXED BY WS-BLQ-IDX.
+               10 WS-BLQ-COD         PIC 9(02).
+               10 WS-BLQ-DES         PIC X(30).
