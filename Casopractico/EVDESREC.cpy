@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------+
+      *    COPY EVDESREC - LAYOUT COMUN DE LOS ARCHIVOS DE REFERENCIA  +
+      *    EVDESMAR.txt / EVDESBLOQ.txt (CODIGO + DESCRIPCION)         +
+      *----------------------------------------------------------------+
+           02 EDR-COD           PIC 9(02).
+           02 EDR-DES           PIC X(30).
