@@ -15,16 +15,179 @@
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS FS-FILINP2.
-      *    ARCHIVO DE SALIDA DE SOLO TARJETAS VISA
-           SELECT FILOUT1 ASSIGN TO 'FILOUT1.txt'
+      *    ARCHIVOS DE SALIDA DEL EXTRACTO DE MARCA, UNO POR MARCA.
+      *    EL NOMBRE SE ARMA EN TIEMPO DE EJECUCION CON LA FECHA DEL
+      *    PROCESO (VER 1250-CONSTRUIR-NOMBRES-ARCHIVOS) PARA QUE CADA
+      *    CORRIDA DEJE SUS SALIDAS EN UN ARCHIVO PROPIO Y NO SE PISEN
+      *    ENTRE CORRIDAS DEL MISMO DIA DE CALENDARIO DISTINTO
+           SELECT FILOUT1V ASSIGN TO WS-NOM-FILOUT1V
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS FS-FILOUT1.
-      *    ARCHIVO DE SALIDA DE REPORTE DE CUENTAS BLOQUEADAS 
-           SELECT FILOUT2 ASSIGN TO 'FILOUT2.txt'
+           SELECT FILOUT1A ASSIGN TO WS-NOM-FILOUT1A
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT1A.
+           SELECT FILOUT1P ASSIGN TO WS-NOM-FILOUT1P
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT1P.
+           SELECT FILOUT1M ASSIGN TO WS-NOM-FILOUT1M
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT1M.
+      *    ARCHIVO DE SALIDA DE REPORTE DE CUENTAS BLOQUEADAS, TITULARES
+           SELECT FILOUT2 ASSIGN TO WS-NOM-FILOUT2
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS FS-FILOUT2.
+      *    ARCHIVO DE SALIDA DE REPORTE DE CUENTAS BLOQUEADAS, ADICIONALES
+           SELECT FILOUT2S ASSIGN TO WS-NOM-FILOUT2S
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT2S.
+      *    ARCHIVO DE SALIDA DE TARJETAS SIN CUENTA (RECHAZOS)
+           SELECT FILOUT3 ASSIGN TO WS-NOM-FILOUT3
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT3.
+      *    ARCHIVO PARAMETRO CON LA VENTANA DE DIAS PARA FILOUT2
+           SELECT FILPARM ASSIGN TO 'PARMDIAS.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILPARM.
+      *    ARCHIVOS DE REFERENCIA DE DESCRIPCIONES DE MARCA Y BLOQUEO,
+      *    MANTENIDOS POR ANALISTAS SIN NECESIDAD DE RECOMPILAR
+           SELECT FILDESMAR ASSIGN TO 'EVDESMAR.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILDESMAR.
+           SELECT FILDESBLQ ASSIGN TO 'EVDESBLOQ.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILDESBLQ.
+           SELECT FILDESMOT ASSIGN TO 'EVDESMOT.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILDESMOT.
+      *    ARCHIVO DE CONTROL/CUADRE PARA BALANCEO NOCTURNO
+           SELECT FILCTRL ASSIGN TO 'CONTROL.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILCTRL.
+      *    ARCHIVO DE RESUMEN DE TARJETAS POR MOTIVO DE BLOQUEO
+           SELECT FILOUT4 ASSIGN TO WS-NOM-FILOUT4
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT4.
+      *    ARCHIVO DE REINICIO/CHECKPOINT DEL PROCESO DE FILINP2. EL
+      *    NOMBRE QUEDA FIJO [NO SE FECHA] PORQUE EL CHECKPOINT DEBE
+      *    SOBREVIVIR Y SER ENCONTRADO ENTRE CORRIDAS DEL MISMO PROCESO
+           SELECT FILCKPT ASSIGN TO 'CHECKPOINT.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILCKPT.
+      *    ARCHIVO DE LOTE: GUARDA LA FECHA Y EL NUMERO DE SECUENCIA DE
+      *    LA ULTIMA CORRIDA, PARA QUE DOS CORRIDAS DEL MISMO DIA
+      *    CALENDARIO TENGAN UN ID DE LOTE DISTINTO (VER
+      *    1155-OBTENER-LOTE-ID); COMPARTIDO CON CDCB14Q, IGUAL QUE
+      *    AUDITORIA.txt, PARA QUE AMBOS PROCESOS CORRELACIONEN SUS
+      *    SALIDAS DEL MISMO LOTE
+           SELECT FILLOTE ASSIGN TO 'LOTE.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILLOTE.
+      *    ARCHIVO DE SALIDA DE TARJETAS DADAS DE BAJA EN EL CICLO
+           SELECT FILOUT5 ASSIGN TO WS-NOM-FILOUT5
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT5.
+      *    ARCHIVO DE RESUMEN DE TARJETAS VISA POR SUCURSAL (CENT-ALTA)
+           SELECT FILOUT6 ASSIGN TO WS-NOM-FILOUT6
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT6.
+      *    ARCHIVO DE EXCEPCIONES DE CALIDAD DE DATOS: PAN DUPLICADO
+           SELECT FILOUT7 ASSIGN TO WS-NOM-FILOUT7
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT7.
+      *    BITACORA DE ERRORES DE EJECUCION, COMPARTIDA CON CDCB14Q Y
+      *    PSA01 (VER COPY AUDITLOG)
+           SELECT FILAUDIT ASSIGN TO 'AUDITORIA.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILAUDIT.
+      *    HISTORIAL DE TARJETAS BLOQUEADAS, UN RENGLON POR TARJETA
+      *    BLOQUEADA POR CORRIDA; CRECE ENTRE CORRIDAS (IGUAL QUE
+      *    AUDITORIA.txt) PARA QUE UNA CORRIDA FUTURA PUEDA COMPARAR EL
+      *    ESTADO DE BLOQUEO ACTUAL CONTRA EL DE CORRIDAS ANTERIORES
+           SELECT FILBLHIS ASSIGN TO 'BLOQHIST.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILBLHIS.
+      *    HISTORIAL DE CANTIDAD GRABADA EN FILOUT2 POR CORRIDA, UN
+      *    RENGLON POR CORRIDA; SIRVE DE LINEA BASE PARA DETECTAR UN
+      *    PICO ANORMAL DE BLOQUEOS (VER 9060-VERIFICAR-PICO-FILOUT2)
+           SELECT FILOUT2HS ASSIGN TO 'FILOUT2_HISTORIAL.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT2HS.
+      *    ARCHIVO DE SALIDA DE CUENTAS HUERFANAS: CUENTAS DE FILINP1
+      *    QUE NO TUVIERON NINGUNA PAN EN FILINP2 DURANTE TODA LA
+      *    CORRIDA (LO OPUESTO A FILOUT3, QUE REPORTA PAN DE FILINP2
+      *    SIN CUENTA EN FILINP1)
+           SELECT FILOUT8 ASSIGN TO WS-NOM-FILOUT8
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT8.
+      *    VERSION "LISTA PARA IMPRIMIR" DEL RESUMEN DE BLOQUEOS
+      *    (MISMOS DATOS DE FILOUT4, VER WS-TABLA-BLOQ-SUMARIO) CON
+      *    TITULO, FECHA, NUMERO DE PAGINA, ENCABEZADO DE COLUMNAS Y
+      *    TOTAL GENERAL, PARA ENTREGAR A OPERACIONES EN PAPEL
+           SELECT FILOUT9 ASSIGN TO WS-NOM-FILOUT9
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT9.
+      *    EXPORTACION CSV DE FILOUT1 (LAS 4 MARCAS CONSOLIDADAS, CON
+      *    COLUMNA DE MARCA) Y DE FILOUT2 (TITULARES Y ADICIONALES
+      *    CONSOLIDADOS, CON COLUMNA DE TIPO); SOLO SE GENERAN SI
+      *    PARM-FORMATO-CSV = 'S' EN PARMDIAS.txt (VER
+      *    1150-LEER-PARAMETRO-DIAS), PARA NO OBLIGAR A NADIE A
+      *    CONSUMIR UN FORMATO NUEVO QUE NO PIDIO
+           SELECT FILOUT1CSV ASSIGN TO WS-NOM-FILOUT1CSV
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT1CSV.
+           SELECT FILOUT2CSV ASSIGN TO WS-NOM-FILOUT2CSV
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT2CSV.
+      *    TARJETAS QUE APARECEN EN BLOQHIST.txt (BLOQUEADAS EN ALGUNA
+      *    CORRIDA ANTERIOR) Y QUE EN ESTA CORRIDA YA NO TRAEN CODIGO
+      *    DE BLOQUEO; VER 1325-CARGAR-HISTORIAL-BLOQUEO Y
+      *    3710-DETECTAR-DESBLOQUEO
+           SELECT FILOUT10 ASSIGN TO WS-NOM-FILOUT10
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT10.
+      *    FILOUT1/FILOUT2 SEPARADOS POR ENTIDAD (ACC-COD-ENT), UNO POR
+      *    VALOR DISTINTO ENCONTRADO EN LA CORRIDA, PARA ENTREGAR A CADA
+      *    BACK-OFFICE SOLO SUS PROPIAS CUENTAS. COMO LA CANTIDAD DE
+      *    ENTIDADES ES UN DATO DE LA CORRIDA Y NO UN VALOR FIJO DE
+      *    COMPILACION, NO SE PUEDE TENER UN SELECT/FD POR ENTIDAD; EN
+      *    SU LUGAR SE REUTILIZA UN SOLO FD CUYO NOMBRE DE ARCHIVO
+      *    (WS-NOM-FILOUT1ENT/WS-NOM-FILOUT2ENT) SE ARMA CON LA ENTIDAD
+      *    ACTUAL Y SE ABRE/ESCRIBE/CIERRA EN CADA RENGLON (VER
+      *    3417-ESCRIBIR-ENT-FILOUT1 Y 3524-ESCRIBIR-ENT-FILOUT2)
+           SELECT FILOUT1ENT ASSIGN TO WS-NOM-FILOUT1ENT
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT1ENT.
+           SELECT FILOUT2ENT ASSIGN TO WS-NOM-FILOUT2ENT
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT2ENT.
 
        DATA DIVISION.
        FILE SECTION. 
@@ -47,24 +210,317 @@
            02 INF-FEC-BLOQ     PIC X(10). *> FECHA DE BLOQUEO
            02 INF-COD-BLOQ     PIC 9(2). *> CODIGO DE BLOQUEO
 
-       FD  FILOUT1
+       FD  FILOUT1V
+           RECORDING MODE IS F.
+       01  REG-OU01V.
+           COPY EVOUT01 REPLACING LEADING ==OU1== BY ==VIS==.
+
+       FD  FILOUT1A
            RECORDING MODE IS F.
-       01  REG-OU01.
-           02 VIS-COD-ENT       PIC X(4). *> CODIO DE ENTIDAD
-           02 VIS-CENT-ALTA     PIC X(4). *> CENTRO DE ALTA
-           02 VIS-NUMB          PIC X(12). *> CUENTA
-           02 VIS-PAN           PIC X(16). *> NUMERO TARJETA (PAN)
-           02 VIS-DES-MAR       PIC X(30). *> DESCRIPCION DE MARCA
-           02 VIS-FEC-BLOQ      PIC X(10). *> FECHA DE BLOQUEO
-           02 VIS-DES-BLOQ      PIC X(30). *> DESCRIPCION DE BLOQUEO
+       01  REG-OU01A.
+           COPY EVOUT01 REPLACING LEADING ==OU1== BY ==AMX==.
+
+       FD  FILOUT1P
+           RECORDING MODE IS F.
+       01  REG-OU01P.
+           COPY EVOUT01 REPLACING LEADING ==OU1== BY ==PRI==.
+
+       FD  FILOUT1M
+           RECORDING MODE IS F.
+       01  REG-OU01M.
+           COPY EVOUT01 REPLACING LEADING ==OU1== BY ==MAS==.
 
        FD  FILOUT2
            RECORDING MODE IS F.
        01  REG-OU02.
-           02 REP-NUMB          PIC X(12). *> CUENTA
-           02 REP-PAN           PIC X(16). *> NUMERO TARJETA (PAN)
-           02 REP-FEC-BLOQ      PIC X(10). *> FECHA DE BLOQUEO
-           02 REP-DES-BLOQ      PIC X(30). *> DESCRIPCION DE BLOQUEO
+           COPY EVOUT02 REPLACING LEADING ==OU2== BY ==REP==.
+
+       FD  FILOUT2S
+           RECORDING MODE IS F.
+       01  REG-OU02S.
+           COPY EVOUT02 REPLACING LEADING ==OU2== BY ==SUP==.
+
+       FD  FILOUT3
+           RECORDING MODE IS F.
+       01  REG-OU03.
+           02 REC-PAN            PIC X(22). *> NUMERO TARJETA (PAN) SIN CUENTA
+           02 REC-MOTIVO         PIC X(40). *> MOTIVO DE RECHAZO
+
+       FD  FILPARM
+           RECORDING MODE IS F.
+       01  REG-PARM.
+           02 PARM-DIAS-ATRAS     PIC 9(3). *> VENTANA EN DIAS PARA FILOUT2
+           02 FILLER              PIC X(01).
+           02 PARM-FECHA-NEGOCIO  PIC 9(8). *> FECHA DE NEGOCIO (YYYYMMDD);
+                                             *> 0 = USAR LA FECHA DEL SISTEMA
+           02 FILLER              PIC X(01).
+           02 PARM-FORMATO-CSV    PIC X(01). *> 'S' = GENERA TAMBIEN CSV DE
+                                             *> FILOUT1/FILOUT2; CUALQUIER
+                                             *> OTRO VALOR (INCLUSO ESPACIOS)
+                                             *> = NO GENERA CSV
+           02 FILLER              PIC X(01).
+           02 PARM-SLA-MINUTOS    PIC 9(03). *> MAXIMO DE MINUTOS ESPERADO
+                                             *> PARA LA CORRIDA; 0 = USAR EL
+                                             *> DEFAULT (VER 9065-VERIFICAR-
+                                             *> SLA-TIEMPO)
+
+       FD  FILDESMAR
+           RECORDING MODE IS F.
+       01  REG-DESMAR.
+           COPY EVDESREC REPLACING LEADING ==EDR== BY ==DSM==.
+
+       FD  FILDESBLQ
+           RECORDING MODE IS F.
+       01  REG-DESBLQ.
+           COPY EVDESREC REPLACING LEADING ==EDR== BY ==DSB==.
+
+       FD  FILDESMOT
+           RECORDING MODE IS F.
+       01  REG-DESMOT.
+           COPY EVDESREC REPLACING LEADING ==EDR== BY ==DMO==.
+
+       FD  FILCTRL
+           RECORDING MODE IS F.
+       01  REG-CTRL.
+           02 CTL-FECHA-EJEC      PIC X(10). *> FECHA DE EJECUCION
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 CTL-LEIDOS-IN1      PIC ZZZZZZ9. *> CUENTAS LEIDAS FILINP1
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 CTL-LEIDOS-IN2      PIC ZZZZZZ9. *> TARJETAS LEIDAS FILINP2
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 CTL-MATCHES         PIC ZZZZZZ9. *> MATCHES ENCONTRADOS
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 CTL-GRABAD-OUT1     PIC ZZZZZZ9. *> TOTAL GRABADO EN FILOUT1x
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 CTL-GRABAD-OUT2     PIC ZZZZZZ9. *> GRABADO EN FILOUT2
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 CTL-RECHAZOS        PIC ZZZZZZ9. *> RECHAZADOS EN FILOUT3
+
+       FD  FILOUT4
+           RECORDING MODE IS F.
+       01  REG-OU04.
+           02 RES-COD-BLOQ        PIC 9(02). *> CODIGO DE BLOQUEO
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 RES-DES-BLOQ        PIC X(30). *> DESCRIPCION DE BLOQUEO
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 RES-CANTIDAD        PIC ZZZZZZ9. *> CANTIDAD DE TARJETAS
+
+       FD  FILCKPT
+           RECORDING MODE IS F.
+       01  REG-CKPT.
+      *    REGISTROS DE FILINP2 YA PROCESADOS AL MOMENTO DEL CHECKPOINT
+           02 CKPT-COUNT-FILINP2  PIC 9(07).
+           02 CKPT-COUNT-FILOUT1  PIC 9(07).
+           02 CKPT-COUNT-FILOUT2  PIC 9(07).
+           02 CKPT-COUNT-FILOUT2S PIC 9(07).
+           02 CKPT-COUNT-FILOUT3  PIC 9(07).
+           02 CKPT-COUNT-MATCHES  PIC 9(07).
+      *    ACUMULADORES DEL RESUMEN POR BLOQUEO (VER WS-TABLA-BLOQ-SUMARIO)
+           02 CKPT-BLOQ-CNT OCCURS 100 TIMES PIC 9(07).
+      *    CANTIDAD DE RENGLONES DE CADA TIPO QUE SIGUEN A CONTINUACION
+      *    DE REG-CKPT EN EL ARCHIVO (VER 3160/3161-ESCRIBIR-CHECKPOINT
+      *    Y 1171/117X-RESTAURAR-CHECKPOINT)
+           02 CKPT-CANT-ENT       PIC 9(04).
+           02 CKPT-CANT-SUC       PIC 9(05).
+           02 CKPT-CANT-MATCH     PIC 9(07).
+      *    UN RENGLON POR ENTIDAD DE WS-TABLA-ENTIDADES, PARA QUE EN UN
+      *    REINICIO 3417/3524 SEPAN QUE EL FILOUT1/FILOUT2 DE CADA
+      *    ENTIDAD YA SE ABRIO Y DEBEN EXTENDERSE EN VEZ DE RECREARSE
+       01  REG-CKPT-ENT.
+           02 CKPT-ENT-COD             PIC X(04).
+           02 CKPT-ENT-FILOUT1-INIC    PIC X(01).
+           02 CKPT-ENT-FILOUT2-INIC    PIC X(01).
+      *    UN RENGLON POR SUCURSAL DE WS-TABLA-SUC-VISA, PARA QUE
+      *    9070-RESUMEN-POR-SUCURSAL-VISA NO SUBCUENTE LAS SUCURSALES
+      *    CON MOVIMIENTOS GRABADOS ANTES DEL REINICIO
+       01  REG-CKPT-SUC.
+           02 CKPT-SUC-COD             PIC X(04).
+           02 CKPT-SUC-CNT-ACTIVO      PIC 9(07).
+           02 CKPT-SUC-CNT-BLOQ        PIC 9(07).
+           02 CKPT-SUC-ULT-FEC-NUM     PIC 9(08).
+           02 CKPT-SUC-ULT-FEC-BLOQ    PIC X(10).
+      *    UNA PAN POR CADA CUENTA DE WS-TABLA-CUENTAS QUE YA HIZO
+      *    MATCH ANTES DEL REINICIO, PARA QUE 9080-REPORTE-CUENTAS-
+      *    HUERFANAS NO LAS REPORTE COMO HUERFANAS POR EL SOLO HECHO DE
+      *    HABERSE GRABADO EN UNA CORRIDA ANTERIOR
+       01  REG-CKPT-MATCH.
+           02 CKPT-MATCH-PAN           PIC X(22).
+
+       FD  FILLOTE
+           RECORDING MODE IS F.
+       01  REG-LOTE.
+           02 LOTE-FECHA          PIC 9(08). *> FECHA DE LA ULTIMA CORRIDA
+           02 FILLER              PIC X(01).
+           02 LOTE-SECUENCIA      PIC 9(02). *> SECUENCIA DE ESE DIA
+
+       FD  FILOUT5
+           RECORDING MODE IS F.
+       01  REG-OU05.
+           02 CIE-NUMB           PIC X(12). *> CUENTA
+           02 CIE-PAN            PIC X(16). *> NUMERO TARJETA (PAN)
+           02 CIE-FEC-BAJA       PIC X(10). *> FECHA DE BAJA
+           02 CIE-COD-MOT        PIC 9(02). *> CODIGO DE MOTIVO DE BAJA
+           02 CIE-DES-MOT        PIC X(30). *> DESCRIPCION DE MOTIVO
+
+       FD  FILOUT6
+           RECORDING MODE IS F.
+       01  REG-OU06.
+           02 RSV-CENT-ALTA      PIC X(04). *> SUCURSAL/CENTRO DE ALTA
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 RSV-CNT-ACTIVO     PIC ZZZZZZ9. *> TARJETAS VISA ACTIVAS
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 RSV-CNT-BLOQ       PIC ZZZZZZ9. *> TARJETAS VISA BLOQUEADAS
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 RSV-ULT-FEC-BLOQ   PIC X(10). *> FECHA DE BLOQUEO MAS RECIENTE
+
+       FD  FILOUT7
+           RECORDING MODE IS F.
+       01  REG-OU07.
+           02 DUP-PAN            PIC X(22). *> PAN DUPLICADO EN FILINP1
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 DUP-NUMB1          PIC X(12). *> CUENTA DEL PRIMER REGISTRO
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 DUP-NUMB2          PIC X(12). *> CUENTA DEL REGISTRO DUPLICADO
+
+       FD  FILAUDIT
+           RECORDING MODE IS F.
+           COPY AUDITLOG.
+
+      *    REGISTRO DE HISTORIAL DE BLOQUEO (VER SELECT FILBLHIS)
+       FD  FILBLHIS
+           RECORDING MODE IS F.
+       01  REG-HISBLOQ.
+           02 HIS-PAN             PIC X(16).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 HIS-COD-BLOQ        PIC 9(02).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 HIS-FEC-BLOQ        PIC X(10).
+           02 FILLER              PIC X(01) VALUE SPACE.
+      *    FECHA DE LA CORRIDA QUE ESCRIBIO ESTE RENGLON (WS-FECHA-
+      *    YYYYMMDD), NO LA FECHA DE BLOQUEO DE LA TARJETA
+           02 HIS-FECHA-CORRIDA   PIC 9(08).
+
+      *    REGISTRO DE HISTORIAL DE FILOUT2 (VER SELECT FILOUT2HS)
+       FD  FILOUT2HS
+           RECORDING MODE IS F.
+       01  REG-HIST-FILOUT2.
+           02 H2H-FECHA-CORRIDA   PIC 9(08).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 H2H-CANTIDAD        PIC 9(07).
+
+      *    REPORTE DE CUENTAS HUERFANAS (VER SELECT FILOUT8)
+       FD  FILOUT8
+           RECORDING MODE IS F.
+       01  REG-OU08.
+           02 HUE-COD-ENT        PIC X(04). *> CODIGO DE ENTIDAD
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 HUE-CENT-ALTA      PIC X(04). *> CENTRO DE ALTA
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 HUE-NUMB           PIC X(12). *> CUENTA
+           02 FILLER             PIC X(01) VALUE SPACE.
+           02 HUE-PAN            PIC X(22). *> PAN SIN INFO EN FILINP2
+
+      *    RENGLONES DEL REPORTE IMPRESO DE BLOQUEOS (VER SELECT
+      *    FILOUT9); CADA TIPO DE RENGLON ES OTRO 01 DE LA MISMA FD
+      *    (IGUAL CONVENCION QUE REG-HDR-FECACTVO/REG-TRL-FECACTVO EN
+      *    CDCB14Q), ASI QUE SE ARMAN POR SEPARADO Y SE ESCRIBEN CON
+      *    EL WRITE QUE CORRESPONDA SEGUN EL RENGLON A IMPRIMIR
+       FD  FILOUT9
+           RECORDING MODE IS F.
+       01  REG-RPT-TITULO.
+           02 RPT-TIT-PROGRAMA     PIC X(30)
+               VALUE 'PROGRAM1 - SISTEMA DE TARJETAS'.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RPT-TIT-REPORTE      PIC X(41)
+               VALUE 'RESUMEN DE TARJETAS POR MOTIVO DE BLOQUEO'.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RPT-TIT-FECHA-LIT    PIC X(07) VALUE 'FECHA: '.
+           02 RPT-TIT-FECHA        PIC X(10).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RPT-TIT-PAGINA-LIT   PIC X(08) VALUE 'PAGINA: '.
+           02 RPT-TIT-PAGINA       PIC ZZ9.
+       01  REG-RPT-ENCABEZADO.
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 RPT-ENC-COD          PIC X(03) VALUE 'COD'.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RPT-ENC-DES          PIC X(30) VALUE 'DESCRIPCION'.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RPT-ENC-CANT         PIC X(08) VALUE 'CANTIDAD'.
+       01  REG-RPT-SEPARADOR.
+           02 FILLER               PIC X(60) VALUE ALL '-'.
+       01  REG-RPT-DETALLE.
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 RPT-DET-COD          PIC 9(02).
+           02 FILLER               PIC X(03) VALUE SPACES.
+           02 RPT-DET-DES          PIC X(30).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RPT-DET-CANT         PIC ZZZZZZ9.
+       01  REG-RPT-TOTAL.
+           02 FILLER               PIC X(06) VALUE SPACES.
+           02 RPT-TOT-LIT          PIC X(25)
+               VALUE 'TOTAL TARJETAS BLOQUEADAS'.
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 RPT-TOT-CANT         PIC ZZZZZZZ9.
+       01  REG-RPT-BLANCO.
+           02 FILLER               PIC X(01) VALUE SPACE.
+
+      *    EXPORTACION CSV DE FILOUT1 (VER SELECT FILOUT1CSV); UN
+      *    RENGLON DE TEXTO DELIMITADO POR COMAS, ARMADO EN
+      *    WS-LINEA-CSV-1 (VER 3416-ESCRIBIR-CSV-FILOUT1) ANTES DE
+      *    GRABARSE AQUI
+       FD  FILOUT1CSV
+           RECORDING MODE IS F.
+       01  REG-OU1CSV               PIC X(150).
+
+      *    EXPORTACION CSV DE FILOUT2 (VER SELECT FILOUT2CSV); MISMA
+      *    IDEA QUE FILOUT1CSV (VER 3523-ESCRIBIR-CSV-FILOUT2)
+       FD  FILOUT2CSV
+           RECORDING MODE IS F.
+       01  REG-OU2CSV               PIC X(120).
+
+      *    TARJETAS DESBLOQUEADAS ENTRE CORRIDAS (VER SELECT FILOUT10)
+       FD  FILOUT10
+           RECORDING MODE IS F.
+       01  REG-OU10.
+           02 DBL-NUMB               PIC X(12). *> CUENTA
+           02 FILLER                 PIC X(01) VALUE SPACE.
+           02 DBL-PAN                PIC X(16). *> NUMERO TARJETA (PAN)
+           02 FILLER                 PIC X(01) VALUE SPACE.
+           02 DBL-COD-BLOQ-ANT       PIC 9(02). *> COD. DE BLOQUEO QUE TENIA
+           02 FILLER                 PIC X(01) VALUE SPACE.
+           02 DBL-DES-BLOQ-ANT       PIC X(30). *> DESCRIPCION DE ESE CODIGO
+           02 FILLER                 PIC X(01) VALUE SPACE.
+           02 DBL-FECHA-BLOQ-ANT     PIC 9(08). *> CORRIDA QUE LO REGISTRO
+
+      *    EXTRACTO FILOUT1 DE UNA SOLA ENTIDAD (VER SELECT FILOUT1ENT);
+      *    INCLUYE TODAS LAS MARCAS, NO SOLO VISA, PORQUE LA MARCA YA ES
+      *    UN CAMPO DEL RENGLON (E1-COD-MAR/E1-DES-MAR)
+       FD  FILOUT1ENT
+           RECORDING MODE IS F.
+       01  REG-OU1ENT.
+           02 E1-COD-ENT        PIC X(04). *> CODIGO DE ENTIDAD
+           02 E1-CENT-ALTA      PIC X(04). *> CENTRO DE ALTA
+           02 E1-NUMB           PIC X(12). *> CUENTA
+           02 E1-PAN            PIC X(16). *> NUMERO TARJETA (PAN)
+           02 E1-COD-MAR        PIC 9(02). *> CODIGO DE MARCA
+           02 E1-DES-MAR        PIC X(30). *> DESCRIPCION DE MARCA
+           02 E1-FEC-BLOQ       PIC X(10). *> FECHA DE BLOQUEO
+           02 E1-DES-BLOQ       PIC X(30). *> DESCRIPCION DE BLOQUEO
+           02 E1-LOTE-ID        PIC X(11). *> ID DE LOTE (YYYYMMDD-NN)
+
+      *    REPORTE DE BLOQUEADOS (FILOUT2) DE UNA SOLA ENTIDAD (VER
+      *    SELECT FILOUT2ENT); INCLUYE TITULARES Y ADICIONALES JUNTOS,
+      *    DISTINGUIDOS POR E2-TIPO (MISMA IDEA QUE LA COLUMNA TIPO DE
+      *    FILOUT2CSV)
+       FD  FILOUT2ENT
+           RECORDING MODE IS F.
+       01  REG-OU2ENT.
+           02 E2-TIPO            PIC X(09). *> TITULAR O ADICIONAL
+           02 E2-NUMB            PIC X(12). *> CUENTA
+           02 E2-PAN             PIC X(16). *> NUMERO TARJETA (PAN)
+           02 E2-FEC-BLOQ        PIC X(10). *> FECHA DE BLOQUEO
+           02 E2-DES-BLOQ        PIC X(30). *> DESCRIPCION DE BLOQUEO
+           02 E2-LOTE-ID         PIC X(11). *> ID DE LOTE (YYYYMMDD-NN)
 
        WORKING-STORAGE SECTION.
       *VARIABLES PARA SABER EL ESTADO DE LOS ARCHIVO
@@ -72,7 +528,33 @@
            05  FS-FILINP1            PIC XX.
            05  FS-FILINP2            PIC XX.
            05  FS-FILOUT1            PIC XX.
+           05  FS-FILOUT1A           PIC XX.
+           05  FS-FILOUT1P           PIC XX.
+           05  FS-FILOUT1M           PIC XX.
            05  FS-FILOUT2            PIC XX.
+           05  FS-FILOUT2S           PIC XX.
+           05  FS-FILOUT3            PIC XX.
+           05  FS-FILPARM            PIC XX.
+           05  FS-FILDESMAR          PIC XX.
+           05  FS-FILDESBLQ          PIC XX.
+           05  FS-FILDESMOT          PIC XX.
+           05  FS-FILCTRL            PIC XX.
+           05  FS-FILOUT4            PIC XX.
+           05  FS-FILCKPT            PIC XX.
+           05  FS-FILLOTE            PIC XX.
+           05  FS-FILOUT5            PIC XX.
+           05  FS-FILOUT6            PIC XX.
+           05  FS-FILOUT7            PIC XX.
+           05  FS-FILAUDIT           PIC XX.
+           05  FS-FILBLHIS           PIC XX.
+           05  FS-FILOUT2HS          PIC XX.
+           05  FS-FILOUT8            PIC XX.
+           05  FS-FILOUT9            PIC XX.
+           05  FS-FILOUT1CSV         PIC XX.
+           05  FS-FILOUT2CSV         PIC XX.
+           05  FS-FILOUT10           PIC XX.
+           05  FS-FILOUT1ENT         PIC XX.
+           05  FS-FILOUT2ENT         PIC XX.
 
       *VARIABLES PARA CONTAR REGISTROS DE ENTRADA Y SALIDA
        01 WSC-COUNTERS.
@@ -80,21 +562,61 @@
            05 COUNT-FILINP2      PIC  9(07) COMP VALUE ZEROS.
            05 COUNT-FILOUT1      PIC  9(07) COMP VALUE ZEROS.
            05 COUNT-FILOUT2      PIC  9(07) COMP VALUE ZEROS.
+           05 COUNT-FILOUT2S     PIC  9(07) COMP VALUE ZEROS.
+           05 COUNT-FILOUT3      PIC  9(07) COMP VALUE ZEROS.
            05 COUNT-MATCHES      PIC  9(07) COMP VALUE ZEROS.
-       
+           05 COUNT-FILOUT5      PIC  9(07) COMP VALUE ZEROS.
+           05 COUNT-FILOUT7      PIC  9(07) COMP VALUE ZEROS.
+           05 COUNT-FILBLHIS     PIC  9(07) COMP VALUE ZEROS.
+           05 COUNT-FILOUT8      PIC  9(07) COMP VALUE ZEROS.
+           05 COUNT-FILOUT9      PIC  9(07) COMP VALUE ZEROS.
+           05 COUNT-FILOUT10     PIC  9(07) COMP VALUE ZEROS.
+           05 COUNT-FILOUT1ENT   PIC  9(07) COMP VALUE ZEROS.
+           05 COUNT-FILOUT2ENT   PIC  9(07) COMP VALUE ZEROS.
+
       *VARIABLES PARA CONTROLAR FIN DE LECTURA
        01 EOF-FLAGS.
            05 EOF-FILINP1                 PIC X VALUE 'N'.
            05 EOF-FILINP2                 PIC X VALUE 'N'.
-      
+           05 EOF-FILDESMAR               PIC X VALUE 'N'.
+           05 EOF-FILDESBLQ               PIC X VALUE 'N'.
+           05 EOF-FILDESMOT               PIC X VALUE 'N'.
+           05 EOF-FILOUT2HS               PIC X VALUE 'N'.
+           05 EOF-FILBLHIS                PIC X VALUE 'N'.
+
       *VARIABLES AUXILIARES
        01 WS-VARIABLES.
            05 WS-DES-MARCA          PIC X(30).
            05 WS-DES-BLOQ           PIC X(30).
+           05 WS-DES-BLOQ-ANT       PIC X(30).
+           05 WS-DES-MOT            PIC X(30).
+           05 WS-MOT-BAJ-NUM        PIC 9(02).
            05 WS-PAN-16             PIC X(16).
            05 WS-MATCH-FOUND        PIC X VALUE 'N'.
 
+      *VARIABLES PARA VALIDAR EL PAN CON EL ALGORITMO DE LUHN (VER
+      *3210-VALIDAR-LUHN-PAN)
+       01 WS-LUHN-VARIABLES.
+           05 WS-LUHN-PAN.
+               10 WS-LUHN-DIG       PIC 9 OCCURS 16 TIMES.
+           05 WS-LUHN-SUMA          PIC 9(4) COMP VALUE 0.
+           05 WS-LUHN-VALOR         PIC 9(4) COMP VALUE 0.
+           05 WS-LUHN-COCIENTE      PIC 9(4) COMP VALUE 0.
+           05 WS-LUHN-RESIDUO       PIC 9(1) COMP VALUE 0.
+           05 WS-LUHN-IDX           PIC 9(2) COMP.
+           05 WS-LUHN-DOBLAR        PIC X VALUE 'N'.
+           05 WS-LUHN-VALIDO        PIC X VALUE 'N'.
+
+      *VARIABLES PARA GRABAR-AUDITORIA (VER 9400-GRABAR-AUDITORIA)
+       01 WS-AUDIT-VARIABLES.
+           05 WS-AUDIT-RUTINA       PIC X(20) VALUE SPACES.
+           05 WS-AUDIT-ACCION       PIC X(20) VALUE SPACES.
+           05 WS-AUDIT-STATUS       PIC X(02) VALUE SPACES.
+           05 WS-AUDIT-MENSAJE      PIC X(40) VALUE SPACES.
+
       *VARIABLES PARA MANEJO DE FECHAS
+       01 WS-HORA-SISTEMA           PIC 9(8).
+
        01 WS-FECHA-ACTUAL.
            05 WS-FECHA-YYYYMMDD     PIC 9(8).
            05 WS-FECHA-REPORT.
@@ -121,15 +643,192 @@
        01 WS-FECHA-BLOQ-NUM         PIC 9(8).
        01 WS-FECHA-UN-MES-ATRAS     PIC 9(8) COMP VALUE 0.
 
+      *VENTANA DE DIAS PARA EL REPORTE DE BLOQUEADOS (FILOUT2)
+      *SE LEE DE FILPARM; SI NO EXISTE SE USA EL DEFAULT DE 30 DIAS
+       01 WS-DIAS-ATRAS             PIC 9(3) VALUE 30.
+
+      *VARIABLES PARA EL CONTROL DE SLA DE TIEMPO DE CORRIDA (VER
+      *1105-INICIAR-CRONOMETRO-SLA Y 9065-VERIFICAR-SLA-TIEMPO); EL
+      *UMBRAL SE LEE DE FILPARM, IGUAL QUE WS-DIAS-ATRAS, Y SI NO HAY
+      *PARAMETRO SE USA EL DEFAULT DE 5 MINUTOS
+       01 WS-SLA-MINUTOS            PIC 9(3) VALUE 5.
+       01 WS-SLA-VARIABLES.
+           05 WS-HORA-INICIO        PIC 9(8).
+           05 WS-HORA-FIN           PIC 9(8).
+           05 WS-INI-HH             PIC 9(2).
+           05 WS-INI-MM             PIC 9(2).
+           05 WS-INI-SS             PIC 9(2).
+           05 WS-FIN-HH             PIC 9(2).
+           05 WS-FIN-MM             PIC 9(2).
+           05 WS-FIN-SS             PIC 9(2).
+           05 WS-SEG-INICIO         PIC 9(7) COMP.
+           05 WS-SEG-FIN            PIC 9(7) COMP.
+           05 WS-SEG-TRANSCURRIDOS  PIC 9(7) COMP.
+           05 WS-SLA-SEGUNDOS       PIC 9(7) COMP.
+
+      *NOMBRES DE LOS ARCHIVOS DE SALIDA, ARMADOS EN TIEMPO DE
+      *EJECUCION CON LA FECHA DEL PROCESO (VER
+      *1250-CONSTRUIR-NOMBRES-ARCHIVOS) PARA QUE CADA CORRIDA QUEDE
+      *EN SU PROPIO ARCHIVO
+       01 WS-NOM-FILOUT1V           PIC X(40).
+       01 WS-NOM-FILOUT1A           PIC X(40).
+       01 WS-NOM-FILOUT1P           PIC X(40).
+       01 WS-NOM-FILOUT1M           PIC X(40).
+       01 WS-NOM-FILOUT2            PIC X(40).
+       01 WS-NOM-FILOUT2S           PIC X(40).
+       01 WS-NOM-FILOUT3            PIC X(40).
+       01 WS-NOM-FILOUT4            PIC X(40).
+       01 WS-NOM-FILOUT5            PIC X(40).
+       01 WS-NOM-FILOUT6            PIC X(40).
+       01 WS-NOM-FILOUT7            PIC X(40).
+       01 WS-NOM-FILOUT8            PIC X(40).
+       01 WS-NOM-FILOUT9            PIC X(40).
+       01 WS-NOM-FILOUT1CSV         PIC X(40).
+       01 WS-NOM-FILOUT2CSV         PIC X(40).
+       01 WS-NOM-FILOUT10           PIC X(40).
+       01 WS-NOM-FILOUT1ENT         PIC X(40).
+       01 WS-NOM-FILOUT2ENT         PIC X(40).
+
+      *INTERRUPTOR DE EXPORTACION CSV (VER PARM-FORMATO-CSV Y
+      *1150-LEER-PARAMETRO-DIAS); POR DEFECTO NO SE GENERA CSV
+       01 WS-CSV-ACTIVO             PIC X(01) VALUE 'N'.
+           88 WS-CSV-EXPORT-ACTIVO  VALUE 'S'.
+
+      *RENGLON DE TEXTO ARMADO PARA LAS EXPORTACIONES CSV (VER
+      *3416-ESCRIBIR-CSV-FILOUT1 Y 3523-ESCRIBIR-CSV-FILOUT2)
+       01 WS-LINEA-CSV-1            PIC X(150).
+       01 WS-LINEA-CSV-2            PIC X(120).
+
+      *ACUMULADORES DEL RESUMEN POR SUCURSAL (CENT-ALTA) DEL EXTRACTO
+      *VISA (FILOUT1V); TABLA CRECE SOBRE LA MARCHA PORQUE LAS
+      *SUCURSALES NO SON UN RANGO FIJO COMO LOS CODIGOS DE BLOQUEO
+       01 WS-TABLA-SUC-VISA.
+           05 WS-SUC-MAX            PIC 9(5) COMP VALUE 10000.
+           05 WS-CANT-SUC           PIC 9(5) COMP VALUE ZERO.
+           05 WS-SUC-ENTRY OCCURS 1 TO 10000 TIMES
+               DEPENDING ON WS-CANT-SUC
+               INDEXED BY WS-SUC-IDX.
+               10 WS-SUC-COD            PIC X(4).
+               10 WS-SUC-CNT-ACTIVO     PIC 9(07) COMP VALUE ZERO.
+               10 WS-SUC-CNT-BLOQ       PIC 9(07) COMP VALUE ZERO.
+               10 WS-SUC-ULT-FEC-NUM    PIC 9(8) COMP VALUE ZERO.
+               10 WS-SUC-ULT-FEC-BLOQ   PIC X(10) VALUE SPACES.
+
+      *ACUMULADORES DEL RESUMEN POR CODIGO DE BLOQUEO (00-99)
+       01 WS-TABLA-BLOQ-SUMARIO.
+           05 WS-BLOQ-CNT OCCURS 100 TIMES PIC 9(07) COMP VALUE ZERO.
+       01 WS-BLOQ-SUB                PIC 9(3) COMP.
+
+      *VARIABLES DE PAGINACION DEL REPORTE IMPRESO DE BLOQUEOS
+      *(FILOUT9, VER 9090-REPORTE-IMPRESION-BLOQUEOS)
+       01 WS-RPT-VARIABLES.
+           05 WS-RPT-PAGINA          PIC 9(03) COMP VALUE ZERO.
+           05 WS-RPT-LINEAS-PAG      PIC 9(03) COMP VALUE ZERO.
+           05 WS-RPT-MAX-LINEAS      PIC 9(03) COMP VALUE 20.
+           05 WS-RPT-TOTAL-GRAL      PIC 9(07) COMP VALUE ZERO.
+
+      *TABLA CON EL ESTADO DE BLOQUEO MAS RECIENTE DE CADA PAN SEGUN
+      *BLOQHIST.txt, CARGADA UNA SOLA VEZ AL INICIO (VER
+      *1325-CARGAR-HISTORIAL-BLOQUEO) PARA QUE 3710-DETECTAR-DESBLOQUEO
+      *PUEDA UBICAR CON SEARCH ALL SI LA PAN QUE SE ESTA PROCESANDO
+      *ESTABA BLOQUEADA EN UNA CORRIDA ANTERIOR
+       01 WS-TABLA-HISTORIAL-BLOQUEO.
+           05 WS-HIST-MAX           PIC 9(7) COMP VALUE 1065248.
+           05 WS-CANT-HIST          PIC 9(7) COMP VALUE ZERO.
+           05 WS-HIST-ENTRY OCCURS 1 TO 1065248 TIMES
+               DEPENDING ON WS-CANT-HIST
+               ASCENDING KEY IS WS-HIST-PAN
+               INDEXED BY WS-HIST-IDX.
+               10 WS-HIST-PAN           PIC X(16).
+               10 WS-HIST-COD-BLOQ      PIC 9(02).
+               10 WS-HIST-FECHA         PIC 9(08).
+      *        ORDEN DE LECTURA ORIGINAL EN BLOQHIST.txt; SOLO SIRVE
+      *        PARA DESEMPATAR DURANTE 1328-COMPACTAR-HISTORIAL-BLOQUEO,
+      *        DONDE UNA MISMA PAN REPETIDA DEBE QUEDAR CON EL RENGLON
+      *        MAS RECIENTE (EL DE WS-HIST-SEQ MAS ALTO)
+               10 WS-HIST-SEQ           PIC 9(7) COMP.
+
+      *INDICE DE DESTINO EN 1328-COMPACTAR-HISTORIAL-BLOQUEO; SIEMPRE
+      *<= WS-HIST-IDX MIENTRAS RECORRE LA TABLA YA ORDENADA
+       01 WS-HIST-COMPACT-IDX      PIC 9(7) COMP.
+
+      *REGISTRO DE ENTIDADES (ACC-COD-ENT) VISTAS EN ESTA CORRIDA, PARA
+      *SABER SI FILOUT1ENT/FILOUT2ENT DE UNA ENTIDAD YA SE ABRIERON (Y
+      *DEBEN EXTENDERSE) O ES LA PRIMERA VEZ EN ESTA CORRIDA (Y DEBEN
+      *CREARSE DE CERO) - VER 3417-ESCRIBIR-ENT-FILOUT1 Y
+      *3524-ESCRIBIR-ENT-FILOUT2
+       01 WS-TABLA-ENTIDADES.
+           05 WS-ENT-MAX            PIC 9(4) COMP VALUE 9999.
+           05 WS-CANT-ENT           PIC 9(4) COMP VALUE ZERO.
+           05 WS-ENT-ENTRY OCCURS 1 TO 9999 TIMES
+               DEPENDING ON WS-CANT-ENT
+               INDEXED BY WS-ENT-IDX.
+               10 WS-ENT-COD              PIC X(4).
+               10 WS-ENT-FILOUT1-INIC     PIC X(1) VALUE 'N'.
+               10 WS-ENT-FILOUT2-INIC     PIC X(1) VALUE 'N'.
+
+      *VARIABLES PARA LA LINEA BASE DE FILOUT2 (VER
+      *9060-VERIFICAR-PICO-FILOUT2); EL PROMEDIO SALE DE LAS CORRIDAS
+      *PREVIAS EN FILOUT2_HISTORIAL.txt Y SE COMPARA CONTRA
+      *COUNT-FILOUT2 DE LA CORRIDA ACTUAL
+       01 WS-SPIKE-VARIABLES.
+           05 WS-SPIKE-CORRIDAS     PIC 9(5) COMP VALUE ZERO.
+           05 WS-SPIKE-SUMA         PIC 9(9) COMP VALUE ZERO.
+           05 WS-SPIKE-PROMEDIO     PIC 9(7) COMP VALUE ZERO.
+           05 WS-SPIKE-UMBRAL       PIC 9(7) COMP VALUE ZERO.
+
+      *VARIABLES DE REINICIO/CHECKPOINT PARA 3000-PROCESAR-TARJETAS
+       01 WS-CKPT-INTERVALO          PIC 9(07) COMP VALUE 1000.
+       01 WS-CKPT-SKIP               PIC 9(07) COMP VALUE ZERO.
+       01 WS-CKPT-IDX                PIC 9(07) COMP.
+       01 WS-CKPT-COCIENTE           PIC 9(07) COMP.
+       01 WS-CKPT-RESIDUO            PIC 9(07) COMP.
+       01 WS-CKPT-SW                 PIC X(01) VALUE 'N'.
+           88 WS-HAY-CHECKPOINT      VALUE 'S'.
+       01 WS-CKPT-ENT-IDX            PIC 9(04) COMP.
+       01 WS-CKPT-SUC-IDX            PIC 9(05) COMP.
+       01 WS-CKPT-MATCH-CNT          PIC 9(07) COMP.
+
+      *PAN DE CADA CUENTA YA EMPAREJADA ANTES DEL REINICIO (LEIDAS DE
+      *REG-CKPT-MATCH POR 1171-RESTAURAR-CHECKPOINT); SE APLICAN A
+      *WS-ACC-MATCHED EN 2450-APLICAR-MATCH-CHECKPOINT UNA VEZ QUE
+      *WS-CUENTAS YA ESTA CARGADA Y ORDENADA
+       01 WS-TABLA-CKPT-MATCH.
+           05 WS-CKPT-CANT-MATCH     PIC 9(07) COMP VALUE ZERO.
+           05 WS-CKPT-MATCH-ENTRY OCCURS 1 TO 1065248 TIMES
+               DEPENDING ON WS-CKPT-CANT-MATCH
+               INDEXED BY WS-CKPT-MATCH-IDX.
+               10 WS-CKPT-MATCH-PAN      PIC X(22).
+
+      *VARIABLES DEL ID DE LOTE (VER 1155-OBTENER-LOTE-ID); FORMATO
+      *YYYYMMDD-NN, COMPARTIDO CON CDCB14Q A TRAVES DE LOTE.txt PARA
+      *QUE LAS SALIDAS DE AMBOS PROCESOS SE PUEDAN CORRELACIONAR
+       01 WS-LOTE-ID                 PIC X(11) VALUE SPACES.
+       01 WS-LOTE-SECUENCIA          PIC 9(02) VALUE ZERO.
+
+      *TABLAS DE DESCRIPCIONES DE MARCA Y CODIGO DE BLOQUEO, CARGADAS
+      *EN WORKING-STORAGE PARA BUSQUEDA POR SEARCH ALL (VER 4100/4200)
+       COPY EVDESMAR.
+       COPY EVDESBLOQ.
+       COPY EVDESMOT.
+
       *TABLA PARA ALMACENAR REGISTROS DE FILINP1 EN MEMORIA CON INDEX
        01 WS-TABLA-CUENTAS.
            05 WS-MAX-REGISTROS      PIC 9(7) COMP VALUE 1065248.
            05 WS-CANT-REGISTROS     PIC 9(7) COMP VALUE ZEROS.
-           05 WS-CUENTAS OCCURS 1065248 TIMES INDEXED BY WS-IDX.
+           05 WS-CUENTAS OCCURS 1 TO 1065248 TIMES
+               DEPENDING ON WS-CANT-REGISTROS
+               ASCENDING KEY IS WS-ACC-PAN
+               INDEXED BY WS-IDX.
                10 WS-ACC-COD-ENT    PIC X(4).
                10 WS-ACC-CENT-ALTA  PIC X(4).
                10 WS-ACC-NUMB       PIC X(12).
                10 WS-ACC-PAN        PIC X(22).
+      *        'S' SI ALGUNA PAN DE FILINP2 HIZO MATCH CON ESTA CUENTA
+      *        EN 3200-BUSCAR-CUENTA-POR-PAN; LAS QUE QUEDEN EN 'N' AL
+      *        TERMINAR 3000-PROCESAR-TARJETAS SON CUENTAS HUERFANAS
+      *        (VER 9080-REPORTE-CUENTAS-HUERFANAS)
+               10 WS-ACC-MATCHED    PIC X(1).
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
@@ -146,7 +845,14 @@
            DISPLAY '  INICIANDO PROCESAMIENTO DE TARJETAS  '
            DISPLAY '======================================='
            PERFORM 1100-OBTENER-FECHA-ACTUAL
+           PERFORM 1105-INICIAR-CRONOMETRO-SLA
+           PERFORM 1150-LEER-PARAMETRO-DIAS
+           PERFORM 1155-OBTENER-LOTE-ID
+           PERFORM 1160-CARGAR-TABLAS-REFERENCIA
+           PERFORM 1170-LEER-CHECKPOINT
            PERFORM 1200-CALCULAR-FECHA-UN-MES
+           PERFORM 1250-CONSTRUIR-NOMBRES-ARCHIVOS
+           PERFORM 1290-VERIFICAR-ARCHIVOS-ENTRADA
            PERFORM 1300-PREPARAR-ARCHIVOS.
 
       *----------------------------------------------------------------+
@@ -154,28 +860,641 @@
       *----------------------------------------------------------------+
            COPY GDATETIME.
 
+      *----------------------------------------------------------------+
+       1105-INICIAR-CRONOMETRO-SLA.
+      *----------------------------------------------------------------+
+      *    GUARDA LA HORA DE INICIO DE LA CORRIDA (YA OBTENIDA POR
+      *    1100-OBTENER-FECHA-ACTUAL) EN SEGUNDOS, PARA COMPARAR CONTRA
+      *    LA HORA DE FIN EN 9065-VERIFICAR-SLA-TIEMPO
+           MOVE WS-HORA-SISTEMA TO WS-HORA-INICIO
+           MOVE WS-HORA-INICIO(1:2) TO WS-INI-HH
+           MOVE WS-HORA-INICIO(3:2) TO WS-INI-MM
+           MOVE WS-HORA-INICIO(5:2) TO WS-INI-SS
+           COMPUTE WS-SEG-INICIO =
+               (WS-INI-HH * 3600) + (WS-INI-MM * 60) + WS-INI-SS.
+
+      *----------------------------------------------------------------+
+       1150-LEER-PARAMETRO-DIAS.
+      *----------------------------------------------------------------+
+      *    PERMITE REEJECUTAR EL REPORTE DE BLOQUEADOS (FILOUT2) CON
+      *    UNA VENTANA DE DIAS DISTINTA A LOS 30 POR DEFECTO, SIN
+      *    RECOMPILAR, LEYENDO EL PRIMER REGISTRO DE FILPARM. TAMBIEN
+      *    PERMITE SOBREESCRIBIR LA FECHA DE NEGOCIO DEL PROCESO
+      *    [PARM-FECHA-NEGOCIO] PARA REPROCESAR UN DIA ANTERIOR SIN
+      *    DEPENDER DE LA FECHA DEL SISTEMA; SI VIENE EN CERO SE USA
+      *    LA FECHA DEL SISTEMA YA OBTENIDA EN 1100-OBTENER-FECHA-ACTUAL
+           OPEN INPUT FILPARM
+           IF FS-FILPARM = '00'
+               READ FILPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-DIAS-ATRAS TO WS-DIAS-ATRAS
+                       IF PARM-FECHA-NEGOCIO NOT = 0
+                           MOVE PARM-FECHA-NEGOCIO TO WS-FECHA-YYYYMMDD
+                           MOVE WS-FECHA-YYYYMMDD(1:4) TO WS-YYYY
+                           MOVE WS-FECHA-YYYYMMDD(5:2) TO WS-MM
+                           MOVE WS-FECHA-YYYYMMDD(7:2) TO WS-DD
+                           DISPLAY 'FECHA DE NEGOCIO FORZADA POR '
+                                   'PARMDIAS.txt: ' WS-FECHA-YYYYMMDD
+                       END-IF
+                       MOVE PARM-FORMATO-CSV TO WS-CSV-ACTIVO
+                       IF PARM-SLA-MINUTOS NOT = 0
+                           MOVE PARM-SLA-MINUTOS TO WS-SLA-MINUTOS
+                       END-IF
+               END-READ
+               CLOSE FILPARM
+               DISPLAY 'VENTANA DE DIAS PARA FILOUT2: ' WS-DIAS-ATRAS
+               DISPLAY 'SLA DE TIEMPO DE CORRIDA (MIN): ' WS-SLA-MINUTOS
+               IF WS-CSV-EXPORT-ACTIVO
+                   DISPLAY 'EXPORTACION CSV DE FILOUT1/FILOUT2: '
+                           'ACTIVADA'
+               END-IF
+           ELSE
+               DISPLAY 'PARMDIAS.txt NO ENCONTRADO, SE USA DEFAULT: '
+                       WS-DIAS-ATRAS
+           END-IF.
+
+      *----------------------------------------------------------------+
+       1155-OBTENER-LOTE-ID.
+      *----------------------------------------------------------------+
+      *    LEE LOTE.txt (COMPARTIDO CON CDCB14Q) PARA SABER CUAL FUE LA
+      *    ULTIMA FECHA/SECUENCIA USADA; SI LA FECHA GUARDADA ES DE HOY
+      *    SE CONTINUA LA SECUENCIA (OTRA CORRIDA DEL MISMO DIA), Y SI
+      *    ES DE OTRO DIA O EL ARCHIVO NO EXISTE SE REINICIA EN 1. LUEGO
+      *    SE REESCRIBE LOTE.txt CON EL NUEVO VALOR PARA LA PROXIMA
+      *    CORRIDA (PROPIA O DE CDCB14Q)
+           MOVE 1 TO WS-LOTE-SECUENCIA
+           OPEN INPUT FILLOTE
+           IF FS-FILLOTE = '00'
+               READ FILLOTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LOTE-FECHA = WS-FECHA-YYYYMMDD
+                           COMPUTE WS-LOTE-SECUENCIA =
+                               LOTE-SECUENCIA + 1
+                       END-IF
+               END-READ
+               CLOSE FILLOTE
+           END-IF
+           OPEN OUTPUT FILLOTE
+           MOVE WS-FECHA-YYYYMMDD TO LOTE-FECHA
+           MOVE WS-LOTE-SECUENCIA TO LOTE-SECUENCIA
+           WRITE REG-LOTE
+           CLOSE FILLOTE
+           STRING WS-FECHA-YYYYMMDD DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-LOTE-SECUENCIA DELIMITED BY SIZE
+               INTO WS-LOTE-ID
+           DISPLAY 'ID DE LOTE DE ESTA CORRIDA: ' WS-LOTE-ID.
+
+      *----------------------------------------------------------------+
+       1160-CARGAR-TABLAS-REFERENCIA.
+      *----------------------------------------------------------------+
+      *    CARGA LAS DESCRIPCIONES DE MARCA Y DE BLOQUEO DESDE LOS
+      *    ARCHIVOS DE REFERENCIA, PARA QUE ANALISTAS PUEDAN AGREGAR
+      *    CODIGOS NUEVOS SIN NECESIDAD DE RECOMPILAR EL PROGRAMA
+           PERFORM 1161-CARGAR-TABLA-MARCAS
+           PERFORM 1162-CARGAR-TABLA-BLOQUEOS
+           PERFORM 1163-CARGAR-TABLA-MOTIVOS.
+
+      *----------------------------------------------------------------+
+       1161-CARGAR-TABLA-MARCAS.
+      *----------------------------------------------------------------+
+           OPEN INPUT FILDESMAR
+           IF FS-FILDESMAR = '00'
+               PERFORM 1161A-LEER-DESMAR
+               PERFORM UNTIL EOF-FILDESMAR = 'S'
+                   PERFORM 1161B-GUARDAR-MARCA
+                   PERFORM 1161A-LEER-DESMAR
+               END-PERFORM
+               CLOSE FILDESMAR
+               SORT WS-MAR-ENTRY ON ASCENDING KEY WS-MAR-COD
+               DISPLAY 'TABLA DE MARCAS CARGADA DE EVDESMAR.txt: '
+                       WS-CANT-MARCAS ' CODIGO(S)'
+           ELSE
+               PERFORM 1161C-CARGAR-MARCAS-DEFAULT
+               DISPLAY 'EVDESMAR.txt NO ENCONTRADO, SE USA TABLA '
+                       'POR DEFECTO'
+           END-IF.
+
+      *----------------------------------------------------------------+
+       1161A-LEER-DESMAR.
+      *----------------------------------------------------------------+
+           READ FILDESMAR
+               AT END
+                   MOVE 'S' TO EOF-FILDESMAR
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      *----------------------------------------------------------------+
+       1161B-GUARDAR-MARCA.
+      *----------------------------------------------------------------+
+           ADD 1 TO WS-CANT-MARCAS
+           SET WS-MAR-IDX TO WS-CANT-MARCAS
+           MOVE DSM-COD TO WS-MAR-COD(WS-MAR-IDX)
+           MOVE DSM-DES TO WS-MAR-DES(WS-MAR-IDX).
+
+      *----------------------------------------------------------------+
+       1161C-CARGAR-MARCAS-DEFAULT.
+      *----------------------------------------------------------------+
+           MOVE WS-MAR-DEFAULT-CANT TO WS-CANT-MARCAS
+           PERFORM VARYING WS-MAR-IDX FROM 1 BY 1
+               UNTIL WS-MAR-IDX > WS-CANT-MARCAS
+               MOVE WS-MAR-DEF-COD(WS-MAR-IDX) TO WS-MAR-COD(WS-MAR-IDX)
+               MOVE WS-MAR-DEF-DES(WS-MAR-IDX) TO WS-MAR-DES(WS-MAR-IDX)
+           END-PERFORM.
+
+      *----------------------------------------------------------------+
+       1162-CARGAR-TABLA-BLOQUEOS.
+      *----------------------------------------------------------------+
+           OPEN INPUT FILDESBLQ
+           IF FS-FILDESBLQ = '00'
+               PERFORM 1162A-LEER-DESBLQ
+               PERFORM UNTIL EOF-FILDESBLQ = 'S'
+                   PERFORM 1162B-GUARDAR-BLOQUEO
+                   PERFORM 1162A-LEER-DESBLQ
+               END-PERFORM
+               CLOSE FILDESBLQ
+               SORT WS-BLQ-ENTRY ON ASCENDING KEY WS-BLQ-COD
+               DISPLAY 'TABLA DE BLOQUEOS CARGADA DE EVDESBLOQ.txt: '
+                       WS-CANT-BLOQUEOS ' CODIGO(S)'
+           ELSE
+               PERFORM 1162C-CARGAR-BLOQUEOS-DEFAULT
+               DISPLAY 'EVDESBLOQ.txt NO ENCONTRADO, SE USA TABLA '
+                       'POR DEFECTO'
+           END-IF.
+
+      *----------------------------------------------------------------+
+       1162A-LEER-DESBLQ.
+      *----------------------------------------------------------------+
+           READ FILDESBLQ
+               AT END
+                   MOVE 'S' TO EOF-FILDESBLQ
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      *----------------------------------------------------------------+
+       1162B-GUARDAR-BLOQUEO.
+      *----------------------------------------------------------------+
+           ADD 1 TO WS-CANT-BLOQUEOS
+           SET WS-BLQ-IDX TO WS-CANT-BLOQUEOS
+           MOVE DSB-COD TO WS-BLQ-COD(WS-BLQ-IDX)
+           MOVE DSB-DES TO WS-BLQ-DES(WS-BLQ-IDX).
+
+      *----------------------------------------------------------------+
+       1162C-CARGAR-BLOQUEOS-DEFAULT.
+      *----------------------------------------------------------------+
+           MOVE WS-BLQ-DEFAULT-CANT TO WS-CANT-BLOQUEOS
+           PERFORM VARYING WS-BLQ-IDX FROM 1 BY 1
+               UNTIL WS-BLQ-IDX > WS-CANT-BLOQUEOS
+               MOVE WS-BLQ-DEF-COD(WS-BLQ-IDX) TO WS-BLQ-COD(WS-BLQ-IDX)
+               MOVE WS-BLQ-DEF-DES(WS-BLQ-IDX) TO WS-BLQ-DES(WS-BLQ-IDX)
+           END-PERFORM.
+
+      *----------------------------------------------------------------+
+       1163-CARGAR-TABLA-MOTIVOS.
+      *----------------------------------------------------------------+
+           OPEN INPUT FILDESMOT
+           IF FS-FILDESMOT = '00'
+               PERFORM 1163A-LEER-DESMOT
+               PERFORM UNTIL EOF-FILDESMOT = 'S'
+                   PERFORM 1163B-GUARDAR-MOTIVO
+                   PERFORM 1163A-LEER-DESMOT
+               END-PERFORM
+               CLOSE FILDESMOT
+               SORT WS-MOT-ENTRY ON ASCENDING KEY WS-MOT-COD
+               DISPLAY 'TABLA DE MOTIVOS CARGADA DE EVDESMOT.txt: '
+                       WS-CANT-MOTIVOS ' CODIGO(S)'
+           ELSE
+               PERFORM 1163C-CARGAR-MOTIVOS-DEFAULT
+               DISPLAY 'EVDESMOT.txt NO ENCONTRADO, SE USA TABLA '
+                       'POR DEFECTO'
+           END-IF.
+
+      *----------------------------------------------------------------+
+       1163A-LEER-DESMOT.
+      *----------------------------------------------------------------+
+           READ FILDESMOT
+               AT END
+                   MOVE 'S' TO EOF-FILDESMOT
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      *----------------------------------------------------------------+
+       1163B-GUARDAR-MOTIVO.
+      *----------------------------------------------------------------+
+           ADD 1 TO WS-CANT-MOTIVOS
+           SET WS-MOT-IDX TO WS-CANT-MOTIVOS
+           MOVE DMO-COD TO WS-MOT-COD(WS-MOT-IDX)
+           MOVE DMO-DES TO WS-MOT-DES(WS-MOT-IDX).
+
+      *----------------------------------------------------------------+
+       1163C-CARGAR-MOTIVOS-DEFAULT.
+      *----------------------------------------------------------------+
+           MOVE WS-MOT-DEFAULT-CANT TO WS-CANT-MOTIVOS
+           PERFORM VARYING WS-MOT-IDX FROM 1 BY 1
+               UNTIL WS-MOT-IDX > WS-CANT-MOTIVOS
+               MOVE WS-MOT-DEF-COD(WS-MOT-IDX) TO WS-MOT-COD(WS-MOT-IDX)
+               MOVE WS-MOT-DEF-DES(WS-MOT-IDX) TO WS-MOT-DES(WS-MOT-IDX)
+           END-PERFORM.
+
+      *----------------------------------------------------------------+
+       1170-LEER-CHECKPOINT.
+      *----------------------------------------------------------------+
+      *    SI UNA CORRIDA ANTERIOR DEJO UN CHECKPOINT (ABEND A MITAD DE
+      *    3000-PROCESAR-TARJETAS), SE RESTAURAN LOS CONTADORES Y SE
+      *    OMITEN LOS REGISTROS DE FILINP2 YA PROCESADOS AL REINICIAR
+           OPEN INPUT FILCKPT
+           IF FS-FILCKPT = '00'
+               READ FILCKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1171-RESTAURAR-CHECKPOINT
+               END-READ
+               CLOSE FILCKPT
+           END-IF.
+
+      *----------------------------------------------------------------+
+       1171-RESTAURAR-CHECKPOINT.
+      *----------------------------------------------------------------+
+           SET WS-HAY-CHECKPOINT TO TRUE
+           MOVE CKPT-COUNT-FILINP2 TO WS-CKPT-SKIP
+           MOVE CKPT-COUNT-FILINP2 TO COUNT-FILINP2
+           MOVE CKPT-COUNT-FILOUT1 TO COUNT-FILOUT1
+           MOVE CKPT-COUNT-FILOUT2 TO COUNT-FILOUT2
+           MOVE CKPT-COUNT-FILOUT2S TO COUNT-FILOUT2S
+           MOVE CKPT-COUNT-FILOUT3 TO COUNT-FILOUT3
+           MOVE CKPT-COUNT-MATCHES TO COUNT-MATCHES
+           PERFORM 1172-RESTAURAR-BLOQ-CNT
+               VARYING WS-BLOQ-SUB FROM 1 BY 1
+               UNTIL WS-BLOQ-SUB > 100
+      *    LOS RENGLONES DE ENTIDADES, SUCURSALES Y PAN EMPAREJADAS
+      *    VIENEN A CONTINUACION DE REG-CKPT, EN ESE ORDEN FIJO (VER
+      *    3160-ESCRIBIR-CHECKPOINT)
+           MOVE CKPT-CANT-ENT TO WS-CANT-ENT
+           PERFORM 1173-RESTAURAR-ENTIDAD
+               VARYING WS-CKPT-ENT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-ENT-IDX > CKPT-CANT-ENT
+           MOVE CKPT-CANT-SUC TO WS-CANT-SUC
+           PERFORM 1174-RESTAURAR-SUCURSAL
+               VARYING WS-CKPT-SUC-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-SUC-IDX > CKPT-CANT-SUC
+           MOVE CKPT-CANT-MATCH TO WS-CKPT-CANT-MATCH
+           PERFORM 1175-LEER-MATCH-PENDIENTE
+               VARYING WS-CKPT-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-MATCH-IDX > CKPT-CANT-MATCH
+           DISPLAY 'CHECKPOINT ENCONTRADO, SE OMITIRAN '
+                   WS-CKPT-SKIP ' REGISTROS YA PROCESADOS DE FILINP2'.
+
+      *----------------------------------------------------------------+
+       1172-RESTAURAR-BLOQ-CNT.
+      *----------------------------------------------------------------+
+           MOVE CKPT-BLOQ-CNT(WS-BLOQ-SUB) TO WS-BLOQ-CNT(WS-BLOQ-SUB).
+
+      *----------------------------------------------------------------+
+       1173-RESTAURAR-ENTIDAD.
+      *----------------------------------------------------------------+
+           READ FILCKPT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET WS-ENT-IDX TO WS-CKPT-ENT-IDX
+                   MOVE CKPT-ENT-COD TO WS-ENT-COD(WS-ENT-IDX)
+                   MOVE CKPT-ENT-FILOUT1-INIC
+                       TO WS-ENT-FILOUT1-INIC(WS-ENT-IDX)
+                   MOVE CKPT-ENT-FILOUT2-INIC
+                       TO WS-ENT-FILOUT2-INIC(WS-ENT-IDX)
+           END-READ.
+
+      *----------------------------------------------------------------+
+       1174-RESTAURAR-SUCURSAL.
+      *----------------------------------------------------------------+
+           READ FILCKPT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET WS-SUC-IDX TO WS-CKPT-SUC-IDX
+                   MOVE CKPT-SUC-COD TO WS-SUC-COD(WS-SUC-IDX)
+                   MOVE CKPT-SUC-CNT-ACTIVO
+                       TO WS-SUC-CNT-ACTIVO(WS-SUC-IDX)
+                   MOVE CKPT-SUC-CNT-BLOQ TO WS-SUC-CNT-BLOQ(WS-SUC-IDX)
+                   MOVE CKPT-SUC-ULT-FEC-NUM
+                       TO WS-SUC-ULT-FEC-NUM(WS-SUC-IDX)
+                   MOVE CKPT-SUC-ULT-FEC-BLOQ
+                       TO WS-SUC-ULT-FEC-BLOQ(WS-SUC-IDX)
+           END-READ.
+
+      *----------------------------------------------------------------+
+       1175-LEER-MATCH-PENDIENTE.
+      *----------------------------------------------------------------+
+           READ FILCKPT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-MATCH-PAN
+                       TO WS-CKPT-MATCH-PAN(WS-CKPT-MATCH-IDX)
+           END-READ.
+
       *----------------------------------------------------------------+
        1200-CALCULAR-FECHA-UN-MES.
       *----------------------------------------------------------------+
-      *    CALCULANDO FECHA DE HACE UN MES -> INTEGER-OF-DATE
-      *    CONVIRTIENDO FECHA ACTUAL A ENTERO Y RESTANDOLE 30 DIAS
-           COMPUTE WS-FECHA-UN-MES-ATRAS = 
-               FUNCTION INTEGER-OF-DATE(WS-FECHA-YYYYMMDD) - 30
+      *    CALCULANDO FECHA DE INICIO DE VENTANA -> INTEGER-OF-DATE
+      *    CONVIRTIENDO FECHA ACTUAL A ENTERO Y RESTANDOLE LOS DIAS
+           COMPUTE WS-FECHA-UN-MES-ATRAS =
+               FUNCTION INTEGER-OF-DATE(WS-FECHA-YYYYMMDD)
+               - WS-DIAS-ATRAS
       *    CONVIRTIENDO ENTERO A FECHA
-           COMPUTE WS-FECHA-UN-MES-ATRAS = 
+           COMPUTE WS-FECHA-UN-MES-ATRAS =
                FUNCTION DATE-OF-INTEGER(WS-FECHA-UN-MES-ATRAS).
 
+      *----------------------------------------------------------------+
+       1250-CONSTRUIR-NOMBRES-ARCHIVOS.
+      *----------------------------------------------------------------+
+      *    ARMA EL NOMBRE DE CADA ARCHIVO DE SALIDA CON LA FECHA DEL
+      *    PROCESO [WS-FECHA-YYYYMMDD, YA OBTENIDA EN
+      *    1100-OBTENER-FECHA-ACTUAL] PARA QUE DOS CORRIDAS DE DIAS
+      *    DISTINTOS NO SE PISEN LOS ARCHIVOS DE SALIDA ENTRE SI
+           STRING 'FILOUT1_VISA_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT1V
+           STRING 'FILOUT1_AMEX_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT1A
+           STRING 'FILOUT1_PRIVADA_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT1P
+           STRING 'FILOUT1_MASTERCARD_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT1M
+           STRING 'FILOUT2_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT2
+           STRING 'FILOUT2_ADICIONALES_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT2S
+           STRING 'FILOUT3_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT3
+           STRING 'RESUMEN_BLOQUEOS_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT4
+           STRING 'CIERRES_TARJETAS_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT5
+           STRING 'RESUMEN_SUCURSAL_VISA_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT6
+           STRING 'EXCEPCIONES_PAN_DUPLICADO_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT7
+           STRING 'CUENTAS_HUERFANAS_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT8
+           STRING 'REPORTE_BLOQUEOS_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT9
+           STRING 'FILOUT1_' WS-FECHA-YYYYMMDD '.csv'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT1CSV
+           STRING 'FILOUT2_' WS-FECHA-YYYYMMDD '.csv'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT2CSV
+           STRING 'DESBLOQUEOS_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT10.
+
+      *----------------------------------------------------------------+
+       1290-VERIFICAR-ARCHIVOS-ENTRADA.
+      *----------------------------------------------------------------+
+      *    CONFIRMA QUE FILINP1 Y FILINP2 YA ESTEN DISPONIBLES ANTES DE
+      *    ABRIR NINGUN ARCHIVO DE SALIDA; ASI, SI EL PROCESO ANTERIOR
+      *    (EL QUE DEJA ESTOS ARCHIVOS) TODAVIA NO TERMINO, SE ABORTA
+      *    SIN HABER CREADO SALIDAS VACIAS QUE PODRIAN CONFUNDIRSE CON
+      *    UNA CORRIDA EXITOSA SIN REGISTROS
+           OPEN INPUT FILINP1
+           CLOSE FILINP1
+           IF FS-FILINP1 NOT = '00'
+               DISPLAY 'FILINP1.txt NO DISPONIBLE, FILE STATUS = '
+                       FS-FILINP1
+               MOVE '1290-VERIFICAR-ENTRADA' TO WS-AUDIT-RUTINA
+               MOVE 'OPEN FILINP1' TO WS-AUDIT-ACCION
+               MOVE FS-FILINP1 TO WS-AUDIT-STATUS
+               MOVE 'FILINP1.txt NO DISPONIBLE AL INICIAR' TO
+                   WS-AUDIT-MENSAJE
+               PERFORM 1310-ABRIR-AUDITORIA
+               PERFORM 9400-GRABAR-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FILINP2
+           CLOSE FILINP2
+           IF FS-FILINP2 NOT = '00'
+               DISPLAY 'FILINP2.txt NO DISPONIBLE, FILE STATUS = '
+                       FS-FILINP2
+               MOVE '1290-VERIFICAR-ENTRADA' TO WS-AUDIT-RUTINA
+               MOVE 'OPEN FILINP2' TO WS-AUDIT-ACCION
+               MOVE FS-FILINP2 TO WS-AUDIT-STATUS
+               MOVE 'FILINP2.txt NO DISPONIBLE AL INICIAR' TO
+                   WS-AUDIT-MENSAJE
+               PERFORM 1310-ABRIR-AUDITORIA
+               PERFORM 9400-GRABAR-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
       *----------------------------------------------------------------+
        1300-PREPARAR-ARCHIVOS.
       *----------------------------------------------------------------+
-           OPEN INPUT FILINP1 FILINP2 
-           OPEN OUTPUT FILOUT1 FILOUT2
+           OPEN INPUT FILINP1 FILINP2
+      *    SI 1170-LEER-CHECKPOINT RESTAURO UNA CORRIDA INTERRUMPIDA,
+      *    3050-OMITIR-PROCESADOS VA A SALTAR LOS REGISTROS DE FILINP2
+      *    YA CONSUMIDOS EN VEZ DE REPROCESARLOS; ABRIR ESTAS SALIDAS
+      *    EN OUTPUT LAS TRUNCARIA Y SE PERDERIA TODO LO ESCRITO ANTES
+      *    DEL REINICIO, ASI QUE EN ESE CASO SE ABREN EN EXTEND PARA
+      *    CONTINUAR AGREGANDO DESDE DONDE SE QUEDO LA CORRIDA ANTERIOR
+           IF WS-HAY-CHECKPOINT
+               OPEN EXTEND FILOUT1V FILOUT1A FILOUT1P FILOUT1M
+               OPEN EXTEND FILOUT2 FILOUT2S FILOUT3 FILCTRL FILOUT4
+               OPEN EXTEND FILOUT5
+               OPEN EXTEND FILOUT6 FILOUT7 FILOUT8 FILOUT10
+           ELSE
+               OPEN OUTPUT FILOUT1V FILOUT1A FILOUT1P FILOUT1M
+               OPEN OUTPUT FILOUT2 FILOUT2S FILOUT3 FILCTRL FILOUT4
+               OPEN OUTPUT FILOUT5
+               OPEN OUTPUT FILOUT6 FILOUT7 FILOUT8 FILOUT10
+           END-IF
+           PERFORM 1310-ABRIR-AUDITORIA
+           PERFORM 1320-ABRIR-HISTORIAL-BLOQUEO
            IF FS-FILINP1 NOT = '00' OR FS-FILINP2 NOT = '00' OR
-              FS-FILOUT1 NOT = '00' OR FS-FILOUT2 NOT = '00'
+              FS-FILOUT1 NOT = '00' OR FS-FILOUT1A NOT = '00' OR
+              FS-FILOUT1P NOT = '00' OR FS-FILOUT1M NOT = '00' OR
+              FS-FILOUT2 NOT = '00' OR FS-FILOUT2S NOT = '00' OR
+              FS-FILOUT3 NOT = '00' OR
+              FS-FILCTRL NOT = '00' OR FS-FILOUT4 NOT = '00' OR
+              FS-FILOUT5 NOT = '00' OR FS-FILOUT6 NOT = '00' OR
+              FS-FILOUT7 NOT = '00' OR FS-FILBLHIS NOT = '00' OR
+              FS-FILOUT8 NOT = '00' OR FS-FILOUT10 NOT = '00'
                DISPLAY 'ERROR AL ABRIR ARCHIVOS'
+               MOVE '1300-PREPARAR-ARCHIVOS' TO WS-AUDIT-RUTINA
+               MOVE 'OPEN ARCHIVOS ENTRADA/SALIDA' TO WS-AUDIT-ACCION
+               MOVE '  ' TO WS-AUDIT-STATUS
+               MOVE 'ERROR AL ABRIR UNO O MAS ARCHIVOS' TO
+                   WS-AUDIT-MENSAJE
+               PERFORM 9400-GRABAR-AUDITORIA
+               MOVE 16 TO RETURN-CODE
                STOP RUN
+           END-IF
+           PERFORM 1330-PREPARAR-CSV.
+
+      *----------------------------------------------------------------+
+       1330-PREPARAR-CSV.
+      *----------------------------------------------------------------+
+      *    ABRE LA EXPORTACION CSV DE FILOUT1/FILOUT2 SOLO SI VINO
+      *    ACTIVADA POR PARM-FORMATO-CSV; UN ERROR AL ABRIRLA NO DEBE
+      *    TUMBAR LA CORRIDA PRINCIPAL, ASI QUE SOLO SE AUDITA Y SE
+      *    DESACTIVA LA EXPORTACION PARA ESTA CORRIDA
+      *    MISMO CRITERIO DE REINICIO QUE 1300-PREPARAR-ARCHIVOS: CON
+      *    CHECKPOINT SE ABRE EN EXTEND PARA NO TRUNCAR EL CSV YA
+      *    ESCRITO ANTES DEL REINICIO
+           IF WS-CSV-EXPORT-ACTIVO
+               IF WS-HAY-CHECKPOINT
+                   OPEN EXTEND FILOUT1CSV FILOUT2CSV
+               ELSE
+                   OPEN OUTPUT FILOUT1CSV FILOUT2CSV
+               END-IF
+               IF FS-FILOUT1CSV NOT = '00' OR FS-FILOUT2CSV NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR LA EXPORTACION CSV, SE '
+                           'CONTINUA SIN GENERARLA'
+                   MOVE '1330-PREPARAR-CSV' TO WS-AUDIT-RUTINA
+                   MOVE 'OPEN FILOUT1CSV/FILOUT2CSV' TO WS-AUDIT-ACCION
+                   MOVE '  ' TO WS-AUDIT-STATUS
+                   MOVE 'NO SE PUDO ABRIR LA EXPORTACION CSV' TO
+                       WS-AUDIT-MENSAJE
+                   PERFORM 9400-GRABAR-AUDITORIA
+                   MOVE 'N' TO WS-CSV-ACTIVO
+               ELSE
+                   IF NOT WS-HAY-CHECKPOINT
+                       PERFORM 1331-ESCRIBIR-ENCABEZADO-CSV
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------+
+       1331-ESCRIBIR-ENCABEZADO-CSV.
+      *----------------------------------------------------------------+
+           MOVE SPACES TO WS-LINEA-CSV-1
+           STRING 'COD_ENT,CENT_ALTA,CUENTA,PAN,MARCA,DESC_MARCA,'
+                  'FECHA_BLOQUEO,DESC_BLOQUEO'
+               DELIMITED BY SIZE INTO WS-LINEA-CSV-1
+           MOVE WS-LINEA-CSV-1 TO REG-OU1CSV
+           WRITE REG-OU1CSV
+
+           MOVE SPACES TO WS-LINEA-CSV-2
+           STRING 'TIPO,CUENTA,PAN,FECHA_BLOQUEO,DESC_BLOQUEO'
+               DELIMITED BY SIZE INTO WS-LINEA-CSV-2
+           MOVE WS-LINEA-CSV-2 TO REG-OU2CSV
+           WRITE REG-OU2CSV.
+
+      *----------------------------------------------------------------+
+       1310-ABRIR-AUDITORIA.
+      *----------------------------------------------------------------+
+      *    AUDITORIA.txt ES COMPARTIDA CON CDCB14Q Y PSA01, ASI QUE
+      *    CRECE ENTRE CORRIDAS Y ENTRE PROGRAMAS; SE ABRE EN EXTEND Y,
+      *    SI TODAVIA NO EXISTE, SE CREA PRIMERO CON EL MISMO PATRON DE
+      *    "CREAR SI NO EXISTE" YA USADO EN CASO_01 PARA CLIMAST.dat
+           OPEN EXTEND FILAUDIT
+           IF FS-FILAUDIT = '35'
+               OPEN OUTPUT FILAUDIT
+               CLOSE FILAUDIT
+               OPEN EXTEND FILAUDIT
+           END-IF.
+
+      *----------------------------------------------------------------+
+       1320-ABRIR-HISTORIAL-BLOQUEO.
+      *----------------------------------------------------------------+
+      *    MISMO PATRON "CREAR SI NO EXISTE" DE 1310-ABRIR-AUDITORIA;
+      *    BLOQHIST.txt TAMBIEN CRECE ENTRE CORRIDAS, SOLO QUE ES
+      *    PROPIO DE PROGRAM1 (NO COMPARTIDO CON CDCB14Q NI PSA01)
+           PERFORM 1325-CARGAR-HISTORIAL-BLOQUEO
+           OPEN EXTEND FILBLHIS
+           IF FS-FILBLHIS = '35'
+               OPEN OUTPUT FILBLHIS
+               CLOSE FILBLHIS
+               OPEN EXTEND FILBLHIS
            END-IF.
 
+      *----------------------------------------------------------------+
+       1325-CARGAR-HISTORIAL-BLOQUEO.
+      *----------------------------------------------------------------+
+      *    LEE BLOQHIST.txt COMPLETO (ANTES DE ABRIRLO EN EXTEND PARA
+      *    ESTA CORRIDA) Y ARMA WS-TABLA-HISTORIAL-BLOQUEO CON EL
+      *    ESTADO DE BLOQUEO MAS RECIENTE DE CADA PAN, PARA QUE
+      *    3710-DETECTAR-DESBLOQUEO PUEDA COMPARARLO CONTRA EL ESTADO
+      *    ACTUAL DE FILINP2. IGUAL QUE 2000-CARGAR-TABLA-CUENTAS CON
+      *    WS-CUENTAS: SE CARGA TODO SIN DEDUPLICAR, SE ORDENA UNA SOLA
+      *    VEZ (1327-ACUMULAR-HISTORIAL-BLOQUEO YA NO BUSCA NADA) Y
+      *    LUEGO SE COMPACTA POR PAN EN UN SOLO RECORRIDO (1328)
+           MOVE ZERO TO WS-CANT-HIST
+           MOVE 'N' TO EOF-FILBLHIS
+           OPEN INPUT FILBLHIS
+           IF FS-FILBLHIS = '00'
+               PERFORM 1326-LEER-HISTORIAL-BLOQUEO
+               PERFORM UNTIL EOF-FILBLHIS = 'S'
+                   PERFORM 1327-ACUMULAR-HISTORIAL-BLOQUEO
+                   PERFORM 1326-LEER-HISTORIAL-BLOQUEO
+               END-PERFORM
+               CLOSE FILBLHIS
+               IF WS-CANT-HIST > 0
+                   SORT WS-HIST-ENTRY
+                       ON ASCENDING KEY WS-HIST-PAN
+                       ON ASCENDING KEY WS-HIST-SEQ
+                   PERFORM 1328-COMPACTAR-HISTORIAL-BLOQUEO
+               END-IF
+               DISPLAY 'HISTORIAL DE BLOQUEO CARGADO DE BLOQHIST.txt: '
+                       WS-CANT-HIST ' TARJETA(S)'
+           ELSE
+               DISPLAY 'BLOQHIST.txt NO ENCONTRADO, SIN HISTORIAL '
+                       'PREVIO PARA DETECTAR DESBLOQUEOS'
+           END-IF.
+
+      *----------------------------------------------------------------+
+       1326-LEER-HISTORIAL-BLOQUEO.
+      *----------------------------------------------------------------+
+           READ FILBLHIS
+               AT END
+                   MOVE 'S' TO EOF-FILBLHIS
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      *----------------------------------------------------------------+
+       1327-ACUMULAR-HISTORIAL-BLOQUEO.
+      *----------------------------------------------------------------+
+      *    AGREGA EL RENGLON LEIDO AL FINAL DE LA TABLA SIN BUSCAR SI LA
+      *    PAN YA EXISTE (ESO LO RESUELVE 1328 DESPUES DEL SORT, NO
+      *    AQUI, PARA NO VOLVER A UN RECORRIDO LINEAL POR CADA INSERT);
+      *    WS-HIST-SEQ GUARDA EL ORDEN DE LECTURA PARA QUE 1328 PUEDA
+      *    RECONOCER CUAL DE VARIOS RENGLONES DE LA MISMA PAN ES EL MAS
+      *    RECIENTE
+           ADD 1 TO WS-CANT-HIST
+           SET WS-HIST-IDX TO WS-CANT-HIST
+           MOVE HIS-PAN TO WS-HIST-PAN(WS-HIST-IDX)
+           MOVE HIS-COD-BLOQ TO WS-HIST-COD-BLOQ(WS-HIST-IDX)
+           MOVE HIS-FECHA-CORRIDA TO WS-HIST-FECHA(WS-HIST-IDX)
+           MOVE WS-CANT-HIST TO WS-HIST-SEQ(WS-HIST-IDX).
+
+      *----------------------------------------------------------------+
+       1328-COMPACTAR-HISTORIAL-BLOQUEO.
+      *----------------------------------------------------------------+
+      *    CON LA TABLA YA ORDENADA POR PAN Y, DENTRO DE CADA PAN, POR
+      *    WS-HIST-SEQ ASCENDENTE, LOS RENGLONES DE UNA MISMA PAN QUEDAN
+      *    ADYACENTES Y EN ORDEN DE MAS VIEJO A MAS RECIENTE; UN SOLO
+      *    RECORRIDO HACIA ADELANTE LOS COMPACTA, SOBREESCRIBIENDO EN EL
+      *    MISMO INDICE DE DESTINO CADA VEZ QUE LA PAN SE REPITE, ASI
+      *    QUE AL TERMINAR EL GRUPO QUEDA EL RENGLON MAS RECIENTE
+           MOVE 1 TO WS-HIST-COMPACT-IDX
+           PERFORM VARYING WS-HIST-IDX FROM 2 BY 1
+               UNTIL WS-HIST-IDX > WS-CANT-HIST
+               IF WS-HIST-PAN(WS-HIST-IDX) NOT =
+                       WS-HIST-PAN(WS-HIST-COMPACT-IDX)
+                   ADD 1 TO WS-HIST-COMPACT-IDX
+               END-IF
+               MOVE WS-HIST-ENTRY(WS-HIST-IDX)
+                   TO WS-HIST-ENTRY(WS-HIST-COMPACT-IDX)
+           END-PERFORM
+           MOVE WS-HIST-COMPACT-IDX TO WS-CANT-HIST.
+
       *----------------------------------------------------------------+
        2000-CARGAR-TABLA-CUENTAS.
       *----------------------------------------------------------------+
@@ -183,14 +1502,100 @@
            DISPLAY '       CARGANDO TABLA DE CUENTAS       '
            DISPLAY '======================================='
            PERFORM 2100-LEER-FILINP1
-           PERFORM UNTIL EOF-FILINP1 = 'S' 
+           PERFORM UNTIL EOF-FILINP1 = 'S'
                        OR WS-CANT-REGISTROS >= WS-MAX-REGISTROS
                PERFORM 2200-GUARDAR-EN-TABLA
                PERFORM 2100-LEER-FILINP1
            END-PERFORM
            DISPLAY '======================================='
            DISPLAY '   CUENTAS CARGADAS: ' WS-CANT-REGISTROS
-           DISPLAY '======================================='.
+           DISPLAY '======================================='
+           IF WS-CANT-REGISTROS >= WS-MAX-REGISTROS
+                       AND EOF-FILINP1 NOT = 'S'
+               PERFORM 2300-TABLA-LLENA-ABEND
+           END-IF
+           PERFORM 2400-ORDENAR-TABLA-CUENTAS
+           PERFORM 2500-DETECTAR-PAN-DUPLICADO
+           PERFORM 2450-APLICAR-MATCH-CHECKPOINT.
+
+      *----------------------------------------------------------------+
+       2400-ORDENAR-TABLA-CUENTAS.
+      *----------------------------------------------------------------+
+      *    ORDENA WS-CUENTAS POR PAN PARA HABILITAR SEARCH ALL EN
+      *    3200-BUSCAR-CUENTA-POR-PAN (BUSQUEDA BINARIA EN VEZ DE
+      *    RECORRIDO LINEAL)
+           SORT WS-CUENTAS ON ASCENDING KEY WS-ACC-PAN.
+
+      *----------------------------------------------------------------+
+       2450-APLICAR-MATCH-CHECKPOINT.
+      *----------------------------------------------------------------+
+      *    1171-RESTAURAR-CHECKPOINT SOLO PUDO GUARDAR LAS PAN YA
+      *    EMPAREJADAS EN WS-TABLA-CKPT-MATCH PORQUE WS-CUENTAS TODAVIA
+      *    NO EXISTIA; AHORA QUE YA ESTA CARGADA Y ORDENADA SE MARCA
+      *    WS-ACC-MATCHED PARA CADA UNA, SIN TOCAR COUNT-MATCHES (YA
+      *    RESTAURADO DESDE CKPT-COUNT-MATCHES) PARA NO DUPLICARLO
+           IF WS-HAY-CHECKPOINT
+               PERFORM 2451-MARCAR-MATCH-CHECKPOINT
+                   VARYING WS-CKPT-MATCH-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-MATCH-IDX > WS-CKPT-CANT-MATCH
+           END-IF.
+
+      *----------------------------------------------------------------+
+       2451-MARCAR-MATCH-CHECKPOINT.
+      *----------------------------------------------------------------+
+           SEARCH ALL WS-CUENTAS
+               AT END
+                   CONTINUE
+               WHEN WS-ACC-PAN(WS-IDX) =
+                       WS-CKPT-MATCH-PAN(WS-CKPT-MATCH-IDX)
+                   MOVE 'S' TO WS-ACC-MATCHED(WS-IDX)
+           END-SEARCH.
+
+      *----------------------------------------------------------------+
+       2500-DETECTAR-PAN-DUPLICADO.
+      *----------------------------------------------------------------+
+      *    CON LA TABLA YA ORDENADA POR PAN, LOS DUPLICADOS QUEDAN
+      *    ADYACENTES; SE REPORTAN A UN ARCHIVO DE EXCEPCIONES EN VEZ
+      *    DE DEJAR QUE 3200-BUSCAR-CUENTA-POR-PAN SE QUEDE CALLADO
+      *    CON SOLO LA PRIMERA OCURRENCIA
+           IF WS-CANT-REGISTROS > 1
+               PERFORM 2510-VERIFICAR-PAN-ADYACENTE
+                   VARYING WS-IDX FROM 2 BY 1
+                   UNTIL WS-IDX > WS-CANT-REGISTROS
+           END-IF.
+
+      *----------------------------------------------------------------+
+       2510-VERIFICAR-PAN-ADYACENTE.
+      *----------------------------------------------------------------+
+           IF WS-ACC-PAN(WS-IDX) = WS-ACC-PAN(WS-IDX - 1)
+               MOVE SPACES TO REG-OU07
+               MOVE WS-ACC-PAN(WS-IDX) TO DUP-PAN
+               MOVE WS-ACC-NUMB(WS-IDX - 1) TO DUP-NUMB1
+               MOVE WS-ACC-NUMB(WS-IDX) TO DUP-NUMB2
+               WRITE REG-OU07
+               ADD 1 TO COUNT-FILOUT7
+           END-IF.
+
+      *----------------------------------------------------------------+
+       2300-TABLA-LLENA-ABEND.
+      *----------------------------------------------------------------+
+      *    FILINP1 TRAE MAS CUENTAS DE LAS QUE CABEN EN WS-CUENTAS;
+      *    SE ABORTA PARA EVITAR PERDER REGISTROS SIN AVISO
+           DISPLAY '========================================='
+           DISPLAY ' ADVERTENCIA: TABLA DE CUENTAS LLENA       '
+           DISPLAY ' LIMITE WS-MAX-REGISTROS = ' WS-MAX-REGISTROS
+           DISPLAY ' FILINP1 AUN TIENE REGISTROS SIN CARGAR    '
+           DISPLAY ' PROCESO ABORTADO PARA EVITAR PERDIDA DE   '
+           DISPLAY ' DATOS. AUMENTE WS-MAX-REGISTROS Y REEJEC. '
+           DISPLAY '========================================='
+           MOVE '2300-TABLA-LLENA-ABEND' TO WS-AUDIT-RUTINA
+           MOVE 'CARGAR TABLA DE CUENTAS' TO WS-AUDIT-ACCION
+           MOVE '  ' TO WS-AUDIT-STATUS
+           MOVE 'TABLA DE CUENTAS LLENA, FILINP1 SIN TERMINAR' TO
+               WS-AUDIT-MENSAJE
+           PERFORM 9400-GRABAR-AUDITORIA
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
 
       *----------------------------------------------------------------+
        2100-LEER-FILINP1.
@@ -210,7 +1615,8 @@
            MOVE ACC-COD-ENT TO WS-ACC-COD-ENT(WS-IDX)
            MOVE ACC-CENT-ALTA TO WS-ACC-CENT-ALTA(WS-IDX)
            MOVE ACC-NUMB TO WS-ACC-NUMB(WS-IDX)
-           MOVE ACC-PAN TO WS-ACC-PAN(WS-IDX).
+           MOVE ACC-PAN TO WS-ACC-PAN(WS-IDX)
+           MOVE 'N' TO WS-ACC-MATCHED(WS-IDX).
 
       *----------------------------------------------------------------+
        3000-PROCESAR-TARJETAS.
@@ -218,72 +1624,446 @@
            DISPLAY '======================================='
            DISPLAY '  PROCESANDO INFORMACION DE TARJETAS   '
            DISPLAY '======================================='
+           PERFORM 3050-OMITIR-PROCESADOS
            PERFORM 3100-LEER-FILINP2
            PERFORM UNTIL EOF-FILINP2 = 'S'
-               PERFORM 3200-BUSCAR-CUENTA-POR-PAN
-               IF WS-MATCH-FOUND = 'S'
-                   PERFORM 3300-PROCESAR-MATCH
+               PERFORM 3210-VALIDAR-LUHN-PAN
+               IF WS-LUHN-VALIDO = 'S'
+                   PERFORM 3200-BUSCAR-CUENTA-POR-PAN
+                   IF WS-MATCH-FOUND = 'S'
+                       PERFORM 3300-PROCESAR-MATCH
+                   ELSE
+                       PERFORM 3250-ESCRIBIR-RECHAZO
+                   END-IF
+               ELSE
+                   PERFORM 3260-ESCRIBIR-RECHAZO-LUHN
                END-IF
+               PERFORM 3150-VERIFICAR-CHECKPOINT
                PERFORM 3100-LEER-FILINP2
            END-PERFORM
       *    DISPLAY 'MATCHES ENCONTRADOS: ' COUNT-MATCHES
            .
 
+      *----------------------------------------------------------------+
+       3050-OMITIR-PROCESADOS.
+      *----------------------------------------------------------------+
+      *    EN UN REINICIO, AVANZA FILINP2 SIN REPROCESAR LOS REGISTROS
+      *    YA CUBIERTOS POR EL CHECKPOINT DE LA CORRIDA ANTERIOR
+           PERFORM 3051-LEER-Y-DESCARTAR
+               VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-CKPT-SKIP
+                  OR EOF-FILINP2 = 'S'.
+
+      *----------------------------------------------------------------+
+       3051-LEER-Y-DESCARTAR.
+      *----------------------------------------------------------------+
+           READ FILINP2
+               AT END
+                   MOVE 'S' TO EOF-FILINP2
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
       *----------------------------------------------------------------+
        3100-LEER-FILINP2.
       *----------------------------------------------------------------+
            READ FILINP2
-               AT END 
+               AT END
                  MOVE 'S' TO EOF-FILINP2
-               NOT AT END 
+               NOT AT END
                  ADD 1 TO COUNT-FILINP2
            END-READ.
-           
+
+      *----------------------------------------------------------------+
+       3150-VERIFICAR-CHECKPOINT.
+      *----------------------------------------------------------------+
+      *    GRABA UN CHECKPOINT CADA WS-CKPT-INTERVALO REGISTROS PARA
+      *    QUE UN REINICIO NO TENGA QUE REPROCESAR FILINP2 DESDE CERO
+           DIVIDE COUNT-FILINP2 BY WS-CKPT-INTERVALO
+               GIVING WS-CKPT-COCIENTE
+               REMAINDER WS-CKPT-RESIDUO
+           IF WS-CKPT-RESIDUO = 0
+               PERFORM 3160-ESCRIBIR-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3160-ESCRIBIR-CHECKPOINT.
+      *----------------------------------------------------------------+
+      *    ADEMAS DE LOS CONTADORES Y EL RESUMEN DE BLOQUEO, SE VUELCAN
+      *    LAS TABLAS EN MEMORIA QUE 3300-PROCESAR-MATCH Y SUS
+      *    PARAGRAFOS ACTUALIZAN SOLO PARA LOS REGISTROS DE FILINP2
+      *    PROCESADOS EN ESTA CORRIDA (WS-TABLA-ENTIDADES, WS-TABLA-
+      *    SUC-VISA Y WS-ACC-MATCHED); SIN ESTO, UN REINICIO NO SABRIA
+      *    QUE ESAS ENTIDADES/SUCURSALES/CUENTAS YA SE HABIAN GRABADO
+      *    ANTES DEL CHECKPOINT
+           MOVE COUNT-FILINP2 TO CKPT-COUNT-FILINP2
+           MOVE COUNT-FILOUT1 TO CKPT-COUNT-FILOUT1
+           MOVE COUNT-FILOUT2 TO CKPT-COUNT-FILOUT2
+           MOVE COUNT-FILOUT2S TO CKPT-COUNT-FILOUT2S
+           MOVE COUNT-FILOUT3 TO CKPT-COUNT-FILOUT3
+           MOVE COUNT-MATCHES TO CKPT-COUNT-MATCHES
+           PERFORM 3161-GUARDAR-BLOQ-CNT
+               VARYING WS-BLOQ-SUB FROM 1 BY 1
+               UNTIL WS-BLOQ-SUB > 100
+           MOVE WS-CANT-ENT TO CKPT-CANT-ENT
+           MOVE WS-CANT-SUC TO CKPT-CANT-SUC
+           MOVE ZERO TO WS-CKPT-MATCH-CNT
+           PERFORM 3162-CONTAR-MATCH
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CANT-REGISTROS
+           MOVE WS-CKPT-MATCH-CNT TO CKPT-CANT-MATCH
+           OPEN OUTPUT FILCKPT
+           WRITE REG-CKPT
+           PERFORM 3163-ESCRIBIR-ENTIDAD-CKPT
+               VARYING WS-ENT-IDX FROM 1 BY 1
+               UNTIL WS-ENT-IDX > WS-CANT-ENT
+           PERFORM 3164-ESCRIBIR-SUCURSAL-CKPT
+               VARYING WS-SUC-IDX FROM 1 BY 1
+               UNTIL WS-SUC-IDX > WS-CANT-SUC
+           PERFORM 3165-ESCRIBIR-MATCH-CKPT
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CANT-REGISTROS
+           CLOSE FILCKPT.
+
+      *----------------------------------------------------------------+
+       3161-GUARDAR-BLOQ-CNT.
+      *----------------------------------------------------------------+
+           MOVE WS-BLOQ-CNT(WS-BLOQ-SUB) TO CKPT-BLOQ-CNT(WS-BLOQ-SUB).
+
+      *----------------------------------------------------------------+
+       3162-CONTAR-MATCH.
+      *----------------------------------------------------------------+
+           IF WS-ACC-MATCHED(WS-IDX) = 'S'
+               ADD 1 TO WS-CKPT-MATCH-CNT
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3163-ESCRIBIR-ENTIDAD-CKPT.
+      *----------------------------------------------------------------+
+           MOVE WS-ENT-COD(WS-ENT-IDX) TO CKPT-ENT-COD
+           MOVE WS-ENT-FILOUT1-INIC(WS-ENT-IDX) TO CKPT-ENT-FILOUT1-INIC
+           MOVE WS-ENT-FILOUT2-INIC(WS-ENT-IDX) TO CKPT-ENT-FILOUT2-INIC
+           WRITE REG-CKPT-ENT.
+
+      *----------------------------------------------------------------+
+       3164-ESCRIBIR-SUCURSAL-CKPT.
+      *----------------------------------------------------------------+
+           MOVE WS-SUC-COD(WS-SUC-IDX) TO CKPT-SUC-COD
+           MOVE WS-SUC-CNT-ACTIVO(WS-SUC-IDX) TO CKPT-SUC-CNT-ACTIVO
+           MOVE WS-SUC-CNT-BLOQ(WS-SUC-IDX) TO CKPT-SUC-CNT-BLOQ
+           MOVE WS-SUC-ULT-FEC-NUM(WS-SUC-IDX) TO CKPT-SUC-ULT-FEC-NUM
+           MOVE WS-SUC-ULT-FEC-BLOQ(WS-SUC-IDX) TO CKPT-SUC-ULT-FEC-BLOQ
+           WRITE REG-CKPT-SUC.
+
+      *----------------------------------------------------------------+
+       3165-ESCRIBIR-MATCH-CKPT.
+      *----------------------------------------------------------------+
+           IF WS-ACC-MATCHED(WS-IDX) = 'S'
+               MOVE WS-ACC-PAN(WS-IDX) TO CKPT-MATCH-PAN
+               WRITE REG-CKPT-MATCH
+           END-IF.
+
       *----------------------------------------------------------------+
        3200-BUSCAR-CUENTA-POR-PAN.
       *----------------------------------------------------------------+
+      *    WS-CUENTAS SE CARGA ORDENADA POR PAN (2400-ORDENAR-TABLA-
+      *    CUENTAS), POR LO QUE SE USA SEARCH ALL (BUSQUEDA BINARIA)
+      *    EN VEZ DE UN RECORRIDO LINEAL
            MOVE 'N' TO WS-MATCH-FOUND
-           SET WS-IDX TO 1 *> REINICIA EL VALOR DEL INDICE A LA POS 1
-           PERFORM UNTIL WS-IDX > WS-CANT-REGISTROS OR 
-                         WS-MATCH-FOUND = 'S'
-               IF INF-PAN = WS-ACC-PAN(WS-IDX)
+           SEARCH ALL WS-CUENTAS
+               AT END
+                   MOVE 'N' TO WS-MATCH-FOUND
+               WHEN WS-ACC-PAN(WS-IDX) = INF-PAN
                    MOVE 'S' TO WS-MATCH-FOUND
+                   MOVE 'S' TO WS-ACC-MATCHED(WS-IDX)
                    ADD 1 TO COUNT-MATCHES
-               ELSE
-                   SET WS-IDX UP BY 1 *> INCREMENTA EL INDICE +1 POS
+           END-SEARCH.
+
+      *----------------------------------------------------------------+
+      *----------------------------------------------------------------+
+       3250-ESCRIBIR-RECHAZO.
+      *----------------------------------------------------------------+
+           MOVE INF-PAN TO REC-PAN
+           MOVE 'PAN SIN CUENTA EN FILINP1' TO REC-MOTIVO
+           WRITE REG-OU03
+           ADD 1 TO COUNT-FILOUT3.
+
+      *----------------------------------------------------------------+
+       3260-ESCRIBIR-RECHAZO-LUHN.
+      *----------------------------------------------------------------+
+           MOVE INF-PAN TO REC-PAN
+           MOVE 'PAN NO PASA VALIDACION LUHN' TO REC-MOTIVO
+           WRITE REG-OU03
+           ADD 1 TO COUNT-FILOUT3.
+
+      *----------------------------------------------------------------+
+       3210-VALIDAR-LUHN-PAN.
+      *----------------------------------------------------------------+
+      *    VALIDA EL PAN DE FILINP2 CON EL ALGORITMO DE LUHN (MOD 10);
+      *    UNA PAN QUE NO LO PASA ESTA MAL DIGITADA O MAL GENERADA Y SE
+      *    RECHAZA (3260-ESCRIBIR-RECHAZO-LUHN) ANTES DE BUSCAR LA
+      *    CUENTA EN WS-CUENTAS
+           MOVE 'N' TO WS-LUHN-VALIDO
+           MOVE INF-PAN(1:16) TO WS-PAN-16
+           IF WS-PAN-16 IS NUMERIC
+               MOVE WS-PAN-16 TO WS-LUHN-PAN
+               MOVE ZERO TO WS-LUHN-SUMA
+               MOVE 'N' TO WS-LUHN-DOBLAR
+               PERFORM 3211-ACUMULAR-DIGITO-LUHN
+                   VARYING WS-LUHN-IDX FROM 16 BY -1
+                   UNTIL WS-LUHN-IDX < 1
+               DIVIDE WS-LUHN-SUMA BY 10 GIVING WS-LUHN-COCIENTE
+                   REMAINDER WS-LUHN-RESIDUO
+               IF WS-LUHN-RESIDUO = 0
+                   MOVE 'S' TO WS-LUHN-VALIDO
                END-IF
-           END-PERFORM.
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3211-ACUMULAR-DIGITO-LUHN.
+      *----------------------------------------------------------------+
+      *    RECORRE LOS 16 DIGITOS DE DERECHA A IZQUIERDA, DUPLICANDO
+      *    UNO DE CADA DOS [WS-LUHN-DOBLAR ALTERNA S/N EN CADA VUELTA,
+      *    EMPEZANDO EN N PARA EL DIGITO VERIFICADOR, EL MAS A LA
+      *    DERECHA] Y RESTANDO 9 SI EL DOBLE PASA DE UN DIGITO
+           MOVE WS-LUHN-DIG(WS-LUHN-IDX) TO WS-LUHN-VALOR
+           IF WS-LUHN-DOBLAR = 'S'
+               COMPUTE WS-LUHN-VALOR = WS-LUHN-VALOR * 2
+               IF WS-LUHN-VALOR > 9
+                   COMPUTE WS-LUHN-VALOR = WS-LUHN-VALOR - 9
+               END-IF
+               MOVE 'N' TO WS-LUHN-DOBLAR
+           ELSE
+               MOVE 'S' TO WS-LUHN-DOBLAR
+           END-IF
+           ADD WS-LUHN-VALOR TO WS-LUHN-SUMA.
 
       *----------------------------------------------------------------+
        3300-PROCESAR-MATCH.
       *----------------------------------------------------------------+
            PERFORM 3400-EVALUAR-PARA-FILOUT1
-           PERFORM 3500-EVALUAR-PARA-FILOUT2.
+           PERFORM 3500-EVALUAR-PARA-FILOUT2
+           PERFORM 3450-ACUMULAR-POR-BLOQUEO
+           PERFORM 3600-EVALUAR-PARA-FILOUT5
+           PERFORM 3700-REGISTRAR-HISTORIAL-BLOQUEO
+           PERFORM 3710-DETECTAR-DESBLOQUEO.
 
       *----------------------------------------------------------------+
-       3400-EVALUAR-PARA-FILOUT1.
+       3450-ACUMULAR-POR-BLOQUEO.
       *----------------------------------------------------------------+
-           IF INF-COD-MAR = 01
-               PERFORM 3410-ESCRIBIR-FILOUT1
-           END-IF.
+      *    ACUMULA CANTIDAD DE TARJETAS POR CODIGO DE BLOQUEO PARA EL
+      *    RESUMEN DE FIN DE PROCESO (FILOUT4), USANDO LAS MISMAS
+      *    DESCRIPCIONES DE EVDESBLOQ
+           ADD 1 TO WS-BLOQ-CNT(INF-COD-BLOQ + 1).
 
       *----------------------------------------------------------------+
-       3410-ESCRIBIR-FILOUT1.
+       3400-EVALUAR-PARA-FILOUT1.
       *----------------------------------------------------------------+
+      *    SE EMITE UN EXTRACTO DE MARCA PARA CADA UNA DE LAS 4 MARCAS
+      *    CONOCIDAS (VISA, AMEX, PRIVADA, MASTERCARD), NO SOLO VISA
            PERFORM 4100-OBTENER-DESC-MARCA
            PERFORM 4200-OBTENER-DESC-BLOQUEO
-          
-           MOVE INF-PAN(1:16) TO WS-PAN-16 
+           MOVE INF-PAN(1:16) TO WS-PAN-16
+           EVALUATE INF-COD-MAR
+               WHEN 01
+                   PERFORM 3411-ESCRIBIR-FILOUT1V
+               WHEN 02
+                   PERFORM 3412-ESCRIBIR-FILOUT1A
+               WHEN 03
+                   PERFORM 3413-ESCRIBIR-FILOUT1P
+               WHEN 04
+                   PERFORM 3414-ESCRIBIR-FILOUT1M
+           END-EVALUATE.
+
+      *----------------------------------------------------------------+
+       3411-ESCRIBIR-FILOUT1V.
+      *----------------------------------------------------------------+
            MOVE WS-ACC-COD-ENT(WS-IDX) TO VIS-COD-ENT
            MOVE WS-ACC-CENT-ALTA(WS-IDX) TO VIS-CENT-ALTA
            MOVE WS-ACC-NUMB(WS-IDX) TO VIS-NUMB
            MOVE WS-PAN-16 TO VIS-PAN
-           MOVE WS-DES-MARCA TO VIS-DES-MAR   
-           MOVE INF-FEC-BLOQ TO VIS-FEC-BLOQ 
-           MOVE WS-DES-BLOQ TO VIS-DES-BLOQ   
-           
-           WRITE REG-OU01
-           ADD 1 TO COUNT-FILOUT1.
+           MOVE INF-COD-MAR TO VIS-COD-MAR
+           MOVE WS-DES-MARCA TO VIS-DES-MAR
+           MOVE INF-FEC-BLOQ TO VIS-FEC-BLOQ
+           MOVE WS-DES-BLOQ TO VIS-DES-BLOQ
+           MOVE WS-LOTE-ID TO VIS-LOTE-ID
+           WRITE REG-OU01V
+           ADD 1 TO COUNT-FILOUT1
+           PERFORM 3415-ACUMULAR-SUC-VISA
+           PERFORM 3416-ESCRIBIR-CSV-FILOUT1
+           PERFORM 3417-ESCRIBIR-ENT-FILOUT1.
+
+      *----------------------------------------------------------------+
+       3415-ACUMULAR-SUC-VISA.
+      *----------------------------------------------------------------+
+      *    SUBTOTALES DE TARJETAS VISA ACTIVAS/BLOQUEADAS POR SUCURSAL
+      *    (ACC-CENT-ALTA), PARA EL RESUMEN DE BRANCH OPS (FILOUT6)
+           PERFORM VARYING WS-SUC-IDX FROM 1 BY 1
+               UNTIL WS-SUC-IDX > WS-CANT-SUC
+                  OR WS-SUC-COD(WS-SUC-IDX) = WS-ACC-CENT-ALTA(WS-IDX)
+           END-PERFORM
+           IF WS-SUC-IDX > WS-CANT-SUC
+               PERFORM 3415A-AGREGAR-SUC
+           END-IF
+           IF INF-COD-BLOQ NOT = 00
+               ADD 1 TO WS-SUC-CNT-BLOQ(WS-SUC-IDX)
+               PERFORM 4300-CONVERTIR-FECHA-BLOQ-NUM
+               IF WS-FECHA-BLOQ-NUM > WS-SUC-ULT-FEC-NUM(WS-SUC-IDX)
+                   MOVE WS-FECHA-BLOQ-NUM TO
+                       WS-SUC-ULT-FEC-NUM(WS-SUC-IDX)
+                   MOVE INF-FEC-BLOQ TO
+                       WS-SUC-ULT-FEC-BLOQ(WS-SUC-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-SUC-CNT-ACTIVO(WS-SUC-IDX)
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3415A-AGREGAR-SUC.
+      *----------------------------------------------------------------+
+           ADD 1 TO WS-CANT-SUC
+           SET WS-SUC-IDX TO WS-CANT-SUC
+           MOVE WS-ACC-CENT-ALTA(WS-IDX) TO WS-SUC-COD(WS-SUC-IDX)
+           MOVE ZERO TO WS-SUC-CNT-ACTIVO(WS-SUC-IDX)
+           MOVE ZERO TO WS-SUC-CNT-BLOQ(WS-SUC-IDX)
+           MOVE ZERO TO WS-SUC-ULT-FEC-NUM(WS-SUC-IDX)
+           MOVE SPACES TO WS-SUC-ULT-FEC-BLOQ(WS-SUC-IDX).
+
+      *----------------------------------------------------------------+
+       3416-ESCRIBIR-CSV-FILOUT1.
+      *----------------------------------------------------------------+
+      *    RENGLON CSV EQUIVALENTE AL QUE SE ACABA DE GRABAR EN
+      *    FILOUT1V/1A/1P/1M (VER SELECT FILOUT1CSV); SOLO SE ESCRIBE
+      *    SI PARM-FORMATO-CSV ACTIVO LA EXPORTACION
+           IF WS-CSV-EXPORT-ACTIVO
+               MOVE SPACES TO WS-LINEA-CSV-1
+               STRING
+                   WS-ACC-COD-ENT(WS-IDX) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-ACC-CENT-ALTA(WS-IDX) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-ACC-NUMB(WS-IDX) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-PAN-16 DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   INF-COD-MAR DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-DES-MARCA DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   INF-FEC-BLOQ DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-DES-BLOQ DELIMITED BY SIZE
+                   INTO WS-LINEA-CSV-1
+               MOVE WS-LINEA-CSV-1 TO REG-OU1CSV
+               WRITE REG-OU1CSV
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3417-ESCRIBIR-ENT-FILOUT1.
+      *----------------------------------------------------------------+
+      *    COPIA DEL RENGLON QUE SE ACABA DE GRABAR EN FILOUT1V/1A/1P/
+      *    1M, PERO AL EXTRACTO DE LA ENTIDAD (WS-NOM-FILOUT1ENT); SE
+      *    ABRE/ESCRIBE/CIERRA EN CADA RENGLON PORQUE EL SELECT DE
+      *    FILOUT1ENT ES UNICO Y SE REUTILIZA PARA TODAS LAS ENTIDADES
+           PERFORM 3418-UBICAR-ENTIDAD
+           STRING 'FILOUT1_' WS-ACC-COD-ENT(WS-IDX) '_'
+                   WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT1ENT
+           IF WS-ENT-FILOUT1-INIC(WS-ENT-IDX) = 'S'
+               OPEN EXTEND FILOUT1ENT
+           ELSE
+               OPEN OUTPUT FILOUT1ENT
+           END-IF
+           IF FS-FILOUT1ENT NOT = '00'
+               MOVE '3417-ESCRIBIR-ENT-FILOUT1' TO WS-AUDIT-RUTINA
+               MOVE 'OPEN FILOUT1ENT' TO WS-AUDIT-ACCION
+               MOVE FS-FILOUT1ENT TO WS-AUDIT-STATUS
+               MOVE 'NO SE PUDO ABRIR EL EXTRACTO FILOUT1 DE LA ENTIDAD'
+                   TO WS-AUDIT-MENSAJE
+               PERFORM 9400-GRABAR-AUDITORIA
+           ELSE
+               MOVE WS-ENT-COD(WS-ENT-IDX) TO E1-COD-ENT
+               MOVE WS-ACC-CENT-ALTA(WS-IDX) TO E1-CENT-ALTA
+               MOVE WS-ACC-NUMB(WS-IDX) TO E1-NUMB
+               MOVE WS-PAN-16 TO E1-PAN
+               MOVE INF-COD-MAR TO E1-COD-MAR
+               MOVE WS-DES-MARCA TO E1-DES-MAR
+               MOVE INF-FEC-BLOQ TO E1-FEC-BLOQ
+               MOVE WS-DES-BLOQ TO E1-DES-BLOQ
+               MOVE WS-LOTE-ID TO E1-LOTE-ID
+               WRITE REG-OU1ENT
+               ADD 1 TO COUNT-FILOUT1ENT
+               MOVE 'S' TO WS-ENT-FILOUT1-INIC(WS-ENT-IDX)
+               CLOSE FILOUT1ENT
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3418-UBICAR-ENTIDAD.
+      *----------------------------------------------------------------+
+      *    BUSCA WS-ACC-COD-ENT(WS-IDX) EN WS-TABLA-ENTIDADES; SI NO
+      *    ESTA, LA AGREGA CON LOS DOS INDICADORES DE ARCHIVO EN 'N'
+           PERFORM VARYING WS-ENT-IDX FROM 1 BY 1
+               UNTIL WS-ENT-IDX > WS-CANT-ENT
+                  OR WS-ENT-COD(WS-ENT-IDX) = WS-ACC-COD-ENT(WS-IDX)
+           END-PERFORM
+           IF WS-ENT-IDX > WS-CANT-ENT
+               ADD 1 TO WS-CANT-ENT
+               SET WS-ENT-IDX TO WS-CANT-ENT
+               MOVE WS-ACC-COD-ENT(WS-IDX) TO WS-ENT-COD(WS-ENT-IDX)
+               MOVE 'N' TO WS-ENT-FILOUT1-INIC(WS-ENT-IDX)
+               MOVE 'N' TO WS-ENT-FILOUT2-INIC(WS-ENT-IDX)
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3412-ESCRIBIR-FILOUT1A.
+      *----------------------------------------------------------------+
+           MOVE WS-ACC-COD-ENT(WS-IDX) TO AMX-COD-ENT
+           MOVE WS-ACC-CENT-ALTA(WS-IDX) TO AMX-CENT-ALTA
+           MOVE WS-ACC-NUMB(WS-IDX) TO AMX-NUMB
+           MOVE WS-PAN-16 TO AMX-PAN
+           MOVE INF-COD-MAR TO AMX-COD-MAR
+           MOVE WS-DES-MARCA TO AMX-DES-MAR
+           MOVE INF-FEC-BLOQ TO AMX-FEC-BLOQ
+           MOVE WS-DES-BLOQ TO AMX-DES-BLOQ
+           MOVE WS-LOTE-ID TO AMX-LOTE-ID
+           WRITE REG-OU01A
+           ADD 1 TO COUNT-FILOUT1
+           PERFORM 3416-ESCRIBIR-CSV-FILOUT1
+           PERFORM 3417-ESCRIBIR-ENT-FILOUT1.
+
+      *----------------------------------------------------------------+
+       3413-ESCRIBIR-FILOUT1P.
+      *----------------------------------------------------------------+
+           MOVE WS-ACC-COD-ENT(WS-IDX) TO PRI-COD-ENT
+           MOVE WS-ACC-CENT-ALTA(WS-IDX) TO PRI-CENT-ALTA
+           MOVE WS-ACC-NUMB(WS-IDX) TO PRI-NUMB
+           MOVE WS-PAN-16 TO PRI-PAN
+           MOVE INF-COD-MAR TO PRI-COD-MAR
+           MOVE WS-DES-MARCA TO PRI-DES-MAR
+           MOVE INF-FEC-BLOQ TO PRI-FEC-BLOQ
+           MOVE WS-DES-BLOQ TO PRI-DES-BLOQ
+           MOVE WS-LOTE-ID TO PRI-LOTE-ID
+           WRITE REG-OU01P
+           ADD 1 TO COUNT-FILOUT1
+           PERFORM 3416-ESCRIBIR-CSV-FILOUT1
+           PERFORM 3417-ESCRIBIR-ENT-FILOUT1.
+
+      *----------------------------------------------------------------+
+       3414-ESCRIBIR-FILOUT1M.
+      *----------------------------------------------------------------+
+           MOVE WS-ACC-COD-ENT(WS-IDX) TO MAS-COD-ENT
+           MOVE WS-ACC-CENT-ALTA(WS-IDX) TO MAS-CENT-ALTA
+           MOVE WS-ACC-NUMB(WS-IDX) TO MAS-NUMB
+           MOVE WS-PAN-16 TO MAS-PAN
+           MOVE INF-COD-MAR TO MAS-COD-MAR
+           MOVE WS-DES-MARCA TO MAS-DES-MAR
+           MOVE INF-FEC-BLOQ TO MAS-FEC-BLOQ
+           MOVE WS-DES-BLOQ TO MAS-DES-BLOQ
+           MOVE WS-LOTE-ID TO MAS-LOTE-ID
+           WRITE REG-OU01M
+           ADD 1 TO COUNT-FILOUT1
+           PERFORM 3416-ESCRIBIR-CSV-FILOUT1
+           PERFORM 3417-ESCRIBIR-ENT-FILOUT1.
 
       *----------------------------------------------------------------+
        3500-EVALUAR-PARA-FILOUT2.
@@ -307,28 +2087,242 @@
       *----------------------------------------------------------------+
        3520-ESCRIBIR-FILOUT2.
       *----------------------------------------------------------------+
+      *    TITULARES VAN A FILOUT2; ADICIONALES SE SEPARAN A FILOUT2S
+      *    PARA QUE FRAUDE LOS REVISE CON UN SLA DISTINTO
            PERFORM 4200-OBTENER-DESC-BLOQUEO
            PERFORM 4400-FORMAT-FECHA-PARA-REPORTE
-           
+
            MOVE INF-PAN(1:16) TO WS-PAN-16
-           
+
+           EVALUATE INF-IND-TIP
+               WHEN 01
+                   PERFORM 3521-ESCRIBIR-FILOUT2-TITULAR
+               WHEN OTHER
+                   PERFORM 3522-ESCRIBIR-FILOUT2-ADICIONAL
+           END-EVALUATE
+           PERFORM 3523-ESCRIBIR-CSV-FILOUT2
+           PERFORM 3524-ESCRIBIR-ENT-FILOUT2.
+
+      *----------------------------------------------------------------+
+       3521-ESCRIBIR-FILOUT2-TITULAR.
+      *----------------------------------------------------------------+
            MOVE WS-ACC-NUMB(WS-IDX) TO REP-NUMB
-           MOVE WS-PAN-16 TO REP-PAN 
-           MOVE WS-FECHA-REPORT TO REP-FEC-BLOQ 
-           MOVE WS-DES-BLOQ TO REP-DES-BLOQ   
-           
+           MOVE WS-PAN-16 TO REP-PAN
+           MOVE WS-FECHA-REPORT TO REP-FEC-BLOQ
+           MOVE WS-DES-BLOQ TO REP-DES-BLOQ
+           MOVE WS-LOTE-ID TO REP-LOTE-ID
            WRITE REG-OU02
            ADD 1 TO COUNT-FILOUT2.
 
+      *----------------------------------------------------------------+
+       3522-ESCRIBIR-FILOUT2-ADICIONAL.
+      *----------------------------------------------------------------+
+           MOVE WS-ACC-NUMB(WS-IDX) TO SUP-NUMB
+           MOVE WS-PAN-16 TO SUP-PAN
+           MOVE WS-FECHA-REPORT TO SUP-FEC-BLOQ
+           MOVE WS-DES-BLOQ TO SUP-DES-BLOQ
+           MOVE WS-LOTE-ID TO SUP-LOTE-ID
+           WRITE REG-OU02S
+           ADD 1 TO COUNT-FILOUT2S.
+
+      *----------------------------------------------------------------+
+       3523-ESCRIBIR-CSV-FILOUT2.
+      *----------------------------------------------------------------+
+      *    RENGLON CSV EQUIVALENTE AL QUE SE ACABA DE GRABAR EN
+      *    FILOUT2/FILOUT2S (VER SELECT FILOUT2CSV); EL TIPO
+      *    (TITULAR/ADICIONAL) SE DISTINGUE POR COLUMNA EN VEZ DE POR
+      *    ARCHIVO, YA QUE UN SOLO CSV CONSOLIDADO ES MAS FACIL DE
+      *    CARGAR EN UNA HOJA DE CALCULO QUE DOS
+           IF WS-CSV-EXPORT-ACTIVO
+               MOVE SPACES TO WS-LINEA-CSV-2
+               IF INF-IND-TIP = 01
+                   STRING
+                       'TITULAR' DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-ACC-NUMB(WS-IDX) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-PAN-16 DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-FECHA-REPORT DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-DES-BLOQ DELIMITED BY SIZE
+                       INTO WS-LINEA-CSV-2
+               ELSE
+                   STRING
+                       'ADICIONAL' DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-ACC-NUMB(WS-IDX) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-PAN-16 DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-FECHA-REPORT DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-DES-BLOQ DELIMITED BY SIZE
+                       INTO WS-LINEA-CSV-2
+               END-IF
+               MOVE WS-LINEA-CSV-2 TO REG-OU2CSV
+               WRITE REG-OU2CSV
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3524-ESCRIBIR-ENT-FILOUT2.
+      *----------------------------------------------------------------+
+      *    COPIA DEL RENGLON QUE SE ACABA DE GRABAR EN FILOUT2/FILOUT2S,
+      *    PERO AL EXTRACTO DE LA ENTIDAD (WS-NOM-FILOUT2ENT); TITULARES
+      *    Y ADICIONALES VAN JUNTOS, DISTINGUIDOS POR E2-TIPO, YA QUE EL
+      *    RENGLON DE FILOUT2 NO TRAE EL CODIGO DE ENTIDAD Y SE USA
+      *    WS-ACC-COD-ENT(WS-IDX) DE LA CUENTA QUE SE ESTA PROCESANDO
+           PERFORM 3418-UBICAR-ENTIDAD
+           STRING 'FILOUT2_' WS-ACC-COD-ENT(WS-IDX) '_'
+                   WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT2ENT
+           IF WS-ENT-FILOUT2-INIC(WS-ENT-IDX) = 'S'
+               OPEN EXTEND FILOUT2ENT
+           ELSE
+               OPEN OUTPUT FILOUT2ENT
+           END-IF
+           IF FS-FILOUT2ENT NOT = '00'
+               MOVE '3524-ESCRIBIR-ENT-FILOUT2' TO WS-AUDIT-RUTINA
+               MOVE 'OPEN FILOUT2ENT' TO WS-AUDIT-ACCION
+               MOVE FS-FILOUT2ENT TO WS-AUDIT-STATUS
+               MOVE 'NO SE PUDO ABRIR EL EXTRACTO FILOUT2 DE LA ENTIDAD'
+                   TO WS-AUDIT-MENSAJE
+               PERFORM 9400-GRABAR-AUDITORIA
+           ELSE
+               IF INF-IND-TIP = 01
+                   MOVE 'TITULAR' TO E2-TIPO
+               ELSE
+                   MOVE 'ADICIONAL' TO E2-TIPO
+               END-IF
+               MOVE WS-ACC-NUMB(WS-IDX) TO E2-NUMB
+               MOVE WS-PAN-16 TO E2-PAN
+               MOVE WS-FECHA-REPORT TO E2-FEC-BLOQ
+               MOVE WS-DES-BLOQ TO E2-DES-BLOQ
+               MOVE WS-LOTE-ID TO E2-LOTE-ID
+               WRITE REG-OU2ENT
+               ADD 1 TO COUNT-FILOUT2ENT
+               MOVE 'S' TO WS-ENT-FILOUT2-INIC(WS-ENT-IDX)
+               CLOSE FILOUT2ENT
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3600-EVALUAR-PARA-FILOUT5.
+      *----------------------------------------------------------------+
+      *    TARJETAS CON FECHA DE BAJA SE REPORTAN EN FILOUT5, IGUAL QUE
+      *    FILOUT2 HACE CON LAS BLOQUEADAS
+           IF INF-FEC-BAJ NOT = SPACES
+               PERFORM 3610-ESCRIBIR-FILOUT5
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3610-ESCRIBIR-FILOUT5.
+      *----------------------------------------------------------------+
+           MOVE INF-MOT-BAJ TO WS-MOT-BAJ-NUM
+           PERFORM 4500-OBTENER-DESC-MOTIVO
+           MOVE INF-PAN(1:16) TO WS-PAN-16
+
+           MOVE WS-ACC-NUMB(WS-IDX) TO CIE-NUMB
+           MOVE WS-PAN-16 TO CIE-PAN
+           MOVE INF-FEC-BAJ TO CIE-FEC-BAJA
+           MOVE WS-MOT-BAJ-NUM TO CIE-COD-MOT
+           MOVE WS-DES-MOT TO CIE-DES-MOT
+
+           WRITE REG-OU05
+           ADD 1 TO COUNT-FILOUT5.
+
+      *----------------------------------------------------------------+
+       3700-REGISTRAR-HISTORIAL-BLOQUEO.
+      *----------------------------------------------------------------+
+      *    GRABA EN BLOQHIST.txt CUALQUIER TARJETA QUE ESTA BLOQUEADA
+      *    EN ESTA CORRIDA, SIN IMPORTAR LA VENTANA DE DIAS DE FILOUT2,
+      *    PARA QUE UNA CORRIDA FUTURA PUEDA DETECTAR CUANDO UNA
+      *    TARJETA QUE APARECIA BLOQUEADA YA NO LO ESTA
+           IF INF-COD-BLOQ NOT = 00
+               MOVE INF-PAN(1:16) TO WS-PAN-16
+               MOVE WS-PAN-16 TO HIS-PAN
+               MOVE INF-COD-BLOQ TO HIS-COD-BLOQ
+               MOVE INF-FEC-BLOQ TO HIS-FEC-BLOQ
+               MOVE WS-FECHA-YYYYMMDD TO HIS-FECHA-CORRIDA
+               WRITE REG-HISBLOQ
+               ADD 1 TO COUNT-FILBLHIS
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3710-DETECTAR-DESBLOQUEO.
+      *----------------------------------------------------------------+
+      *    SI LA PAN QUE SE ESTA PROCESANDO NO TRAE BLOQUEO EN ESTA
+      *    CORRIDA PERO SI APARECIA EN BLOQHIST.txt (VER
+      *    WS-TABLA-HISTORIAL-BLOQUEO), ES UNA TARJETA QUE SE DESBLOQUEO
+      *    ENTRE CORRIDAS; SE REPORTA EN FILOUT10
+           IF INF-COD-BLOQ = 00 AND WS-CANT-HIST > 0
+               MOVE INF-PAN(1:16) TO WS-PAN-16
+               SEARCH ALL WS-HIST-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-HIST-PAN(WS-HIST-IDX) = WS-PAN-16
+                       PERFORM 3711-ESCRIBIR-DESBLOQUEO
+               END-SEARCH
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3711-ESCRIBIR-DESBLOQUEO.
+      *----------------------------------------------------------------+
+      *    NO SE USA 4200-OBTENER-DESC-BLOQUEO PORQUE ESE PARRAFO
+      *    DESCRIBE EL CODIGO DE BLOQUEO ACTUAL (INF-COD-BLOQ, QUE AQUI
+      *    ES 00); LA DESCRIPCION QUE SE NECESITA ES LA DEL CODIGO
+      *    HISTORICO GUARDADO EN WS-HIST-COD-BLOQ, ASI QUE SE BUSCA
+      *    DIRECTO EN WS-BLQ-ENTRY
+           MOVE 'TARJETA ACTIVA' TO WS-DES-BLOQ-ANT
+           SEARCH ALL WS-BLQ-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-BLQ-COD(WS-BLQ-IDX) =
+                       WS-HIST-COD-BLOQ(WS-HIST-IDX)
+                   MOVE WS-BLQ-DES(WS-BLQ-IDX) TO WS-DES-BLOQ-ANT
+           END-SEARCH
+           MOVE SPACES TO REG-OU10
+           MOVE WS-ACC-NUMB(WS-IDX) TO DBL-NUMB
+           MOVE WS-PAN-16 TO DBL-PAN
+           MOVE WS-HIST-COD-BLOQ(WS-HIST-IDX) TO DBL-COD-BLOQ-ANT
+           MOVE WS-DES-BLOQ-ANT TO DBL-DES-BLOQ-ANT
+           MOVE WS-HIST-FECHA(WS-HIST-IDX) TO DBL-FECHA-BLOQ-ANT
+           WRITE REG-OU10
+           ADD 1 TO COUNT-FILOUT10.
+
       *----------------------------------------------------------------+
        4100-OBTENER-DESC-MARCA.
       *----------------------------------------------------------------+
-           COPY EVDESMAR.
+           MOVE 'MARCA NO REGISTRADA' TO WS-DES-MARCA
+           SEARCH ALL WS-MAR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-MAR-COD(WS-MAR-IDX) = INF-COD-MAR
+                   MOVE WS-MAR-DES(WS-MAR-IDX) TO WS-DES-MARCA
+           END-SEARCH.
 
       *----------------------------------------------------------------+
        4200-OBTENER-DESC-BLOQUEO.
       *----------------------------------------------------------------+
-           COPY EVDESBLOQ.
+      *    CODIGOS QUE NO APARECEN EN LA TABLA SE CONSIDERAN TARJETA
+      *    ACTIVA (SIN BLOQUEO), IGUAL QUE EN EL WHEN OTHER ORIGINAL
+           MOVE 'TARJETA ACTIVA' TO WS-DES-BLOQ
+           SEARCH ALL WS-BLQ-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-BLQ-COD(WS-BLQ-IDX) = INF-COD-BLOQ
+                   MOVE WS-BLQ-DES(WS-BLQ-IDX) TO WS-DES-BLOQ
+           END-SEARCH.
+
+      *----------------------------------------------------------------+
+       4500-OBTENER-DESC-MOTIVO.
+      *----------------------------------------------------------------+
+           MOVE 'MOTIVO NO REGISTRADO' TO WS-DES-MOT
+           SEARCH ALL WS-MOT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-MOT-COD(WS-MOT-IDX) = WS-MOT-BAJ-NUM
+                   MOVE WS-MOT-DES(WS-MOT-IDX) TO WS-DES-MOT
+           END-SEARCH.
 
       *----------------------------------------------------------------+
        4300-CONVERTIR-FECHA-BLOQ-NUM.
@@ -352,13 +2346,286 @@
       *----------------------------------------------------------------+
        9000-FINALIZAR.
       *----------------------------------------------------------------+
+           PERFORM 9050-RESUMEN-POR-BLOQUEO
+           PERFORM 9070-RESUMEN-POR-SUCURSAL-VISA
+           PERFORM 9060-VERIFICAR-PICO-FILOUT2
+           PERFORM 9080-REPORTE-CUENTAS-HUERFANAS
+           PERFORM 9090-REPORTE-IMPRESION-BLOQUEOS
+           PERFORM 9065-VERIFICAR-SLA-TIEMPO
+           PERFORM 9200-MOSTRAR-DETALLES
            PERFORM 9100-CERRAR-ARCHIVOS
-           PERFORM 9200-MOSTRAR-DETALLES.
+           PERFORM 9300-LIMPIAR-CHECKPOINT.
+
+      *----------------------------------------------------------------+
+       9050-RESUMEN-POR-BLOQUEO.
+      *----------------------------------------------------------------+
+      *    ESCRIBE EL RESUMEN DE TARJETAS POR CODIGO DE BLOQUEO (FILOUT4)
+           PERFORM 9051-GRABAR-LINEA-RESUMEN
+               VARYING WS-BLOQ-SUB FROM 1 BY 1
+               UNTIL WS-BLOQ-SUB > 100.
+
+      *----------------------------------------------------------------+
+       9051-GRABAR-LINEA-RESUMEN.
+      *----------------------------------------------------------------+
+           IF WS-BLOQ-CNT(WS-BLOQ-SUB) > 0
+               MOVE SPACES TO REG-OU04
+               COMPUTE INF-COD-BLOQ = WS-BLOQ-SUB - 1
+               PERFORM 4200-OBTENER-DESC-BLOQUEO
+               MOVE INF-COD-BLOQ TO RES-COD-BLOQ
+               MOVE WS-DES-BLOQ TO RES-DES-BLOQ
+               MOVE WS-BLOQ-CNT(WS-BLOQ-SUB) TO RES-CANTIDAD
+               WRITE REG-OU04
+           END-IF.
+
+      *----------------------------------------------------------------+
+       9070-RESUMEN-POR-SUCURSAL-VISA.
+      *----------------------------------------------------------------+
+      *    ESCRIBE EL RESUMEN POR SUCURSAL (CENT-ALTA) DE TARJETAS
+      *    VISA, CON SUBTOTALES DE ACTIVAS/BLOQUEADAS Y LA FECHA DE
+      *    BLOQUEO MAS RECIENTE, DESPUES DEL DETALLE DE FILOUT1V
+           PERFORM 9071-GRABAR-LINEA-SUC
+               VARYING WS-SUC-IDX FROM 1 BY 1
+               UNTIL WS-SUC-IDX > WS-CANT-SUC.
+
+      *----------------------------------------------------------------+
+       9071-GRABAR-LINEA-SUC.
+      *----------------------------------------------------------------+
+           MOVE SPACES TO REG-OU06
+           MOVE WS-SUC-COD(WS-SUC-IDX) TO RSV-CENT-ALTA
+           MOVE WS-SUC-CNT-ACTIVO(WS-SUC-IDX) TO RSV-CNT-ACTIVO
+           MOVE WS-SUC-CNT-BLOQ(WS-SUC-IDX) TO RSV-CNT-BLOQ
+           MOVE WS-SUC-ULT-FEC-BLOQ(WS-SUC-IDX) TO RSV-ULT-FEC-BLOQ
+           WRITE REG-OU06.
+
+      *----------------------------------------------------------------+
+       9060-VERIFICAR-PICO-FILOUT2.
+      *----------------------------------------------------------------+
+      *    CALCULA EL PROMEDIO DE CANTIDAD GRABADA EN FILOUT2 DE LAS
+      *    CORRIDAS ANTERIORES (FILOUT2_HISTORIAL.txt) Y AVISA SI LA
+      *    CORRIDA ACTUAL LO DUPLICA O MAS; SIN HISTORIAL PREVIO NO HAY
+      *    LINEA BASE CONTRA LA QUE COMPARAR, ASI QUE NO SE ALERTA
+           MOVE ZERO TO WS-SPIKE-CORRIDAS
+           MOVE ZERO TO WS-SPIKE-SUMA
+           MOVE 'N' TO EOF-FILOUT2HS
+           OPEN INPUT FILOUT2HS
+           IF FS-FILOUT2HS = '00'
+               PERFORM 9061-LEER-FILOUT2HS
+               PERFORM UNTIL EOF-FILOUT2HS = 'S'
+                   ADD H2H-CANTIDAD TO WS-SPIKE-SUMA
+                   ADD 1 TO WS-SPIKE-CORRIDAS
+                   PERFORM 9061-LEER-FILOUT2HS
+               END-PERFORM
+               CLOSE FILOUT2HS
+           END-IF
+
+           IF WS-SPIKE-CORRIDAS > 0
+               COMPUTE WS-SPIKE-PROMEDIO =
+                   WS-SPIKE-SUMA / WS-SPIKE-CORRIDAS
+               COMPUTE WS-SPIKE-UMBRAL = WS-SPIKE-PROMEDIO * 2
+               IF WS-SPIKE-UMBRAL > 0 AND
+                  COUNT-FILOUT2 > WS-SPIKE-UMBRAL
+                   PERFORM 9062-ALERTAR-PICO-FILOUT2
+               END-IF
+           END-IF
+
+           PERFORM 9063-GRABAR-HISTORIAL-FILOUT2.
+
+      *----------------------------------------------------------------+
+       9061-LEER-FILOUT2HS.
+      *----------------------------------------------------------------+
+           READ FILOUT2HS
+               AT END
+                   MOVE 'S' TO EOF-FILOUT2HS
+           END-READ.
+
+      *----------------------------------------------------------------+
+       9062-ALERTAR-PICO-FILOUT2.
+      *----------------------------------------------------------------+
+           DISPLAY 'ALERTA: PICO DE TARJETAS BLOQUEADAS EN FILOUT2, '
+                   'CANTIDAD=' COUNT-FILOUT2
+                   ' PROMEDIO HISTORICO=' WS-SPIKE-PROMEDIO
+           MOVE '9060-PICO-FILOUT2' TO WS-AUDIT-RUTINA
+           MOVE 'VERIFICAR PICO FILOUT2' TO WS-AUDIT-ACCION
+           MOVE '  ' TO WS-AUDIT-STATUS
+           MOVE 'POSIBLE PICO DE TARJETAS BLOQUEADAS EN FILOUT2' TO
+               WS-AUDIT-MENSAJE
+           PERFORM 9400-GRABAR-AUDITORIA.
+
+      *----------------------------------------------------------------+
+       9063-GRABAR-HISTORIAL-FILOUT2.
+      *----------------------------------------------------------------+
+      *    AGREGA LA CANTIDAD DE HOY AL HISTORIAL PARA LA PROXIMA
+      *    CORRIDA; CREAR SI NO EXISTE, MISMO PATRON DE
+      *    1310-ABRIR-AUDITORIA
+           OPEN EXTEND FILOUT2HS
+           IF FS-FILOUT2HS = '35'
+               OPEN OUTPUT FILOUT2HS
+               CLOSE FILOUT2HS
+               OPEN EXTEND FILOUT2HS
+           END-IF
+           MOVE WS-FECHA-YYYYMMDD TO H2H-FECHA-CORRIDA
+           MOVE COUNT-FILOUT2 TO H2H-CANTIDAD
+           WRITE REG-HIST-FILOUT2
+           CLOSE FILOUT2HS.
+
+      *----------------------------------------------------------------+
+       9065-VERIFICAR-SLA-TIEMPO.
+      *----------------------------------------------------------------+
+      *    MIDE CUANTOS SEGUNDOS PASARON DESDE EL INICIO DE LA CORRIDA
+      *    (WS-SEG-INICIO, CALCULADO EN 1105-INICIAR-CRONOMETRO-SLA) Y
+      *    AVISA SI SE SUPERO EL SLA CONFIGURADO (WS-SLA-MINUTOS); SE
+      *    LLAMA CASI AL FINAL DE 9000-FINALIZAR PARA QUE LA MEDICION
+      *    INCLUYA LOS REPORTES DE CIERRE, NO SOLO EL PROCESAMIENTO DE
+      *    TARJETAS
+           ACCEPT WS-HORA-FIN FROM TIME
+           MOVE WS-HORA-FIN(1:2) TO WS-FIN-HH
+           MOVE WS-HORA-FIN(3:2) TO WS-FIN-MM
+           MOVE WS-HORA-FIN(5:2) TO WS-FIN-SS
+           COMPUTE WS-SEG-FIN =
+               (WS-FIN-HH * 3600) + (WS-FIN-MM * 60) + WS-FIN-SS
+           IF WS-SEG-FIN >= WS-SEG-INICIO
+               COMPUTE WS-SEG-TRANSCURRIDOS =
+                   WS-SEG-FIN - WS-SEG-INICIO
+           ELSE
+      *        LA CORRIDA CRUZO LA MEDIANOCHE
+               COMPUTE WS-SEG-TRANSCURRIDOS =
+                   WS-SEG-FIN - WS-SEG-INICIO + 86400
+           END-IF
+           COMPUTE WS-SLA-SEGUNDOS = WS-SLA-MINUTOS * 60
+           DISPLAY 'TIEMPO TRANSCURRIDO DE LA CORRIDA (SEG): '
+                   WS-SEG-TRANSCURRIDOS
+           IF WS-SLA-SEGUNDOS > 0 AND
+              WS-SEG-TRANSCURRIDOS > WS-SLA-SEGUNDOS
+               DISPLAY 'ALERTA: LA CORRIDA SUPERO EL SLA DE '
+                       WS-SLA-MINUTOS ' MINUTOS'
+               MOVE '9065-VERIFICAR-SLA' TO WS-AUDIT-RUTINA
+               MOVE 'VERIFICAR SLA TIEMPO' TO WS-AUDIT-ACCION
+               MOVE '  ' TO WS-AUDIT-STATUS
+               MOVE 'LA CORRIDA SUPERO EL TIEMPO MAXIMO CONFIGURADO' TO
+                   WS-AUDIT-MENSAJE
+               PERFORM 9400-GRABAR-AUDITORIA
+           END-IF.
+
+      *----------------------------------------------------------------+
+       9080-REPORTE-CUENTAS-HUERFANAS.
+      *----------------------------------------------------------------+
+      *    RECORRE WS-CUENTAS (YA COMPLETA, 3000-PROCESAR-TARJETAS
+      *    TERMINO) Y REPORTA A FILOUT8 TODA CUENTA QUE NUNCA HIZO
+      *    MATCH CON UNA PAN DE FILINP2 EN TODA LA CORRIDA
+           IF WS-CANT-REGISTROS > 0
+               PERFORM 9081-EVALUAR-CUENTA-HUERFANA
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-CANT-REGISTROS
+           END-IF.
+
+      *----------------------------------------------------------------+
+       9081-EVALUAR-CUENTA-HUERFANA.
+      *----------------------------------------------------------------+
+           IF WS-ACC-MATCHED(WS-IDX) = 'N'
+               MOVE SPACES TO REG-OU08
+               MOVE WS-ACC-COD-ENT(WS-IDX) TO HUE-COD-ENT
+               MOVE WS-ACC-CENT-ALTA(WS-IDX) TO HUE-CENT-ALTA
+               MOVE WS-ACC-NUMB(WS-IDX) TO HUE-NUMB
+               MOVE WS-ACC-PAN(WS-IDX) TO HUE-PAN
+               WRITE REG-OU08
+               ADD 1 TO COUNT-FILOUT8
+           END-IF.
+
+      *----------------------------------------------------------------+
+       9090-REPORTE-IMPRESION-BLOQUEOS.
+      *----------------------------------------------------------------+
+      *    VERSION IMPRESA DEL RESUMEN DE BLOQUEOS (FILOUT9): MISMA
+      *    TABLA QUE 9050-RESUMEN-POR-BLOQUEO (WS-BLOQ-CNT) PERO CON
+      *    TITULO/FECHA/PAGINA, ENCABEZADO DE COLUMNAS REPETIDO EN
+      *    CADA PAGINA Y TOTAL GENERAL AL FINAL, PARA ENTREGAR A
+      *    OPERACIONES EN PAPEL
+           MOVE ZERO TO WS-RPT-PAGINA
+           MOVE ZERO TO WS-RPT-LINEAS-PAG
+           MOVE ZERO TO WS-RPT-TOTAL-GRAL
+           OPEN OUTPUT FILOUT9
+           IF FS-FILOUT9 NOT = '00'
+               MOVE '9090-IMPRESION-BLOQUEOS' TO WS-AUDIT-RUTINA
+               MOVE 'OPEN FILOUT9' TO WS-AUDIT-ACCION
+               MOVE FS-FILOUT9 TO WS-AUDIT-STATUS
+               MOVE 'NO SE PUDO ABRIR EL REPORTE IMPRESO DE BLOQUEOS' TO
+                   WS-AUDIT-MENSAJE
+               PERFORM 9400-GRABAR-AUDITORIA
+           ELSE
+               PERFORM 9091-ENCABEZADO-RPT-BLOQUEOS
+               PERFORM 9092-DETALLE-RPT-BLOQUEOS
+                   VARYING WS-BLOQ-SUB FROM 1 BY 1
+                   UNTIL WS-BLOQ-SUB > 100
+               PERFORM 9093-TOTAL-RPT-BLOQUEOS
+               CLOSE FILOUT9
+           END-IF.
+
+      *----------------------------------------------------------------+
+       9091-ENCABEZADO-RPT-BLOQUEOS.
+      *----------------------------------------------------------------+
+      *    TITULO + ENCABEZADO DE COLUMNAS; SE REPITE AL PRINCIPIO Y
+      *    CADA VEZ QUE SE CUMPLE WS-RPT-MAX-LINEAS (SALTO DE PAGINA)
+           ADD 1 TO WS-RPT-PAGINA
+           MOVE WS-FECHA-REPORT TO RPT-TIT-FECHA
+           MOVE WS-RPT-PAGINA TO RPT-TIT-PAGINA
+           WRITE REG-RPT-TITULO
+           WRITE REG-RPT-BLANCO
+           WRITE REG-RPT-ENCABEZADO
+           WRITE REG-RPT-SEPARADOR
+           MOVE ZERO TO WS-RPT-LINEAS-PAG.
+
+      *----------------------------------------------------------------+
+       9092-DETALLE-RPT-BLOQUEOS.
+      *----------------------------------------------------------------+
+           IF WS-BLOQ-CNT(WS-BLOQ-SUB) > 0
+               IF WS-RPT-LINEAS-PAG >= WS-RPT-MAX-LINEAS
+                   WRITE REG-RPT-BLANCO
+                   PERFORM 9091-ENCABEZADO-RPT-BLOQUEOS
+               END-IF
+               COMPUTE INF-COD-BLOQ = WS-BLOQ-SUB - 1
+               PERFORM 4200-OBTENER-DESC-BLOQUEO
+               MOVE INF-COD-BLOQ TO RPT-DET-COD
+               MOVE WS-DES-BLOQ TO RPT-DET-DES
+               MOVE WS-BLOQ-CNT(WS-BLOQ-SUB) TO RPT-DET-CANT
+               WRITE REG-RPT-DETALLE
+               ADD 1 TO WS-RPT-LINEAS-PAG
+               ADD WS-BLOQ-CNT(WS-BLOQ-SUB) TO WS-RPT-TOTAL-GRAL
+               ADD 1 TO COUNT-FILOUT9
+           END-IF.
+
+      *----------------------------------------------------------------+
+       9093-TOTAL-RPT-BLOQUEOS.
+      *----------------------------------------------------------------+
+           WRITE REG-RPT-SEPARADOR
+           MOVE WS-RPT-TOTAL-GRAL TO RPT-TOT-CANT
+           WRITE REG-RPT-TOTAL.
 
       *----------------------------------------------------------------+
        9100-CERRAR-ARCHIVOS.
       *----------------------------------------------------------------+
-           CLOSE FILINP1 FILINP2 FILOUT1 FILOUT2.
+           CLOSE FILINP1 FILINP2 FILOUT1V FILOUT1A FILOUT1P FILOUT1M
+                 FILOUT2 FILOUT2S FILOUT3 FILCTRL FILOUT4 FILOUT5
+                 FILOUT6 FILOUT7 FILAUDIT FILBLHIS FILOUT8 FILOUT10
+           IF WS-CSV-EXPORT-ACTIVO
+               CLOSE FILOUT1CSV FILOUT2CSV
+           END-IF.
+
+      *----------------------------------------------------------------+
+       9400-GRABAR-AUDITORIA.
+      *----------------------------------------------------------------+
+      *    UN RENGLON EN AUDITORIA.txt POR ERROR TECNICO; WS-AUDIT-
+      *    RUTINA/ACCION/STATUS/MENSAJE SE CARGAN ANTES DE LLAMAR A
+      *    ESTE PARRAFO (VER 1300-PREPARAR-ARCHIVOS Y 2300-TABLA-
+      *    LLENA-ABEND)
+           MOVE SPACES TO REG-AUDITLOG
+           MOVE WS-FECHA-YYYYMMDD TO AUD-FECHA
+           MOVE WS-HORA-SISTEMA(1:6) TO AUD-HORA
+           MOVE 'PROGRAM1' TO AUD-PROGRAMA
+           MOVE WS-AUDIT-RUTINA TO AUD-RUTINA
+           MOVE WS-AUDIT-ACCION TO AUD-ACCION
+           MOVE WS-AUDIT-STATUS TO AUD-STATUS
+           MOVE WS-AUDIT-MENSAJE TO AUD-MENSAJE
+           MOVE WS-LOTE-ID TO AUD-LOTE-ID
+           WRITE REG-AUDITLOG.
 
       *----------------------------------------------------------------+
        9200-MOSTRAR-DETALLES.
@@ -372,5 +2639,39 @@
            DISPLAY 'REG. LEIDOS FILINP2 = ' COUNT-FILINP2
            DISPLAY 'REG. GRABAD FILOUT1 = ' COUNT-FILOUT1
            DISPLAY 'REG. GRABAD FILOUT2 = ' COUNT-FILOUT2
+           DISPLAY 'REG. GRABAD FILOUT2 ADICIONALES = ' COUNT-FILOUT2S
+           DISPLAY 'REG. RECHAZAD FILOUT3 = ' COUNT-FILOUT3
            DISPLAY 'MATCHES ENCONTRADOS = ' COUNT-MATCHES
-           DISPLAY ' '.
\ No newline at end of file
+           DISPLAY 'REG. GRABAD FILOUT5 (CIERRES) = ' COUNT-FILOUT5
+           DISPLAY 'REG. PAN DUPLICADOS FILOUT7 = ' COUNT-FILOUT7
+           DISPLAY 'REG. GRABAD BLOQHIST (HISTORIAL) = ' COUNT-FILBLHIS
+           DISPLAY 'REG. CUENTAS HUERFANAS FILOUT8 = ' COUNT-FILOUT8
+           DISPLAY 'REG. IMPRESOS FILOUT9 (BLOQUEOS) = ' COUNT-FILOUT9
+           DISPLAY 'REG. DESBLOQUEOS DETECTADOS FILOUT10 = '
+                   COUNT-FILOUT10
+           DISPLAY 'REG. GRABAD FILOUT1 POR ENTIDAD = ' COUNT-FILOUT1ENT
+           DISPLAY 'REG. GRABAD FILOUT2 POR ENTIDAD = ' COUNT-FILOUT2ENT
+           DISPLAY ' '
+           PERFORM 9210-GRABAR-CONTROL.
+
+      *----------------------------------------------------------------+
+       9210-GRABAR-CONTROL.
+      *----------------------------------------------------------------+
+      *    CUADRE DE REGISTROS PARA EL CHECKLIST DE BALANCEO NOCTURNO
+           MOVE SPACES TO REG-CTRL
+           MOVE WS-FECHA-DISPLAY TO CTL-FECHA-EJEC
+           MOVE COUNT-FILINP1 TO CTL-LEIDOS-IN1
+           MOVE COUNT-FILINP2 TO CTL-LEIDOS-IN2
+           MOVE COUNT-MATCHES TO CTL-MATCHES
+           MOVE COUNT-FILOUT1 TO CTL-GRABAD-OUT1
+           MOVE COUNT-FILOUT2 TO CTL-GRABAD-OUT2
+           MOVE COUNT-FILOUT3 TO CTL-RECHAZOS
+           WRITE REG-CTRL.
+
+      *----------------------------------------------------------------+
+       9300-LIMPIAR-CHECKPOINT.
+      *----------------------------------------------------------------+
+      *    LA CORRIDA TERMINO COMPLETA; SE VACIA EL CHECKPOINT PARA QUE
+      *    LA PROXIMA EJECUCION ARRANQUE DESDE EL PRINCIPIO DE FILINP2
+           OPEN OUTPUT FILCKPT
+           CLOSE FILCKPT.
