@@ -1,11 +1,25 @@
-           EVALUATE INF-COD-MAR
-               WHEN 01 
-                 MOVE 'VISA' TO WS-DES-MARCA
-               WHEN 02 
-                 MOVE 'AMERICAN EXPRESS' TO WS-DES-MARCA
-               WHEN 03 
-                 MOVE 'MARCA PRIVADA' TO WS-DES-MARCA
-               WHEN 04 
-                 MOVE 'MASTERCARD' TO WS-DES-MARCA
-           END-EVALUATE.
+      *----------------------------------------------------------------+
+      *    COPY EVDESMAR - TABLA DE DESCRIPCIONES DE MARCA DE TARJETA +
+      *    SE CARGA DESDE EL ARCHIVO DE REFERENCIA EVDESMAR.txt EN     +
+      *    1161-CARGAR-TABLA-MARCAS; SI EL ARCHIVO NO ESTA DISPONIBLE  +
+      *    SE USA LA TABLA POR DEFECTO EMBEBIDA EN WS-MAR-DEFAULT      +
+      *----------------------------------------------------------------+
+       01 WS-MAR-DEFAULT-DATA.
+           05 FILLER PIC X(32) VALUE '01VISA                          '.
+           05 FILLER PIC X(32) VALUE '02AMERICAN EXPRESS              '.
+           05 FILLER PIC X(32) VALUE '03MARCA PRIVADA                 '.
+           05 FILLER PIC X(32) VALUE '04MASTERCARD                    '.
+       01 WS-MAR-DEFAULT REDEFINES WS-MAR-DEFAULT-DATA.
+           05 WS-MAR-DEF-ENTRY OCCURS 4 TIMES.
+               10 WS-MAR-DEF-COD    PIC 9(02).
+               10 WS-MAR-DEF-DES    PIC X(30).
+       01 WS-MAR-DEFAULT-CANT        PIC 9(3) COMP VALUE 4.
 
+       01 WS-CANT-MARCAS             PIC 9(3) COMP VALUE ZERO.
+       01 WS-TABLA-MARCAS.
+           05 WS-MAR-ENTRY OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-CANT-MARCAS
+               ASCENDING KEY IS WS-MAR-COD
+               INDEXED BY WS-MAR-IDX.
+               10 WS-MAR-COD         PIC 9(02).
+               10 WS-MAR-DES         PIC X(30).
