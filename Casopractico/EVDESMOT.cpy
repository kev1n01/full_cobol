@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------+
+      *    COPY EVDESMOT - TABLA DE DESCRIPCIONES DE MOTIVO DE BAJA   +
+      *    SE CARGA DESDE EL ARCHIVO DE REFERENCIA EVDESMOT.txt EN     +
+      *    1163-CARGAR-TABLA-MOTIVOS; SI EL ARCHIVO NO ESTA DISPONIBLE +
+      *    SE USA LA TABLA POR DEFECTO EMBEBIDA EN WS-MOT-DEFAULT      +
+      *----------------------------------------------------------------+
+       01 WS-MOT-DEFAULT-DATA.
+           05 FILLER PIC X(32) VALUE '01CIERRE VOLUNTARIO DEL CLIENTE '.
+           05 FILLER PIC X(32) VALUE '02CIERRE POR FRAUDE             '.
+           05 FILLER PIC X(32) VALUE '03CIERRE POR MOROSIDAD          '.
+           05 FILLER PIC X(32) VALUE '04CIERRE POR FALLECIMIENTO TITUL'.
+           05 FILLER PIC X(32) VALUE '05CIERRE POR DUPLICIDAD TARJETA '.
+           05 FILLER PIC X(32) VALUE '06CIERRE POR VENCIMIENTO S/RENOV'.
+           05 FILLER PIC X(32) VALUE '99CIERRE POR OTRO MOTIVO        '.
+       01 WS-MOT-DEFAULT REDEFINES WS-MOT-DEFAULT-DATA.
+           05 WS-MOT-DEF-ENTRY OCCURS 7 TIMES.
+               10 WS-MOT-DEF-COD    PIC 9(02).
+               10 WS-MOT-DEF-DES    PIC X(30).
+       01 WS-MOT-DEFAULT-CANT        PIC 9(3) COMP VALUE 7.
+
+       01 WS-CANT-MOTIVOS            PIC 9(3) COMP VALUE ZERO.
+       01 WS-TABLA-MOTIVOS.
+           05 WS-MOT-ENTRY OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-CANT-MOTIVOS
+               ASCENDING KEY IS WS-MOT-COD
+               INDEXED BY WS-MOT-IDX.
+               10 WS-MOT-COD         PIC 9(02).
+               10 WS-MOT-DES         PIC X(30).
