@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------+
+      *    COPY EVOUT01 - LAYOUT COMUN DEL EXTRACTO FILOUT1 POR MARCA  +
+      *    SE INCLUYE UNA VEZ POR CADA FD FILOUT1x CON UN PREFIJO      +
+      *    DISTINTO VIA REPLACING LEADING                              +
+      *----------------------------------------------------------------+
+           02 OU1-COD-ENT       PIC X(4). *> CODIGO DE ENTIDAD
+           02 OU1-CENT-ALTA     PIC X(4). *> CENTRO DE ALTA
+           02 OU1-NUMB          PIC X(12). *> CUENTA
+           02 OU1-PAN           PIC X(16). *> NUMERO TARJETA (PAN)
+           02 OU1-COD-MAR       PIC 9(2). *> CODIGO DE MARCA
+           02 OU1-DES-MAR       PIC X(30). *> DESCRIPCION DE MARCA
+           02 OU1-FEC-BLOQ      PIC X(10). *> FECHA DE BLOQUEO
+           02 OU1-DES-BLOQ      PIC X(30). *> DESCRIPCION DE BLOQUEO
+           02 OU1-LOTE-ID       PIC X(11). *> ID DE LOTE (YYYYMMDD-NN)
