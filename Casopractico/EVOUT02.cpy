@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------+
+      *    COPY EVOUT02 - LAYOUT COMUN DEL REPORTE DE BLOQUEADOS      +
+      *    (FILOUT2). SE INCLUYE UNA VEZ POR TIPO DE TARJETA (TITULAR +
+      *    / ADICIONAL, VER INF-IND-TIP) CON UN PREFIJO DISTINTO VIA  +
+      *    REPLACING LEADING                                          +
+      *----------------------------------------------------------------+
+           02 OU2-NUMB          PIC X(12). *> CUENTA
+           02 OU2-PAN           PIC X(16). *> NUMERO TARJETA (PAN)
+           02 OU2-FEC-BLOQ      PIC X(10). *> FECHA DE BLOQUEO
+           02 OU2-DES-BLOQ      PIC X(30). *> DESCRIPCION DE BLOQUEO
+           02 OU2-LOTE-ID       PIC X(11). *> ID DE LOTE (YYYYMMDD-NN)
