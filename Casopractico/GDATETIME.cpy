@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------+
+      *    COPY GDATETIME - OBTIENE FECHA Y HORA DEL SISTEMA           +
+      *    CARGA WS-FECHA-YYYYMMDD, WS-FECHA-DISPLAY Y WS-HORA-DISPLAY +
+      *----------------------------------------------------------------+
+           ACCEPT WS-FECHA-YYYYMMDD FROM DATE YYYYMMDD
+           MOVE WS-FECHA-YYYYMMDD(1:4) TO WS-YYYY
+           MOVE WS-FECHA-YYYYMMDD(5:2) TO WS-MM
+           MOVE WS-FECHA-YYYYMMDD(7:2) TO WS-DD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE WS-HORA-SISTEMA(1:2) TO HH
+           MOVE WS-HORA-SISTEMA(3:2) TO MM
+           MOVE WS-HORA-SISTEMA(5:2) TO SS.
