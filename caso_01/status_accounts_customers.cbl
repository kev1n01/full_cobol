@@ -1,5 +1,5 @@
       ******************************************************************
-      *  Author: Kevin Arnold 
+      *  Author: Kevin Arnold
       *  Date: 23/06/2025
       *  Purpose: Introduction
       * Tectonics: cobc
@@ -13,92 +13,583 @@
            SELECT MOVES ASSIGN TO 'movimientos.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS MOVES-STATUS.
+      * MOVIMIENTOS DE SUCURSALES ADICIONALES; SE CONSOLIDAN CON LOS
+      * DE movimientos.dat EN UN SOLO SORT (VER ORDENAR-MOVIMIENTOS).
+      * NO TODAS LAS SUCURSALES REPORTAN MOVIMIENTOS TODOS LOS DIAS,
+      * ASI QUE VERIFICAR-ARCHIVOS-SUCURSAL LOS CREA VACIOS SI TODAVIA
+      * NO EXISTEN, PARA QUE EL SORT USING NO FALLE BUSCANDOLOS
+           SELECT MOVES2 ASSIGN TO 'movimientos_suc2.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVES2-STATUS.
+           SELECT MOVES3 ASSIGN TO 'movimientos_suc3.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVES3-STATUS.
+           SELECT MOVESORD ASSIGN TO 'movimientos_ord.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVESORD-STATUS.
+           SELECT SORTWORK ASSIGN TO 'sortwork.tmp'.
            SELECT BALANCES ASSIGN TO 'saldos.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT NEGATIVES ASSIGN TO 'negativos.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT RECHAZOS ASSIGN TO 'movimientos_rechazados.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * CREDITOS AL CLIENTE DESTINO DE UNA TRANSFERENCIA (VER
+      * ACREDITAR-DESTINO-TRANSFERENCIA); SE APLICAN DIRECTO A
+      * CLIMASTER SIN PASAR POR movimientos.dat, ASI QUE SE DEJAN
+      * AQUI, EN EL MISMO FORMATO PIPE-DELIMITADO, PARA QUE PSA03
+      * PUEDA CONSOLIDARLOS JUNTO CON LOS DEMAS MOVIMIENTOS DEL
+      * PERIODO AL RECONSTRUIR EL SALDO DE APERTURA
+           SELECT TRANSDEST ASSIGN TO 'transferencias_destino.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLIMASTER ASSIGN TO 'CLIMAST.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-ID
+               FILE STATUS IS CLIMASTER-STATUS.
+      * BITACORA DE ERRORES DE EJECUCION, COMPARTIDA CON PROGRAM1 Y
+      * CDCB14Q (VER COPY AUDITLOG)
+           SELECT AUDITLOG ASSIGN TO 'AUDITORIA.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITLOG-STATUS.
+      * ID DE LOTE DE LA CORRIDA, COMPARTIDO CON PROGRAM1 Y CDCB14Q
+      * (VER OBTENER-LOTE-ID) PARA QUE AUD-LOTE-ID CORRELACIONE LAS
+      * TRES BITACORAS DE AUDITORIA.txt CON LA MISMA CORRIDA
+           SELECT FILLOTE ASSIGN TO 'LOTE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-FILLOTE.
+
        DATA DIVISION.
        FILE SECTION.
        FD MOVES.
        01 MOVE-REGISTER            PIC X(100).
 
+       FD MOVES2.
+       01 MOVE2-REGISTER           PIC X(100).
+
+       FD MOVES3.
+       01 MOVE3-REGISTER           PIC X(100).
+
+      * MOVIMIENTOS ORDENADOS POR ID-CLIENT; LA RUPTURA DE CONTROL
+      * DE 024-ACUMULAR-MOVIMIENTO/CERRAR-GRUPO-CLIENTE DEPENDE DE
+      * QUE TODOS LOS MOVIMIENTOS DE UN MISMO CLIENTE LLEGUEN JUNTOS
+       FD MOVESORD.
+       01 MOVEORD-REGISTER         PIC X(100).
+
+       SD SORTWORK.
+       01 SORT-RECORD              PIC X(100).
+
        FD BALANCES.
        01 BALANCE-REGISTER         PIC X(100).
-       
+
        FD NEGATIVES.
        01 NEGATIVE-REGISTER         PIC X(100).
 
+       FD RECHAZOS.
+       01 RECHAZO-REGISTER          PIC X(100).
+
+       FD TRANSDEST.
+       01 TRANSDEST-REGISTER        PIC X(100).
+
+       FD CLIMASTER.
+           COPY CLIMAST.
+
+       FD AUDITLOG.
+           COPY AUDITLOG.
+
+      * MISMO LAYOUT QUE PROGRAM1/CDCB14Q (VER OBTENER-LOTE-ID)
+       FD FILLOTE.
+       01 REG-LOTE.
+           02 LOTE-FECHA          PIC 9(08). *> FECHA DE ULTIMA CORRIDA
+           02 FILLER              PIC X(01).
+           02 LOTE-SECUENCIA      PIC 9(02). *> SECUENCIA DE ESE DIA
+
        WORKING-STORAGE SECTION.
        01 MOVES-STATUS PIC XX.
+       01 MOVES2-STATUS PIC XX.
+       01 MOVES3-STATUS PIC XX.
+       01 MOVESORD-STATUS PIC XX.
+       01 CLIMASTER-STATUS PIC XX.
+       01 AUDITLOG-STATUS PIC XX.
+      * RUTINA/ACCION/MENSAJE DE UN ERROR TECNICO, CARGADOS ANTES DE
+      * PERFORM GRABAR-AUDITORIA (VER ABRIR-ARCHIVOS)
+       01 WS-AUDIT-RUTINA            PIC X(20) VALUE SPACES.
+       01 WS-AUDIT-ACCION            PIC X(20) VALUE SPACES.
+       01 WS-AUDIT-STATUS            PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-MENSAJE           PIC X(40) VALUE SPACES.
+       01 WS-FECHA-YYYYMMDD          PIC 9(08).
+       01 WS-HORA-SISTEMA            PIC 9(08).
+       01 FS-FILLOTE                 PIC X(02) VALUE '00'.
+      * ID DE LOTE DE ESTA CORRIDA (VER OBTENER-LOTE-ID), FORMATO
+      * YYYYMMDD-NN, COMPARTIDO CON PROGRAM1 Y CDCB14Q A TRAVES DE
+      * LOTE.txt PARA QUE LAS TRES BITACORAS SE PUEDAN CORRELACIONAR
+       01 WS-LOTE-ID                 PIC X(11) VALUE SPACES.
+       01 WS-LOTE-SECUENCIA          PIC 9(02) VALUE ZERO.
       * COUNTERS
        01 COUNT-REGISTERS           PIC 9(5) VALUE 0.
        01 COUNT-NEGATIVES           PIC 9(5) VALUE 0.
-      
+       01 COUNT-CLIENTES            PIC 9(5) VALUE 0.
+       01 COUNT-TRANSFERENCIAS      PIC 9(5) VALUE 0.
+       01 COUNT-RECHAZOS            PIC 9(5) VALUE 0.
+
       * FIELDS TEMPORALS
        01 ID-CLIENT                 PIC X(5).
        01 NAME-CLIENT               PIC X(20).
        01 TYPE-MOVE                 PIC X.
-       01 AMOUNT-MOVE               PIC 9(5)V99.
-       01 PREVIOUS-BALANCE          PIC 9(5)V99.
-       01 NEW-BALANCE               PIC S9(6)V99.
+      * EMPACADOS (COMP-3) PORQUE SON LOS CAMPOS QUE MAS SE SUMAN/
+      * RESTAN EN TODA LA CORRIDA (UNO POR MOVIMIENTO); EL STRING DE
+      * SALIDA (RECHAZAR-MOVIMIENTO, ACREDITAR-DESTINO-TRANSFERENCIA,
+      * CERRAR-GRUPO-CLIENTE) SIGUE FUNCIONANDO PORQUE STRING CONVIERTE
+      * UN CAMPO NUMERICO A SU FORMA DISPLAY SIN IMPORTAR SU USAGE
+       01 AMOUNT-MOVE               PIC 9(5)V99 COMP-3.
+      * CON SIGNO E IGUAL DE ANCHO QUE CLI-SALDO/WS-GROUP-SALDO-INICIAL
+      * (PIC S9(6)V99): DESDE LA PETICION 026 EL SALDO DEL MAESTRO PUEDE
+      * SER NEGATIVO (SOBREGIRO HASTA -CLI-LIMITE-CREDITO), Y BUSCAR-
+      * SALDO-MAESTRO MUEVE CLI-SALDO A ESTE CAMPO
+       01 PREVIOUS-BALANCE          PIC S9(6)V99 COMP-3.
+       01 NEW-BALANCE               PIC S9(6)V99 COMP-3.
+      * COPIAS EN DISPLAY DE LOS CAMPOS EMPACADOS DE ARRIBA, SOLO PARA
+      * ARMAR LOS RENGLONES DE SALIDA (STRING NO ACEPTA USAGE COMP-3
+      * COMO ITEM DE ENVIO)
+       01 AMOUNT-MOVE-DISP          PIC 9(5)V99.
+       01 NEW-BALANCE-DISP          PIC S9(6)V99.
        01 EOF                       PIC X VALUE 'N'.
+      * QUINTO CAMPO DEL MOVIMIENTO: SALDO PREVIO REPORTADO PARA "D"/
+      * "R" (YA NO SE USA, VIENE DEL MAESTRO), O ID-CLIENT DESTINO
+      * PARA "T"; SE LEE A UN CAMPO GENERICO PORQUE SU TIPO DE DATO
+      * CAMBIA SEGUN TYPE-MOVE
+       01 WS-CAMPO5                 PIC X(07).
+       01 WS-ID-DESTINO             PIC X(05).
+      * SEXTO CAMPO DEL MOVIMIENTO: FECHA DE LA TRANSACCION (AAAAMMDD),
+      * USADA PARA EL RANGO DE FECHAS DEL GRUPO Y POR EL NUEVO REPORTE
+      * DE ESTADO DE CUENTA MENSUAL (PSA03)
+       01 FECHA-MOVIMIENTO          PIC X(08).
+       01 WS-GROUP-FECHA-INI        PIC X(08).
+       01 WS-GROUP-FECHA-FIN        PIC X(08).
+      * SEPTIMO CAMPO DEL MOVIMIENTO: MONEDA DE LA TRANSACCION (CRC,
+      * USD, ...), COMPARADA CONTRA CLI-MONEDA DEL CLIENTE
+       01 WS-MONEDA-MOVIMIENTO      PIC X(03).
+      * SALDO REAL DEL CLIENTE, TOMADO DEL MAESTRO CLIMAST EN VEZ DE
+      * CONFIAR EN EL PREVIOUS-BALANCE AUTO-REPORTADO POR EL MOVIMIENTO
+       01 MASTER-FOUND               PIC X VALUE 'N'.
+
+      * RUPTURA DE CONTROL POR ID-CLIENT: UN RENGLON DE SALDO POR
+      * CLIENTE POR CORRIDA EN VEZ DE UNO POR MOVIMIENTO
+       01 PREVIOUS-ID                PIC X(5) VALUE SPACES.
+       01 WS-GROUP-NAME              PIC X(20).
+      * MONEDA DEL CLIENTE DEL GRUPO ACTUAL, TOMADA DE CLI-MONEDA EN
+      * BUSCAR-SALDO-MAESTRO; SPACES = CLIENTE SIN MONEDA REGISTRADA,
+      * NO SE VALIDA LA MONEDA DE SUS MOVIMIENTOS
+       01 WS-GROUP-MONEDA            PIC X(03) VALUE SPACES.
+       01 WS-GROUP-COUNT             PIC 9(5).
+       01 WS-GROUP-TOTAL             PIC S9(7)V99 COMP-3.
+       01 WS-GROUP-TOTAL-DISP        PIC S9(7)V99.
+       01 WS-GROUP-SALDO-INICIAL     PIC S9(6)V99 COMP-3.
+      * LIMITE DE SOBREGIRO EN NEGATIVO (-CLI-LIMITE-CREDITO), PARA
+      * AVISAR SOLO CUANDO EL SALDO REALMENTE LO SOBREPASA Y NO POR
+      * EL SIMPLE HECHO DE QUEDAR EN NEGATIVO
+       01 WS-LIMITE-NEG               PIC S9(6)V99 COMP-3.
+      * UN GRUPO SOLO SE PROCESA SI SU ID-CLIENT YA EXISTE EN EL
+      * MAESTRO; LOS MOVIMIENTOS DE UN CLIENTE NO REGISTRADO VAN A
+      * movimientos_rechazados.txt EN VEZ DE DARLO DE ALTA SOBRE LA
+      * MARCHA
+       01 WS-GRUPO-VALIDO             PIC X VALUE 'S'.
+      * ID-CLIENT QUE EN REALIDAD MOTIVO EL RECHAZO DEL MOVIMIENTO
+      * (EL ORIGEN SI SU GRUPO ES INVALIDO, EL DESTINO SI ES UNA
+      * TRANSFERENCIA A UN CLIENTE INEXISTENTE)
+       01 WS-RECHAZO-ID                PIC X(05).
+      * 'S' SI EL MOVIMIENTO ACTUAL DE ACUMULAR-MOVIMIENTO QUEDO
+      * APLICADO AL GRUPO, 'N' SI SE RECHAZO (SOLO PUEDE PASAR EN UNA
+      * TRANSFERENCIA CON DESTINO INEXISTENTE); WS-GROUP-COUNT Y EL
+      * RANGO DE FECHAS SOLO SE ACTUALIZAN CUANDO QUEDA EN 'S'
+       01 WS-MOV-ACEPTADO              PIC X VALUE 'S'.
 
        PROCEDURE DIVISION.
-           OPEN INPUT MOVES
-               OUTPUT BALANCES NEGATIVES
-           
-           PERFORM HASTA-FIN-ARCHIVO.
-           CLOSE MOVES BALANCES NEGATIVES
-           DISPLAY "ESTADO DE ARCHIVO MOVIMIENTO: " MOVES-STATUS
-           DISPLAY "TOTAL PROCESADOS: " COUNT-REGISTERS
+           PERFORM VERIFICAR-ARCHIVOS-SUCURSAL
+           PERFORM ORDENAR-MOVIMIENTOS
+
+           OPEN INPUT MOVESORD
+               OUTPUT BALANCES NEGATIVES RECHAZOS TRANSDEST
+               I-O CLIMASTER
+           IF CLIMASTER-STATUS = '35'
+               CLOSE CLIMASTER
+               OPEN OUTPUT CLIMASTER
+               CLOSE CLIMASTER
+               OPEN I-O CLIMASTER
+           END-IF
+           PERFORM ABRIR-AUDITORIA
+           PERFORM OBTENER-LOTE-ID
+
+           IF MOVESORD-STATUS NOT = '00' OR CLIMASTER-STATUS NOT = '00'
+               MOVE "ABRIR-ARCHIVOS" TO WS-AUDIT-RUTINA
+               MOVE "OPEN MOVESORD/CLIMASTER" TO WS-AUDIT-ACCION
+               MOVE "ERROR AL ABRIR ARCHIVOS DE ENTRADA/MAESTRO" TO
+                   WS-AUDIT-MENSAJE
+               PERFORM GRABAR-AUDITORIA
+               DISPLAY "ERROR AL ABRIR ARCHIVOS"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM HASTA-FIN-ARCHIVO
+      *    CIERRA EL ULTIMO GRUPO, QUE NUNCA VE UN CAMBIO DE ID-CLIENT
+           IF PREVIOUS-ID NOT = SPACES
+               PERFORM CERRAR-GRUPO-CLIENTE
+           END-IF
+
+           CLOSE MOVESORD BALANCES NEGATIVES RECHAZOS TRANSDEST
+               CLIMASTER AUDITLOG
+           DISPLAY "TOTAL MOVIMIENTOS PROCESADOS: " COUNT-REGISTERS
+           DISPLAY "TOTAL CLIENTES CONSOLIDADOS: " COUNT-CLIENTES
+           DISPLAY "TOTAL TRANSFERENCIAS: " COUNT-TRANSFERENCIAS
            DISPLAY "CUENTAS EN NEGATIVO: " COUNT-NEGATIVES
+           DISPLAY "MOVIMIENTOS RECHAZADOS: " COUNT-RECHAZOS
            STOP RUN.
-           
+
+       ABRIR-AUDITORIA.
+      *    AUDITORIA.txt ES COMPARTIDA CON PROGRAM1 Y CDCB14Q; SE ABRE
+      *    EN EXTEND Y, SI TODAVIA NO EXISTE, SE CREA PRIMERO CON EL
+      *    MISMO PATRON DE "CREAR SI NO EXISTE" USADO ARRIBA PARA
+      *    CLIMAST.dat
+           OPEN EXTEND AUDITLOG
+           IF AUDITLOG-STATUS = '35'
+               OPEN OUTPUT AUDITLOG
+               CLOSE AUDITLOG
+               OPEN EXTEND AUDITLOG
+           END-IF.
+
+       GRABAR-AUDITORIA.
+      *    UN RENGLON EN AUDITORIA.txt POR ERROR TECNICO; WS-AUDIT-
+      *    RUTINA/ACCION/MENSAJE SE CARGAN ANTES DE PERFORM
+           ACCEPT WS-FECHA-YYYYMMDD FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE SPACES TO REG-AUDITLOG
+           MOVE WS-FECHA-YYYYMMDD TO AUD-FECHA
+           MOVE WS-HORA-SISTEMA(1:6) TO AUD-HORA
+           MOVE "PSA01" TO AUD-PROGRAMA
+           MOVE WS-AUDIT-RUTINA TO AUD-RUTINA
+           MOVE WS-AUDIT-ACCION TO AUD-ACCION
+           MOVE WS-AUDIT-STATUS TO AUD-STATUS
+           MOVE WS-AUDIT-MENSAJE TO AUD-MENSAJE
+           MOVE WS-LOTE-ID TO AUD-LOTE-ID
+           WRITE REG-AUDITLOG.
+
+       OBTENER-LOTE-ID.
+      *    LEE LOTE.txt (COMPARTIDO CON PROGRAM1 Y CDCB14Q) PARA SABER
+      *    CUAL FUE LA ULTIMA FECHA/SECUENCIA USADA; SI LA FECHA
+      *    GUARDADA ES LA FECHA DE HOY SE CONTINUA LA SECUENCIA (OTRA
+      *    CORRIDA DEL MISMO DIA, PROPIA O DE LOS OTROS DOS PROGRAMAS),
+      *    Y SI ES DE OTRO DIA O EL ARCHIVO NO EXISTE SE REINICIA EN 1.
+      *    LUEGO SE REESCRIBE LOTE.txt CON EL NUEVO VALOR
+           ACCEPT WS-FECHA-YYYYMMDD FROM DATE YYYYMMDD
+           MOVE 1 TO WS-LOTE-SECUENCIA
+           OPEN INPUT FILLOTE
+           IF FS-FILLOTE = '00'
+               READ FILLOTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LOTE-FECHA = WS-FECHA-YYYYMMDD
+                           COMPUTE WS-LOTE-SECUENCIA =
+                               LOTE-SECUENCIA + 1
+                       END-IF
+               END-READ
+               CLOSE FILLOTE
+           END-IF
+           OPEN OUTPUT FILLOTE
+           MOVE WS-FECHA-YYYYMMDD TO LOTE-FECHA
+           MOVE WS-LOTE-SECUENCIA TO LOTE-SECUENCIA
+           WRITE REG-LOTE
+           CLOSE FILLOTE
+           STRING WS-FECHA-YYYYMMDD DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-LOTE-SECUENCIA DELIMITED BY SIZE
+               INTO WS-LOTE-ID
+           DISPLAY 'ID DE LOTE DE ESTA CORRIDA: ' WS-LOTE-ID.
+
+       VERIFICAR-ARCHIVOS-SUCURSAL.
+      *    EL SORT USING DE ABAJO NECESITA QUE CADA ARCHIVO DE SUCURSAL
+      *    EXISTA; SI UNA SUCURSAL NO REPORTO MOVIMIENTOS HOY SE LE
+      *    CREA UN ARCHIVO VACIO EN VEZ DE DEJAR QUE EL SORT FALLE
+      *    BUSCANDOLO (FILE STATUS 35 = ARCHIVO NO ENCONTRADO)
+           OPEN INPUT MOVES2
+           IF MOVES2-STATUS = '35'
+               OPEN OUTPUT MOVES2
+           END-IF
+           CLOSE MOVES2
+
+           OPEN INPUT MOVES3
+           IF MOVES3-STATUS = '35'
+               OPEN OUTPUT MOVES3
+           END-IF
+           CLOSE MOVES3.
+
+       ORDENAR-MOVIMIENTOS.
+      *    CONSOLIDA movimientos.dat Y LOS ARCHIVOS DE SUCURSALES
+      *    ADICIONALES (MOVES2/MOVES3) EN UN SOLO SORT, ORDENADOS POR
+      *    ID-CLIENT (LOS PRIMEROS 5 BYTES DE CADA RENGLON) PARA QUE LA
+      *    RUPTURA DE CONTROL VEA JUNTOS TODOS LOS MOVIMIENTOS DE UN
+      *    MISMO CLIENTE SIN IMPORTAR DE QUE SUCURSAL VINIERON
+           SORT SORTWORK ON ASCENDING KEY SORT-RECORD
+               USING MOVES, MOVES2, MOVES3
+               GIVING MOVESORD.
+
        HASTA-FIN-ARCHIVO.
            PERFORM UNTIL EOF = 'Y'
-               READ MOVES
+               READ MOVESORD
                    AT END
                        MOVE 'Y' TO EOF
                    NOT AT END
                        PERFORM PROCCESS-REGISTER
                END-READ
            END-PERFORM.
-       
+
        PROCCESS-REGISTER.
            ADD 1 TO COUNT-REGISTERS
-           UNSTRING MOVE-REGISTER DELIMITED BY "|"
-               INTO ID-CLIENT, NAME-CLIENT, TYPE-MOVE, AMOUNT-MOVE, 
-                   PREVIOUS-BALANCE
-           
+           UNSTRING MOVEORD-REGISTER DELIMITED BY "|"
+               INTO ID-CLIENT, NAME-CLIENT, TYPE-MOVE, AMOUNT-MOVE,
+                   WS-CAMPO5, FECHA-MOVIMIENTO, WS-MONEDA-MOVIMIENTO
+           IF TYPE-MOVE = "T"
+               MOVE WS-CAMPO5(1:5) TO WS-ID-DESTINO
+           ELSE
+               MOVE WS-CAMPO5 TO PREVIOUS-BALANCE
+           END-IF
+
+           IF ID-CLIENT NOT = PREVIOUS-ID
+               IF PREVIOUS-ID NOT = SPACES
+                   PERFORM CERRAR-GRUPO-CLIENTE
+               END-IF
+               PERFORM INICIAR-GRUPO-CLIENTE
+           END-IF
+
+           IF WS-GRUPO-VALIDO = 'S'
+               IF WS-GROUP-MONEDA NOT = SPACES AND
+                  WS-MONEDA-MOVIMIENTO NOT = WS-GROUP-MONEDA
+                   MOVE ID-CLIENT TO WS-RECHAZO-ID
+                   PERFORM RECHAZAR-MOVIMIENTO-MONEDA
+               ELSE
+                   PERFORM ACUMULAR-MOVIMIENTO
+               END-IF
+           ELSE
+               MOVE ID-CLIENT TO WS-RECHAZO-ID
+               PERFORM RECHAZAR-MOVIMIENTO
+           END-IF.
+
+       INICIAR-GRUPO-CLIENTE.
+      *    ARRANCA UN NUEVO GRUPO DE CONTROL; EL SALDO INICIAL VIENE
+      *    DEL MAESTRO CLIMAST, NO DEL PRIMER MOVIMIENTO DEL CLIENTE.
+      *    SI EL CLIENTE NO EXISTE EN EL MAESTRO EL GRUPO COMPLETO SE
+      *    MARCA INVALIDO Y SE RECHAZA, EN VEZ DE DARLO DE ALTA
+           MOVE ID-CLIENT TO PREVIOUS-ID
+           MOVE NAME-CLIENT TO WS-GROUP-NAME
+           MOVE 0 TO WS-GROUP-COUNT
+           MOVE 0 TO WS-GROUP-TOTAL
+           PERFORM BUSCAR-SALDO-MAESTRO
+           IF MASTER-FOUND = 'S'
+               MOVE 'S' TO WS-GRUPO-VALIDO
+               ADD 1 TO COUNT-CLIENTES
+               MOVE PREVIOUS-BALANCE TO WS-GROUP-SALDO-INICIAL
+               MOVE FECHA-MOVIMIENTO TO WS-GROUP-FECHA-INI
+               MOVE FECHA-MOVIMIENTO TO WS-GROUP-FECHA-FIN
+           ELSE
+               MOVE 'N' TO WS-GRUPO-VALIDO
+           END-IF.
+
+       RECHAZAR-MOVIMIENTO.
+      *    MOVIMIENTO DE UN ID-CLIENT QUE NO EXISTE EN CLIMAST; NO
+      *    TOCA EL MAESTRO NI LOS ACUMULADORES DEL GRUPO
+           ADD 1 TO COUNT-RECHAZOS
+           MOVE AMOUNT-MOVE TO AMOUNT-MOVE-DISP
+           STRING "RECHAZADO, CLIENTE NO EXISTE: " DELIMITED BY SIZE
+               WS-RECHAZO-ID DELIMITED BY SIZE
+               " TIPO:" DELIMITED BY SIZE
+               TYPE-MOVE DELIMITED BY SIZE
+               " MONTO:" DELIMITED BY SIZE
+               AMOUNT-MOVE-DISP DELIMITED BY SIZE
+               INTO RECHAZO-REGISTER
+           WRITE RECHAZO-REGISTER.
+
+       RECHAZAR-MOVIMIENTO-MONEDA.
+      *    MOVIMIENTO EN UNA MONEDA DISTINTA A LA REGISTRADA PARA EL
+      *    CLIENTE (CLI-MONEDA); NO TOCA EL MAESTRO NI LOS ACUMULADORES
+      *    DEL GRUPO, IGUAL QUE RECHAZAR-MOVIMIENTO
+           ADD 1 TO COUNT-RECHAZOS
+           STRING "RECHAZADO, MONEDA NO COINCIDE: " DELIMITED BY SIZE
+               WS-RECHAZO-ID DELIMITED BY SIZE
+               " MONEDA MOV:" DELIMITED BY SIZE
+               WS-MONEDA-MOVIMIENTO DELIMITED BY SIZE
+               " MONEDA CLIENTE:" DELIMITED BY SIZE
+               WS-GROUP-MONEDA DELIMITED BY SIZE
+               INTO RECHAZO-REGISTER
+           WRITE RECHAZO-REGISTER.
+
+       ACUMULAR-MOVIMIENTO.
+      *    WS-GROUP-COUNT Y EL RANGO DE FECHAS SE ACTUALIZAN AL FINAL,
+      *    SOLO SI EL MOVIMIENTO QUEDA ACEPTADO; UNA TRANSFERENCIA A UN
+      *    DESTINO INEXISTENTE SE RECHAZA (RECHAZAR-MOVIMIENTO, QUE YA
+      *    CUENTA COUNT-RECHAZOS) Y NO DEBE SUMAR TAMBIEN AQUI, IGUAL
+      *    QUE UN RECHAZO POR CLIENTE/MONEDA INVALIDOS NUNCA LLEGA A
+      *    ACUMULAR-MOVIMIENTO (PROCCESS-REGISTER)
+           MOVE 'S' TO WS-MOV-ACEPTADO
            EVALUATE TYPE-MOVE
                WHEN "D"
-                   ADD AMOUNT-MOVE TO PREVIOUS-BALANCE GIVING 
-                       NEW-BALANCE
-                   DISPLAY NEW-BALANCE
+                   ADD AMOUNT-MOVE TO WS-GROUP-TOTAL
                WHEN "R"
-                   SUBTRACT AMOUNT-MOVE FROM PREVIOUS-BALANCE GIVING 
-                       NEW-BALANCE
-                   DISPLAY NEW-BALANCE
+                   SUBTRACT AMOUNT-MOVE FROM WS-GROUP-TOTAL
+               WHEN "T"
+      *            LA SALIDA DEL ORIGEN SE CONSOLIDA JUNTO CON LOS
+      *            DEMAS MOVIMIENTOS DEL GRUPO, IGUAL QUE UN "R"; LA
+      *            ENTRADA AL DESTINO NO PUEDE ESPERAR AL CIERRE DE
+      *            SU PROPIO GRUPO (PUEDE ESTAR EN CUALQUIER PUNTO DEL
+      *            ARCHIVO ORDENADO, YA PROCESADO O NO), ASI QUE SE
+      *            ACREDITA DE INMEDIATO POR ACCESO DIRECTO AL MAESTRO;
+      *            EL DESTINO TAMBIEN DEBE EXISTIR EN CLIMAST
+                   MOVE WS-ID-DESTINO TO CLI-ID
+                   READ CLIMASTER
+                       INVALID KEY
+                           MOVE WS-ID-DESTINO TO WS-RECHAZO-ID
+                           PERFORM RECHAZAR-MOVIMIENTO
+                           MOVE 'N' TO WS-MOV-ACEPTADO
+                       NOT INVALID KEY
+                           SUBTRACT AMOUNT-MOVE FROM WS-GROUP-TOTAL
+                           ADD 1 TO COUNT-TRANSFERENCIAS
+                           PERFORM ACREDITAR-DESTINO-TRANSFERENCIA
+                   END-READ
                WHEN OTHER
                    DISPLAY "TIPO DE MOVIENDO DESCONOCIDO"
            END-EVALUATE
-       
-           STRING ID-CLIENT DELIMITED BY SIZE
-               " | " DELIMITED BY SIZE
-               NAME-CLIENT DELIMITED BY SIZE
+
+           IF WS-MOV-ACEPTADO = 'S'
+               ADD 1 TO WS-GROUP-COUNT
+               IF FECHA-MOVIMIENTO < WS-GROUP-FECHA-INI
+                   MOVE FECHA-MOVIMIENTO TO WS-GROUP-FECHA-INI
+               END-IF
+               IF FECHA-MOVIMIENTO > WS-GROUP-FECHA-FIN
+                   MOVE FECHA-MOVIMIENTO TO WS-GROUP-FECHA-FIN
+               END-IF
+           END-IF.
+
+       ACREDITAR-DESTINO-TRANSFERENCIA.
+      *    ACREDITO ATOMICO AL CLIENTE DESTINO DE UNA TRANSFERENCIA YA
+      *    VALIDADA; CLIMASTER YA TIENE CARGADO EL REGISTRO DEL
+      *    DESTINO DESDE LA LECTURA QUE HIZO ACUMULAR-MOVIMIENTO
+           ADD AMOUNT-MOVE TO CLI-SALDO
+           REWRITE REG-CLIMAST
+
+           MOVE AMOUNT-MOVE TO AMOUNT-MOVE-DISP
+           STRING "TRANSFERENCIA | ORIGEN:" DELIMITED BY SIZE
+               ID-CLIENT DELIMITED BY SIZE
+               " | DESTINO:" DELIMITED BY SIZE
+               WS-ID-DESTINO DELIMITED BY SIZE
+               " | MONTO:" DELIMITED BY SIZE
+               AMOUNT-MOVE-DISP DELIMITED BY SIZE
+               INTO BALANCE-REGISTER
+           WRITE BALANCE-REGISTER
+
+           PERFORM GRABAR-MOVIMIENTO-DESTINO.
+
+       GRABAR-MOVIMIENTO-DESTINO.
+      *    DEJA CONSTANCIA DEL CREDITO EN transferencias_destino.dat,
+      *    CON EL MISMO LAYOUT PIPE-DELIMITADO DE movimientos.dat
+      *    (VER UNSTRING DE PROCCESS-REGISTER), PARA QUE PSA03 PUEDA
+      *    CONSOLIDARLO COMO UN "D" MAS DEL PERIODO; SIN ESTO EL
+      *    CREDITO QUEDA SOLO EN CLIMASTER Y NUNCA ENTRA AL NETO DEL
+      *    PERIODO QUE USA PSA03 PARA RECONSTRUIR EL SALDO DE APERTURA
+           STRING WS-ID-DESTINO DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               CLI-NOMBRE DELIMITED BY SIZE
+               "|D|" DELIMITED BY SIZE
+               AMOUNT-MOVE-DISP DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               SPACES DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FECHA-MOVIMIENTO DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               CLI-MONEDA DELIMITED BY SIZE
+               INTO TRANSDEST-REGISTER
+           WRITE TRANSDEST-REGISTER.
+
+       CERRAR-GRUPO-CLIENTE.
+      *    UN SOLO RENGLON DE SALDO POR CLIENTE, CON EL TOTAL DE
+      *    MOVIMIENTOS Y LA CANTIDAD DE TRANSACCIONES DEL GRUPO; EL
+      *    MAESTRO SE ACTUALIZA UNA SOLA VEZ POR CLIENTE, NO POR CADA
+      *    MOVIMIENTO INDIVIDUAL. UN GRUPO INVALIDO YA FUE RECHAZADO
+      *    MOVIMIENTO POR MOVIMIENTO, NO TIENE NADA QUE CONSOLIDAR
+           IF WS-GRUPO-VALIDO NOT = 'S'
+               GO TO CERRAR-GRUPO-CLIENTE-EXIT
+           END-IF
+           COMPUTE NEW-BALANCE = WS-GROUP-SALDO-INICIAL + WS-GROUP-TOTAL
+           PERFORM GRABAR-SALDO-MAESTRO
+
+           MOVE WS-GROUP-TOTAL TO WS-GROUP-TOTAL-DISP
+           MOVE NEW-BALANCE TO NEW-BALANCE-DISP
+           STRING PREVIOUS-ID DELIMITED BY SIZE
                " | " DELIMITED BY SIZE
-               NEW-BALANCE DELIMITED BY SIZE
+               WS-GROUP-NAME DELIMITED BY SIZE
+               " | MOVS:" DELIMITED BY SIZE
+               WS-GROUP-COUNT DELIMITED BY SIZE
+               " | TOTAL:" DELIMITED BY SIZE
+               WS-GROUP-TOTAL-DISP DELIMITED BY SIZE
+               " | DEL:" DELIMITED BY SIZE
+               WS-GROUP-FECHA-INI DELIMITED BY SIZE
+               " AL:" DELIMITED BY SIZE
+               WS-GROUP-FECHA-FIN DELIMITED BY SIZE
+               " | SALDO:" DELIMITED BY SIZE
+               NEW-BALANCE-DISP DELIMITED BY SIZE
                INTO BALANCE-REGISTER
 
            WRITE BALANCE-REGISTER
-           
-           IF NEW-BALANCE < 0
+
+      *    SOLO ES UN SOBREGIRO REAL CUANDO EL SALDO SOBREPASA EL
+      *    LIMITE DE CREDITO DEL CLIENTE, NO POR EL SIMPLE HECHO DE
+      *    QUEDAR EN NEGATIVO DENTRO DE SU LIMITE
+           COMPUTE WS-LIMITE-NEG = 0 - CLI-LIMITE-CREDITO
+           IF NEW-BALANCE < WS-LIMITE-NEG
                ADD 1 TO COUNT-NEGATIVES
-               STRING "ALERTA: Client " ID-CLIENT DELIMITED BY SIZE
-                   " SALDO NEGATIVO: " DELIMITED BY SIZE
-                   NEW-BALANCE DELIMITED BY SIZE
+               STRING "ALERTA: Client " PREVIOUS-ID DELIMITED BY SIZE
+                   " SOBREGIRO, SALDO: " DELIMITED BY SIZE
+                   NEW-BALANCE-DISP DELIMITED BY SIZE
+                   " LIMITE: " DELIMITED BY SIZE
+                   CLI-LIMITE-CREDITO DELIMITED BY SIZE
                    INTO NEGATIVE-REGISTER
                WRITE NEGATIVE-REGISTER
            END-IF.
+       CERRAR-GRUPO-CLIENTE-EXIT.
+           EXIT.
+
+       BUSCAR-SALDO-MAESTRO.
+      * EL SALDO REAL VIENE DEL MAESTRO CLIMAST, NO DEL
+      * PREVIOUS-BALANCE QUE TRAE EL PROPIO MOVIMIENTO; UN ID-CLIENT
+      * QUE NO EXISTE EN EL MAESTRO YA NO SE DA DE ALTA DESDE AQUI
+      * (VER RECHAZAR-MOVIMIENTO), SOLO SE REPORTA COMO NO ENCONTRADO
+           MOVE PREVIOUS-ID TO CLI-ID
+           MOVE 'N' TO MASTER-FOUND
+           READ CLIMASTER
+               INVALID KEY
+                   MOVE 'N' TO MASTER-FOUND
+               NOT INVALID KEY
+                   MOVE 'S' TO MASTER-FOUND
+                   MOVE CLI-SALDO TO PREVIOUS-BALANCE
+                   MOVE CLI-MONEDA TO WS-GROUP-MONEDA
+           END-READ.
+
+       GRABAR-SALDO-MAESTRO.
+      * PERSISTE EL NUEVO SALDO EN EL MAESTRO PARA QUE LA PROXIMA
+      * CORRIDA PARTA DEL SALDO REAL EN VEZ DE UNO AUTO-REPORTADO;
+      * SOLO SE LLAMA PARA GRUPOS VALIDOS, ASI QUE EL CLIENTE SIEMPRE
+      * YA EXISTE EN EL MAESTRO
+      *    REG-CLIMAST SE COMPARTE CON LA LECTURA DEL CLIENTE DESTINO
+      *    EN ACUMULAR-MOVIMIENTO/ACREDITAR-DESTINO-TRANSFERENCIA; SI
+      *    EL GRUPO TUVO UNA TRANSFERENCIA, EL BUFFER TRAE EL NOMBRE,
+      *    LIMITE Y MONEDA DEL DESTINO, NO DEL CLIENTE QUE SE ESTA
+      *    CERRANDO. SE RELEE EL MAESTRO POR PREVIOUS-ID PARA GARANTIZAR
+      *    QUE EL REWRITE PERSISTA LOS DATOS DEL CLIENTE CORRECTO
+           MOVE PREVIOUS-ID TO CLI-ID
+           READ CLIMASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE NEW-BALANCE TO CLI-SALDO
+           REWRITE REG-CLIMAST.
        END PROGRAM PSA01.
