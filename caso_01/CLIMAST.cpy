@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  COPY CLIMAST - LAYOUT DEL MAESTRO DE CLIENTES (CLIMAST.dat)
+      *  COMPARTIDO POR PSA01 (LECTURA/ACTUALIZACION DE SALDO) Y POR
+      *  PSA02-MANTCLI (ALTA/CAMBIO/CONSULTA)
+      ******************************************************************
+       01 REG-CLIMAST.
+           02 CLI-ID                PIC X(05).
+           02 CLI-NOMBRE             PIC X(20).
+           02 CLI-SALDO              PIC S9(6)V99.
+           02 CLI-LIMITE-CREDITO     PIC 9(6)V99.
+      *    MONEDA EN QUE SE MANEJA LA CUENTA (CRC, USD, ...); UN
+      *    CLIENTE SIN MONEDA REGISTRADA (SPACES, COMO LOS ALTADOS
+      *    ANTES DE ESTE CAMPO O POR PSA02) NO RESTRINGE LA MONEDA DE
+      *    SUS MOVIMIENTOS EN PSA01
+           02 CLI-MONEDA             PIC X(03).
