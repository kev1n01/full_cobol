@@ -0,0 +1,276 @@
+      ******************************************************************
+      *  Author: Kevin Arnold
+      *  Date: 25/06/2025
+      *  Purpose: Monthly account statement (opening balance, period
+      *           movements, closing balance) per client
+      *  Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PSA03.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVES ASSIGN TO 'movimientos.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVES-STATUS.
+      * MOVIMIENTOS DE SUCURSALES ADICIONALES Y CREDITOS DE
+      * TRANSFERENCIA AL DESTINO; SE CONSOLIDAN CON movimientos.dat
+      * EN UN SOLO SORT (VER 2000-ORDENAR-MOVIMIENTOS), IGUAL QUE
+      * PSA01 (ORDENAR-MOVIMIENTOS). SIN ELLOS EL SALDO DE APERTURA
+      * RECONSTRUIDO EN 4000-EMITIR-ESTADO-CLIENTE OMITIRIA TODA LA
+      * ACTIVIDAD DEL PERIODO QUE NO VINO POR movimientos.dat
+           SELECT MOVES2 ASSIGN TO 'movimientos_suc2.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVES2-STATUS.
+           SELECT MOVES3 ASSIGN TO 'movimientos_suc3.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVES3-STATUS.
+           SELECT TRANSDEST ASSIGN TO 'transferencias_destino.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSDEST-STATUS.
+           SELECT MOVESORD ASSIGN TO 'movimientos_ord.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVESORD-STATUS.
+           SELECT SORTWORK ASSIGN TO 'sortwork.tmp'.
+           SELECT CLIMASTER ASSIGN TO 'CLIMAST.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-ID
+               FILE STATUS IS CLIMASTER-STATUS.
+           SELECT PARMPERIODO ASSIGN TO 'PARMPERIODO.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARMPERIODO-STATUS.
+           SELECT ESTADOCTA ASSIGN TO 'estado_cuenta_mensual.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVES.
+       01 MOVE-REGISTER            PIC X(100).
+
+       FD MOVES2.
+       01 MOVE2-REGISTER           PIC X(100).
+
+       FD MOVES3.
+       01 MOVE3-REGISTER           PIC X(100).
+
+       FD TRANSDEST.
+       01 TRANSDEST-REGISTER       PIC X(100).
+
+       FD MOVESORD.
+       01 MOVEORD-REGISTER         PIC X(100).
+
+       SD SORTWORK.
+       01 SORT-RECORD              PIC X(100).
+
+       FD CLIMASTER.
+           COPY CLIMAST.
+
+       FD PARMPERIODO.
+       01 PARMPERIODO-REGISTER     PIC X(06).
+
+       FD ESTADOCTA.
+       01 ESTADOCTA-REGISTER       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 MOVES-STATUS              PIC XX.
+       01 MOVES2-STATUS             PIC XX.
+       01 MOVES3-STATUS             PIC XX.
+       01 TRANSDEST-STATUS          PIC XX.
+       01 MOVESORD-STATUS           PIC XX.
+       01 CLIMASTER-STATUS          PIC XX.
+       01 PARMPERIODO-STATUS        PIC XX.
+       01 EOF                       PIC X VALUE 'N'.
+
+      * PERIODO A REPORTAR (AAAAMM); EN BLANCO = TODOS LOS MOVIMIENTOS
+      * DEL ARCHIVO, SIN FILTRAR POR FECHA
+       01 WS-PERIODO                PIC X(06) VALUE SPACES.
+
+      * CAMPOS DEL MOVIMIENTO, MISMO LAYOUT PIPE-DELIMITADO QUE PSA01
+       01 ID-CLIENT                 PIC X(05).
+       01 NAME-CLIENT               PIC X(20).
+       01 TYPE-MOVE                 PIC X.
+       01 AMOUNT-MOVE               PIC 9(5)V99.
+       01 WS-CAMPO5                 PIC X(07).
+       01 FECHA-MOVIMIENTO          PIC X(08).
+
+       01 PREVIOUS-ID               PIC X(05) VALUE SPACES.
+       01 WS-GROUP-NAME             PIC X(20).
+       01 WS-GROUP-COUNT            PIC 9(05).
+       01 WS-GROUP-NETO-PERIODO     PIC S9(7)V99.
+       01 WS-SALDO-CIERRE           PIC S9(6)V99.
+       01 WS-SALDO-APERTURA         PIC S9(6)V99.
+      * 'S' SI WS-ID-DESTINO EXISTE EN CLIMASTER; USADO SOLO PARA
+      * VALIDAR UN "T" EN 3100-PROCESAR-MOVIMIENTO (VER MAS ABAJO)
+       01 MASTER-FOUND              PIC X VALUE 'N'.
+      * QUINTO CAMPO DE UN "T": ID-CLIENT DESTINO, MISMO FORMATO QUE
+      * status_accounts_customers.cbl
+       01 WS-ID-DESTINO             PIC X(05).
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-LEER-PARM-PERIODO
+           PERFORM 1500-VERIFICAR-ARCHIVOS-ADICIONALES
+           PERFORM 2000-ORDENAR-MOVIMIENTOS
+
+           OPEN INPUT MOVESORD
+               INPUT CLIMASTER
+               OUTPUT ESTADOCTA
+
+           PERFORM 3000-HASTA-FIN-ARCHIVO
+      *    EMITE EL ULTIMO CLIENTE, QUE NUNCA VE UN CAMBIO DE ID-CLIENT
+           IF PREVIOUS-ID NOT = SPACES
+               PERFORM 4000-EMITIR-ESTADO-CLIENTE
+           END-IF
+
+           CLOSE MOVESORD CLIMASTER ESTADOCTA
+           STOP RUN.
+
+       1000-LEER-PARM-PERIODO.
+      *    SI NO HAY PARAMETRO DE PERIODO SE REPORTA TODO EL HISTORICO
+      *    DE movimientos.dat, MISMO PATRON DE "SIN ARCHIVO = SIN
+      *    FILTRO" QUE LOS DEMAS PARM-CARDS DE ESTE SISTEMA
+           OPEN INPUT PARMPERIODO
+           IF PARMPERIODO-STATUS = '00'
+               READ PARMPERIODO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARMPERIODO-REGISTER TO WS-PERIODO
+               END-READ
+               CLOSE PARMPERIODO
+           END-IF.
+
+       1500-VERIFICAR-ARCHIVOS-ADICIONALES.
+      *    EL SORT USING DE ABAJO NECESITA QUE MOVES2/MOVES3/TRANSDEST
+      *    EXISTAN; SI UNA SUCURSAL NO REPORTO MOVIMIENTOS EN EL
+      *    PERIODO, O SI PSA01 NO GENERO CREDITOS DE TRANSFERENCIA, SE
+      *    LES CREA UN ARCHIVO VACIO EN VEZ DE DEJAR QUE EL SORT FALLE
+      *    BUSCANDOLOS (FILE STATUS 35 = ARCHIVO NO ENCONTRADO), MISMO
+      *    PATRON DE PSA01 (VERIFICAR-ARCHIVOS-SUCURSAL)
+           OPEN INPUT MOVES2
+           IF MOVES2-STATUS = '35'
+               OPEN OUTPUT MOVES2
+           END-IF
+           CLOSE MOVES2
+
+           OPEN INPUT MOVES3
+           IF MOVES3-STATUS = '35'
+               OPEN OUTPUT MOVES3
+           END-IF
+           CLOSE MOVES3
+
+           OPEN INPUT TRANSDEST
+           IF TRANSDEST-STATUS = '35'
+               OPEN OUTPUT TRANSDEST
+           END-IF
+           CLOSE TRANSDEST.
+
+       2000-ORDENAR-MOVIMIENTOS.
+      *    CONSOLIDA movimientos.dat, LOS ARCHIVOS DE SUCURSALES
+      *    ADICIONALES Y LOS CREDITOS DE TRANSFERENCIA AL DESTINO EN
+      *    UN SOLO SORT, IGUAL QUE PSA01 (ORDENAR-MOVIMIENTOS)
+           SORT SORTWORK ON ASCENDING KEY SORT-RECORD
+               USING MOVES, MOVES2, MOVES3, TRANSDEST
+               GIVING MOVESORD.
+
+       3000-HASTA-FIN-ARCHIVO.
+           PERFORM UNTIL EOF = 'Y'
+               READ MOVESORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       PERFORM 3100-PROCESAR-MOVIMIENTO
+               END-READ
+           END-PERFORM.
+
+       3100-PROCESAR-MOVIMIENTO.
+           UNSTRING MOVEORD-REGISTER DELIMITED BY "|"
+               INTO ID-CLIENT, NAME-CLIENT, TYPE-MOVE, AMOUNT-MOVE,
+                   WS-CAMPO5, FECHA-MOVIMIENTO
+
+           IF ID-CLIENT NOT = PREVIOUS-ID
+               IF PREVIOUS-ID NOT = SPACES
+                   PERFORM 4000-EMITIR-ESTADO-CLIENTE
+               END-IF
+               MOVE ID-CLIENT TO PREVIOUS-ID
+               MOVE NAME-CLIENT TO WS-GROUP-NAME
+               MOVE 0 TO WS-GROUP-COUNT
+               MOVE 0 TO WS-GROUP-NETO-PERIODO
+           END-IF
+
+      *    SOLO SE ACUMULA AL PERIODO EL MOVIMIENTO QUE CAE DENTRO DE
+      *    EL; SI NO HAY PERIODO EN EL PARM-CARD, ENTRAN TODOS
+           IF WS-PERIODO = SPACES OR
+               FECHA-MOVIMIENTO(1:6) = WS-PERIODO
+               ADD 1 TO WS-GROUP-COUNT
+               EVALUATE TYPE-MOVE
+                   WHEN "D"
+                       ADD AMOUNT-MOVE TO WS-GROUP-NETO-PERIODO
+                   WHEN "R"
+                       SUBTRACT AMOUNT-MOVE FROM WS-GROUP-NETO-PERIODO
+                   WHEN "T"
+      *                IGUAL QUE status_accounts_customers.cbl
+      *                (ACUMULAR-MOVIMIENTO): UNA TRANSFERENCIA A UN
+      *                DESTINO QUE NO EXISTE EN CLIMASTER SE RECHAZA
+      *                ALLA Y NUNCA DEBITA EL SALDO REAL, ASI QUE
+      *                TAMPOCO DEBE RESTARSE DEL NETO DEL PERIODO AQUI
+                       MOVE WS-CAMPO5(1:5) TO WS-ID-DESTINO
+                       MOVE WS-ID-DESTINO TO CLI-ID
+                       READ CLIMASTER
+                           INVALID KEY
+                               MOVE 'N' TO MASTER-FOUND
+                           NOT INVALID KEY
+                               MOVE 'S' TO MASTER-FOUND
+                       END-READ
+                       IF MASTER-FOUND = 'S'
+                           SUBTRACT AMOUNT-MOVE FROM
+                               WS-GROUP-NETO-PERIODO
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       4000-EMITIR-ESTADO-CLIENTE.
+      *    EL SALDO DE CIERRE ES EL SALDO ACTUAL DEL MAESTRO CLIMAST
+      *    (LA CORRIDA MAS RECIENTE DE PSA01); EL DE APERTURA SE
+      *    RECONSTRUYE RESTANDOLE EL NETO DEL PERIODO, ASUMIENDO QUE
+      *    NO HAY MOVIMIENTOS POSTERIORES AL PERIODO REPORTADO
+           PERFORM 4100-BUSCAR-SALDO-CIERRE
+           COMPUTE WS-SALDO-APERTURA =
+               WS-SALDO-CIERRE - WS-GROUP-NETO-PERIODO
+
+           STRING "CLIENTE:" DELIMITED BY SIZE
+               PREVIOUS-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-GROUP-NAME DELIMITED BY SIZE
+               INTO ESTADOCTA-REGISTER
+           WRITE ESTADOCTA-REGISTER
+
+           STRING "  SALDO APERTURA: " DELIMITED BY SIZE
+               WS-SALDO-APERTURA DELIMITED BY SIZE
+               INTO ESTADOCTA-REGISTER
+           WRITE ESTADOCTA-REGISTER
+
+           STRING "  MOVIMIENTOS DEL PERIODO: " DELIMITED BY SIZE
+               WS-GROUP-COUNT DELIMITED BY SIZE
+               " NETO: " DELIMITED BY SIZE
+               WS-GROUP-NETO-PERIODO DELIMITED BY SIZE
+               INTO ESTADOCTA-REGISTER
+           WRITE ESTADOCTA-REGISTER
+
+           STRING "  SALDO CIERRE: " DELIMITED BY SIZE
+               WS-SALDO-CIERRE DELIMITED BY SIZE
+               INTO ESTADOCTA-REGISTER
+           WRITE ESTADOCTA-REGISTER.
+
+       4100-BUSCAR-SALDO-CIERRE.
+           MOVE PREVIOUS-ID TO CLI-ID
+           READ CLIMASTER
+               INVALID KEY
+                   MOVE 0 TO WS-SALDO-CIERRE
+               NOT INVALID KEY
+                   MOVE CLI-SALDO TO WS-SALDO-CIERRE
+           END-READ.
+       END PROGRAM PSA03.
