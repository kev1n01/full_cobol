@@ -0,0 +1,159 @@
+      ******************************************************************
+      *  Author: Kevin Arnold
+      *  Date: 24/06/2025
+      *  Purpose: Maintenance of the customer master (add/change/inquire)
+      *  Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PSA02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANTCLI ASSIGN TO 'mantcli.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MANTCLI-STATUS.
+           SELECT CLIMASTER ASSIGN TO 'CLIMAST.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-ID
+               FILE STATUS IS CLIMASTER-STATUS.
+           SELECT MANTRPT ASSIGN TO 'mantcli_rpt.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MANTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MANTCLI.
+       01 MANTCLI-REGISTER          PIC X(100).
+
+       FD CLIMASTER.
+           COPY CLIMAST.
+
+       FD MANTRPT.
+       01 MANTRPT-REGISTER          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 MANTCLI-STATUS            PIC XX.
+       01 CLIMASTER-STATUS          PIC XX.
+       01 MANTRPT-STATUS            PIC XX.
+       01 EOF                       PIC X VALUE 'N'.
+
+      * TRANSACTION FIELDS (ONE LINE PER MAINTENANCE ACTION)
+      *   ACCION: 'A' = ALTA, 'C' = CAMBIO, 'I' = INQUIRY
+       01 TX-ACCION                 PIC X.
+       01 TX-ID                     PIC X(05).
+       01 TX-NOMBRE                 PIC X(20).
+       01 TX-SALDO-INICIAL          PIC 9(6)V99.
+       01 TX-LIMITE-CREDITO         PIC 9(6)V99.
+
+       01 COUNT-ALTAS               PIC 9(5) VALUE 0.
+       01 COUNT-CAMBIOS             PIC 9(5) VALUE 0.
+       01 COUNT-CONSULTAS           PIC 9(5) VALUE 0.
+       01 COUNT-ERRORES             PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT MANTCLI
+               I-O CLIMASTER
+               OUTPUT MANTRPT
+           IF CLIMASTER-STATUS = '35'
+               CLOSE CLIMASTER
+               OPEN OUTPUT CLIMASTER
+               CLOSE CLIMASTER
+               OPEN I-O CLIMASTER
+           END-IF
+
+           PERFORM HASTA-FIN-ARCHIVO
+
+           CLOSE MANTCLI CLIMASTER MANTRPT
+           DISPLAY "ALTAS PROCESADAS    : " COUNT-ALTAS
+           DISPLAY "CAMBIOS PROCESADOS  : " COUNT-CAMBIOS
+           DISPLAY "CONSULTAS EMITIDAS  : " COUNT-CONSULTAS
+           DISPLAY "ERRORES ENCONTRADOS : " COUNT-ERRORES
+           STOP RUN.
+
+       HASTA-FIN-ARCHIVO.
+           PERFORM UNTIL EOF = 'Y'
+               READ MANTCLI
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       PERFORM PROCESAR-TRANSACCION
+               END-READ
+           END-PERFORM.
+
+       PROCESAR-TRANSACCION.
+           UNSTRING MANTCLI-REGISTER DELIMITED BY "|"
+               INTO TX-ACCION, TX-ID, TX-NOMBRE, TX-SALDO-INICIAL,
+                   TX-LIMITE-CREDITO
+
+           EVALUATE TX-ACCION
+               WHEN "A"
+                   PERFORM ALTA-CLIENTE
+               WHEN "C"
+                   PERFORM CAMBIO-CLIENTE
+               WHEN "I"
+                   PERFORM CONSULTA-CLIENTE
+               WHEN OTHER
+                   ADD 1 TO COUNT-ERRORES
+                   STRING "ACCION DESCONOCIDA PARA CLIENTE " TX-ID
+                       DELIMITED BY SIZE INTO MANTRPT-REGISTER
+                   WRITE MANTRPT-REGISTER
+           END-EVALUATE.
+
+       ALTA-CLIENTE.
+           MOVE TX-ID TO CLI-ID
+           MOVE TX-NOMBRE TO CLI-NOMBRE
+           MOVE TX-SALDO-INICIAL TO CLI-SALDO
+           MOVE TX-LIMITE-CREDITO TO CLI-LIMITE-CREDITO
+      *    REG-CLIMAST SE COMPARTE CON CAMBIO-CLIENTE/CONSULTA-CLIENTE
+      *    EN LA MISMA CORRIDA, QUE HACEN READ CLIMASTER ANTES; SIN
+      *    ESTE MOVE, UN ALTA PROCESADA DESPUES DE ESAS TRANSACCIONES
+      *    ESCRIBIRIA LA MONEDA DE UN CLIENTE AJENO EN VEZ DE SPACES
+           MOVE SPACES TO CLI-MONEDA
+           WRITE REG-CLIMAST
+           IF CLIMASTER-STATUS = '00'
+               ADD 1 TO COUNT-ALTAS
+               STRING "ALTA OK CLIENTE " TX-ID DELIMITED BY SIZE
+                   INTO MANTRPT-REGISTER
+           ELSE
+               ADD 1 TO COUNT-ERRORES
+               STRING "ALTA RECHAZADA, CLIENTE YA EXISTE " TX-ID
+                   DELIMITED BY SIZE INTO MANTRPT-REGISTER
+           END-IF
+           WRITE MANTRPT-REGISTER.
+
+       CAMBIO-CLIENTE.
+           MOVE TX-ID TO CLI-ID
+           READ CLIMASTER
+               INVALID KEY
+                   ADD 1 TO COUNT-ERRORES
+                   STRING "CAMBIO RECHAZADO, CLIENTE NO EXISTE " TX-ID
+                       DELIMITED BY SIZE INTO MANTRPT-REGISTER
+                   WRITE MANTRPT-REGISTER
+               NOT INVALID KEY
+                   MOVE TX-NOMBRE TO CLI-NOMBRE
+                   MOVE TX-LIMITE-CREDITO TO CLI-LIMITE-CREDITO
+                   REWRITE REG-CLIMAST
+                   ADD 1 TO COUNT-CAMBIOS
+                   STRING "CAMBIO OK CLIENTE " TX-ID DELIMITED BY SIZE
+                       INTO MANTRPT-REGISTER
+                   WRITE MANTRPT-REGISTER
+           END-READ.
+
+       CONSULTA-CLIENTE.
+           MOVE TX-ID TO CLI-ID
+           READ CLIMASTER
+               INVALID KEY
+                   ADD 1 TO COUNT-ERRORES
+                   STRING "CONSULTA: CLIENTE NO EXISTE " TX-ID
+                       DELIMITED BY SIZE INTO MANTRPT-REGISTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNT-CONSULTAS
+                   STRING "CLIENTE " CLI-ID " " CLI-NOMBRE
+                       " SALDO " CLI-SALDO
+                       " LIMITE " CLI-LIMITE-CREDITO
+                       DELIMITED BY SIZE INTO MANTRPT-REGISTER
+           END-READ
+           WRITE MANTRPT-REGISTER.
+       END PROGRAM PSA02.
