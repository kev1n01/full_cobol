@@ -0,0 +1,476 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CONCIL01.
+       AUTHOR. TEC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    FILOUT2 DE PROGRAM1 (REPORTE DE BLOQUEADOS); EL NOMBRE LO
+      *    ARMA 1250-CONSTRUIR-NOMBRE-ENTRADA CON LA MISMA FECHA DE
+      *    NEGOCIO CON LA QUE CORRIO PROGRAM1. SE ORDENA POR PAN EN
+      *    2000-ORDENAR-ENTRADAS ANTES DEL MATCH-MERGE (3000-CONCILIAR)
+           SELECT FILOUT2-ENTRADA ASSIGN TO WS-NOM-FILOUT2
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT2-ENT.
+
+           SELECT SD-FILOUT2 ASSIGN TO 'WRKF2.tmp'.
+
+           SELECT FILOUT2 ASSIGN TO 'FILOUT2_ORDENADO.tmp'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILOUT2.
+
+      *    FECACTVO DE CDCB14Q (ACTIVACIONES/ESTADO DE TARJETA POR PAN).
+      *    DESDE QUE CDCB14Q LA CONVIRTIO EN UN ARCHIVO INDEXADO POR
+      *    FA-PAN (HISTORICO ENTRE CORRIDAS, VER CDCB14Q SELECT
+      *    FECACTVO), LEERLA SECUENCIAL POR CLAVE YA LA DEVUELVE EN
+      *    ORDEN ASCENDENTE DE PAN, CON LA CABECERA 'HD' PRIMERO
+      *    (HDR-PAN-KEY EN BLANCOS) Y EL PIE 'TR' AL FINAL
+      *    (TRL-PAN-KEY EN 'Z'), ASI QUE YA NO HACE FALTA ORDENARLA
+      *    CON UN SORT COMO FILOUT2-ENTRADA
+           SELECT FECACTVO ASSIGN TO 'FECACTVO.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS FA-PAN
+              FILE STATUS IS FS-FECACTVO.
+
+      *    REPORTE DE DISCREPANCIAS ENTRE FILOUT2 Y FECACTVO
+           SELECT FILDISC ASSIGN TO WS-NOM-FILDISC
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILDISC.
+
+      *    FECHA DE NEGOCIO A CONCILIAR; SI VIENE EN CERO SE USA LA
+      *    FECHA DEL SISTEMA, IGUAL QUE PARMDIAS.txt EN PROGRAM1
+           SELECT FILPARM ASSIGN TO 'PARMCONCIL.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILPARM.
+
+      *    BITACORA DE ERRORES, COMPARTIDA CON PROGRAM1, CDCB14Q Y PSA01
+           SELECT FILAUDIT ASSIGN TO 'AUDITORIA.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FILAUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    ENTRADA SIN ORDENAR DE FILOUT2_<FECHA>.txt; SOLO SE USA COMO
+      *    FUENTE DEL SORT (2000-ORDENAR-ENTRADAS). MISMO LAYOUT QUE EL
+      *    PRODUCTOR REAL DE FILOUT2 (VER FD FILOUT2 MAS ABAJO Y
+      *    Casopractico/PROGRAM.cbl), NO UN PIC X SUELTO, PARA NO
+      *    TRUNCAR OU2-LOTE-ID NI NINGUN OTRO CAMPO DE EVOUT02
+       FD  FILOUT2-ENTRADA
+           RECORDING MODE IS F.
+       01  REG-FILOUT2-ENTRADA.
+           COPY EVOUT02 REPLACING LEADING ==OU2== BY ==F2E==.
+
+      *    ARCHIVO DE TRABAJO DE SORT PARA FILOUT2, ORDENADO POR
+      *    SDF2-PAN [=F2-PAN EN REG-OU02]; EL FILLER FINAL CUBRE EL
+      *    RESTO DE EVOUT02 (FEC-BLOQ+DES-BLOQ+LOTE-ID) PARA QUE EL
+      *    SORT NO TRUNQUE EL RENGLON AL PASARLO DE FILOUT2-ENTRADA A
+      *    FILOUT2
+       SD  SD-FILOUT2.
+       01  REG-SD-FILOUT2.
+           02 FILLER                PIC X(12).
+           02 SDF2-PAN               PIC X(16).
+           02 FILLER                PIC X(51).
+
+      *    REPORTE DE BLOQUEADOS DE PROGRAM1, YA ORDENADO POR PAN
+       FD  FILOUT2
+           RECORDING MODE IS F.
+       01  REG-OU02.
+           COPY EVOUT02 REPLACING LEADING ==OU2== BY ==F2==.
+
+      *    ACTIVACIONES/ESTADO DE TARJETA DE CDCB14Q, LEIDAS EN ORDEN
+      *    ASCENDENTE DE FA-PAN DIRECTO DEL INDICE (VER SELECT
+      *    FECACTVO ARRIBA). REG-HDR-FECACTVO Y REG-TRL-FECACTVO SON
+      *    LA MISMA AREA (REDEFINICION IMPLICITA POR SER OTRO 01 DE LA
+      *    FD), PARA LEER LA CABECERA/PIE SIN CONFUNDIRLOS CON UN
+      *    REGISTRO DE DETALLE
+       FD  FECACTVO.
+       01  REG-SALIDA.
+           COPY CDCFDREP REPLACING LEADING ==CDC== BY ==FA==.
+           02 FA-NUMPLAST            PIC 9(12).
+           02 FA-NUMBEN              PIC 9(05).
+           02 FA-LINEVENT            PIC X(02).
+       01  REG-HDR-FECACTVO.
+           02 HDR-TIPO-REG           PIC X(02).
+           02 FILLER                 PIC X(310).
+       01  REG-TRL-FECACTVO.
+           02 TRL-TIPO-REG           PIC X(02).
+           02 FILLER                 PIC X(310).
+
+       FD  FILDISC
+           RECORDING MODE IS F.
+       01  REG-DISC.
+           02 DISC-TIPO              PIC X(02). *> 01/02/03, VER 3300
+           02 FILLER                 PIC X(01) VALUE SPACE.
+           02 DISC-PAN               PIC X(22).
+           02 FILLER                 PIC X(01) VALUE SPACE.
+           02 DISC-NUMB              PIC X(12).
+           02 FILLER                 PIC X(01) VALUE SPACE.
+           02 DISC-MENSAJE           PIC X(50).
+
+       FD  FILPARM
+           RECORDING MODE IS F.
+       01  REG-PARM.
+           02 PARM-FECHA-NEGOCIO     PIC 9(8). *> FECHA A CONCILIAR;
+                                                *> 0 = USAR FECHA SISTEMA
+
+       FD  FILAUDIT
+           RECORDING MODE IS F.
+           COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+      *VARIABLES PARA SABER EL ESTADO DE LOS ARCHIVOS
+       01  WSF-STATUS.
+           05  FS-FILOUT2-ENT        PIC XX.
+           05  FS-FILOUT2            PIC XX.
+           05  FS-FECACTVO           PIC XX.
+           05  FS-FILDISC            PIC XX.
+           05  FS-FILPARM            PIC XX.
+           05  FS-FILAUDIT           PIC XX.
+
+      *VARIABLES PARA CONTROLAR FIN DE LECTURA
+       01  EOF-FLAGS.
+           05  FIN-FILOUT2           PIC X VALUE 'N'.
+               88 FIN-FILOUT2-OK              VALUE 'S'.
+           05  FIN-FECACTVO          PIC X VALUE 'N'.
+               88 FIN-FECACTVO-OK             VALUE 'S'.
+
+      *VARIABLES PARA CONTAR REGISTROS
+       01  WSC-COUNTERS.
+           05  COUNT-FILOUT2         PIC 9(07) COMP VALUE ZEROS.
+           05  COUNT-FECACTVO        PIC 9(07) COMP VALUE ZEROS.
+           05  COUNT-CONCORDANCIAS   PIC 9(07) COMP VALUE ZEROS.
+           05  COUNT-DISCREPANCIAS   PIC 9(07) COMP VALUE ZEROS.
+
+      *VARIABLES PARA GRABAR-AUDITORIA (VER 9400-GRABAR-AUDITORIA)
+       01 WS-AUDIT-VARIABLES.
+           05 WS-AUDIT-RUTINA       PIC X(20) VALUE SPACES.
+           05 WS-AUDIT-ACCION       PIC X(20) VALUE SPACES.
+           05 WS-AUDIT-STATUS       PIC X(02) VALUE SPACES.
+           05 WS-AUDIT-MENSAJE      PIC X(40) VALUE SPACES.
+
+      *VARIABLES PARA MANEJO DE FECHAS
+       01 WS-HORA-SISTEMA           PIC 9(8).
+
+       01 WS-FECHA-ACTUAL.
+           05 WS-FECHA-YYYYMMDD     PIC 9(8).
+           05 WS-FECHA-DISPLAY.
+               10 WS-DD             PIC 9(2).
+               10 FILLER            PIC X VALUE '/'.
+               10 WS-MM             PIC 9(2).
+               10 FILLER            PIC X VALUE '/'.
+               10 WS-YYYY           PIC 9(4).
+           05 WS-HORA-DISPLAY.
+              10 HH                  PIC 9(02).
+              10 FILLER              PIC X(01)   VALUE ':'.
+              10 MM                  PIC 9(02).
+              10 FILLER              PIC X(01)   VALUE ':'.
+              10 SS                  PIC 9(02).
+
+      *NOMBRES DE LOS ARCHIVOS DE ENTRADA/SALIDA, ARMADOS EN TIEMPO DE
+      *EJECUCION CON LA FECHA DE NEGOCIO (VER
+      *1250-CONSTRUIR-NOMBRE-ENTRADA)
+       01 WS-NOM-FILOUT2            PIC X(40).
+       01 WS-NOM-FILDISC            PIC X(40).
+
+      *PAN DE LA ULTIMA CONCORDANCIA/DISCREPANCIA, PARA LOS MENSAJES
+       01 WS-PAN-16                 PIC X(16).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------+
+       0000-MAIN-PROCESS.
+      *----------------------------------------------------------------+
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-ORDENAR-ENTRADAS
+           PERFORM 3000-CONCILIAR-X-PAN
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+      *----------------------------------------------------------------+
+       1000-INICIALIZAR.
+      *----------------------------------------------------------------+
+           DISPLAY '======================================='
+           DISPLAY ' INICIANDO CONCILIACION FILOUT2/FECACTVO'
+           DISPLAY '======================================='
+           PERFORM 1100-OBTENER-FECHA-ACTUAL
+           PERFORM 1150-LEER-PARAMETRO-FECHA
+           PERFORM 1250-CONSTRUIR-NOMBRE-ENTRADA
+           PERFORM 1310-ABRIR-AUDITORIA.
+
+      *----------------------------------------------------------------+
+       1100-OBTENER-FECHA-ACTUAL.
+      *----------------------------------------------------------------+
+           COPY GDATETIME.
+
+      *----------------------------------------------------------------+
+       1150-LEER-PARAMETRO-FECHA.
+      *----------------------------------------------------------------+
+      *    PERMITE CONCILIAR UN DIA DISTINTO AL DE HOY, LEYENDO EL
+      *    PRIMER REGISTRO DE PARMCONCIL.txt; SI VIENE EN CERO [O EL
+      *    ARCHIVO NO EXISTE] SE USA LA FECHA DEL SISTEMA YA OBTENIDA
+      *    EN 1100-OBTENER-FECHA-ACTUAL. DEBE COINCIDIR CON LA FECHA
+      *    DE NEGOCIO CON LA QUE CORRIO PROGRAM1 PARA ESA CORRIDA
+           OPEN INPUT FILPARM
+           IF FS-FILPARM = '00'
+               READ FILPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-FECHA-NEGOCIO NOT = 0
+                           MOVE PARM-FECHA-NEGOCIO TO WS-FECHA-YYYYMMDD
+                           MOVE WS-FECHA-YYYYMMDD(1:4) TO WS-YYYY
+                           MOVE WS-FECHA-YYYYMMDD(5:2) TO WS-MM
+                           MOVE WS-FECHA-YYYYMMDD(7:2) TO WS-DD
+                           DISPLAY 'FECHA DE NEGOCIO FORZADA POR '
+                                   'PARMCONCIL.txt: ' WS-FECHA-YYYYMMDD
+                       END-IF
+               END-READ
+               CLOSE FILPARM
+           ELSE
+               DISPLAY 'PARMCONCIL.txt NO ENCONTRADO, SE USA LA '
+                       'FECHA DEL SISTEMA: ' WS-FECHA-YYYYMMDD
+           END-IF.
+
+      *----------------------------------------------------------------+
+       1250-CONSTRUIR-NOMBRE-ENTRADA.
+      *----------------------------------------------------------------+
+      *    MISMO PATRON DE NOMBRES DE 1250-CONSTRUIR-NOMBRES-ARCHIVOS
+      *    EN PROGRAM1, PARA RECONSTRUIR EL NOMBRE DE FILOUT2 DE LA
+      *    FECHA DE NEGOCIO QUE SE ESTA CONCILIANDO
+           STRING 'FILOUT2_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILOUT2
+           STRING 'DISCREPANCIAS_CONCIL_' WS-FECHA-YYYYMMDD '.txt'
+               DELIMITED BY SIZE INTO WS-NOM-FILDISC.
+
+      *----------------------------------------------------------------+
+       1310-ABRIR-AUDITORIA.
+      *----------------------------------------------------------------+
+      *    AUDITORIA.txt ES COMPARTIDA CON PROGRAM1, CDCB14Q Y PSA01;
+      *    SE ABRE EN EXTEND Y, SI TODAVIA NO EXISTE, SE CREA PRIMERO
+      *    CON EL MISMO PATRON DE "CREAR SI NO EXISTE" YA USADO EN
+      *    ESOS PROGRAMAS
+           OPEN EXTEND FILAUDIT
+           IF FS-FILAUDIT = '35'
+               OPEN OUTPUT FILAUDIT
+               CLOSE FILAUDIT
+               OPEN EXTEND FILAUDIT
+           END-IF.
+
+      *----------------------------------------------------------------+
+       2000-ORDENAR-ENTRADAS.
+      *----------------------------------------------------------------+
+      *    ORDENA FILOUT2_<FECHA>.txt POR PAN ANTES DEL MATCH-MERGE
+      *    (3000-CONCILIAR-X-PAN), IGUAL QUE CDCB14Q ORDENA
+      *    FTOTT09I/FFECACTI EN 1011-ORDENAR-ENTRADAS. FECACTVO.dat YA
+      *    NO SE ORDENA AQUI: ES UN ARCHIVO INDEXADO POR FA-PAN (VER
+      *    SELECT FECACTVO) Y 3110/3111-LEER-FECACTVO LO RECORREN
+      *    SECUENCIAL, LO QUE YA LO DEVUELVE EN ORDEN DE CLAVE
+           SORT SD-FILOUT2
+               ON ASCENDING KEY SDF2-PAN
+               USING FILOUT2-ENTRADA
+               GIVING FILOUT2
+           IF SORT-RETURN NOT = 0
+               MOVE '2000-ORDENAR-ENTRADAS' TO WS-AUDIT-RUTINA
+               MOVE 'SORT FILOUT2' TO WS-AUDIT-ACCION
+               MOVE '  ' TO WS-AUDIT-STATUS
+               MOVE 'SORT DE FILOUT2 TERMINO EN ERROR' TO
+                   WS-AUDIT-MENSAJE
+               PERFORM 9400-GRABAR-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3000-CONCILIAR-X-PAN.
+      *----------------------------------------------------------------+
+           OPEN INPUT FILOUT2 FECACTVO
+           OPEN OUTPUT FILDISC
+           IF FS-FILOUT2 NOT = '00' OR FS-FECACTVO NOT = '00' OR
+              FS-FILDISC NOT = '00'
+               DISPLAY 'ERROR AL ABRIR ARCHIVOS DE CONCILIACION'
+               MOVE '3000-CONCILIAR-X-PAN' TO WS-AUDIT-RUTINA
+               MOVE 'OPEN ARCHIVOS CONCILIACION' TO WS-AUDIT-ACCION
+               MOVE '  ' TO WS-AUDIT-STATUS
+               MOVE 'ERROR AL ABRIR UNO O MAS ARCHIVOS' TO
+                   WS-AUDIT-MENSAJE
+               PERFORM 9400-GRABAR-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 3100-LEER-FILOUT2
+           PERFORM 3110-LEER-FECACTVO
+           PERFORM 3300-MATCHING-X-PAN
+               UNTIL FIN-FILOUT2-OK AND FIN-FECACTVO-OK
+
+           CLOSE FILOUT2 FECACTVO FILDISC.
+
+      *----------------------------------------------------------------+
+       3100-LEER-FILOUT2.
+      *----------------------------------------------------------------+
+           READ FILOUT2
+               AT END
+                   SET FIN-FILOUT2-OK TO TRUE
+                   MOVE HIGH-VALUES TO F2-PAN
+           END-READ
+           EVALUATE FS-FILOUT2
+           WHEN '00'
+                ADD 1 TO COUNT-FILOUT2
+           WHEN '10'
+                CONTINUE
+           WHEN OTHER
+                MOVE '3100-LEER-FILOUT2' TO WS-AUDIT-RUTINA
+                MOVE 'READ FILOUT2 ORDENADO' TO WS-AUDIT-ACCION
+                MOVE FS-FILOUT2 TO WS-AUDIT-STATUS
+                MOVE 'ERROR LEYENDO FILOUT2 ORDENADO' TO
+                    WS-AUDIT-MENSAJE
+                PERFORM 9400-GRABAR-AUDITORIA
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------+
+       3110-LEER-FECACTVO.
+      *----------------------------------------------------------------+
+      *    SALTA LOS REGISTROS DE CABECERA 'HD' Y PIE 'TR' QUE CDCB14Q
+      *    AGREGA A FECACTVO.dat (VER 1008/1009-GRABAR-CABECERA/
+      *    TRAILER-FECACTVO EN CDCB14Q); SOLO INTERESAN LOS DE DETALLE
+           PERFORM 3111-LEER-UN-REGISTRO-FECACTVO
+           PERFORM UNTIL FIN-FECACTVO-OK
+                       OR (HDR-TIPO-REG NOT = 'HD' AND
+                           TRL-TIPO-REG NOT = 'TR')
+               PERFORM 3111-LEER-UN-REGISTRO-FECACTVO
+           END-PERFORM.
+
+      *----------------------------------------------------------------+
+       3111-LEER-UN-REGISTRO-FECACTVO.
+      *----------------------------------------------------------------+
+           READ FECACTVO
+               AT END
+                   SET FIN-FECACTVO-OK TO TRUE
+                   MOVE HIGH-VALUES TO FA-PAN
+           END-READ
+           EVALUATE FS-FECACTVO
+           WHEN '00'
+                ADD 1 TO COUNT-FECACTVO
+           WHEN '10'
+                CONTINUE
+           WHEN OTHER
+                MOVE '3111-LEER-FECACTVO' TO WS-AUDIT-RUTINA
+                MOVE 'READ FECACTVO ORDENADO' TO WS-AUDIT-ACCION
+                MOVE FS-FECACTVO TO WS-AUDIT-STATUS
+                MOVE 'ERROR LEYENDO FECACTVO ORDENADO' TO
+                    WS-AUDIT-MENSAJE
+                PERFORM 9400-GRABAR-AUDITORIA
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------+
+       3300-MATCHING-X-PAN.
+      *----------------------------------------------------------------+
+      *    MATCH-MERGE CLASICO POR PAN [IGUAL AL PATRON DE CDCB14Q,
+      *    2001-MATCHING-X-PAN], ASUMIENDO QUE FILOUT2 Y FECACTVO
+      *    LLEGARON ORDENADOS ASCENDENTE [GARANTIZADO POR EL SORT DE
+      *    2000-ORDENAR-ENTRADAS]. F2-PAN TIENE 16 POSICIONES Y FA-PAN
+      *    22; SE COMPARAN LAS PRIMERAS 16 DE FA-PAN, QUE ES DONDE
+      *    CDCB14Q GUARDA EL PAN VISIBLE DE LA TARJETA
+           IF FIN-FILOUT2-OK AND FIN-FECACTVO-OK
+               CONTINUE
+           ELSE
+               EVALUATE TRUE
+               WHEN F2-PAN = FA-PAN(1:16)
+                    PERFORM 3310-VERIFICAR-CONCORDANCIA
+                    PERFORM 3100-LEER-FILOUT2
+                    PERFORM 3110-LEER-FECACTVO
+               WHEN F2-PAN < FA-PAN(1:16)
+                    PERFORM 3320-REPORTAR-SIN-FECACTVO
+                    PERFORM 3100-LEER-FILOUT2
+               WHEN OTHER
+                    PERFORM 3330-REPORTAR-SIN-FILOUT2
+                    PERFORM 3110-LEER-FECACTVO
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3310-VERIFICAR-CONCORDANCIA.
+      *----------------------------------------------------------------+
+      *    LA MISMA PAN APARECE BLOQUEADA EN FILOUT2; FECACTVO DEBE
+      *    REFLEJAR ESE BLOQUEO EN FA-CODBLOQ-TAR. SI FECACTVO TODAVIA
+      *    MUESTRA LA TARJETA SIN CODIGO DE BLOQUEO, CDCB14Q AUN NO
+      *    RECIBIO LA ACTUALIZACION DE PROGRAM1
+           IF FA-CODBLOQ-TAR = 0
+               MOVE '03' TO DISC-TIPO
+               MOVE F2-PAN TO DISC-PAN
+               MOVE F2-NUMB TO DISC-NUMB
+               MOVE 'BLOQUEADA EN FILOUT2, SIN BLOQUEO EN FECACTVO' TO
+                   DISC-MENSAJE
+               WRITE REG-DISC
+               ADD 1 TO COUNT-DISCREPANCIAS
+           ELSE
+               ADD 1 TO COUNT-CONCORDANCIAS
+           END-IF.
+
+      *----------------------------------------------------------------+
+       3320-REPORTAR-SIN-FECACTVO.
+      *----------------------------------------------------------------+
+      *    LA PAN ESTA BLOQUEADA EN FILOUT2 Y NO HAY NINGUN REGISTRO DE
+      *    ESA PAN EN FECACTVO [LA PAN DE FECACTVO QUE SIGUE EN EL
+      *    ORDEN ES MAYOR]
+           MOVE '01' TO DISC-TIPO
+           MOVE F2-PAN TO DISC-PAN
+           MOVE F2-NUMB TO DISC-NUMB
+           MOVE 'BLOQUEADA EN FILOUT2, SIN REGISTRO EN FECACTVO' TO
+               DISC-MENSAJE
+           WRITE REG-DISC
+           ADD 1 TO COUNT-DISCREPANCIAS.
+
+      *----------------------------------------------------------------+
+       3330-REPORTAR-SIN-FILOUT2.
+      *----------------------------------------------------------------+
+      *    HAY UNA PAN EN FECACTVO QUE NO APARECIO EN FILOUT2; SOLO ES
+      *    DISCREPANCIA SI FECACTVO LA MUESTRA BLOQUEADA [SI NO, ES
+      *    UNA TARJETA SIN NOVEDAD Y NO TIENE POR QUE ESTAR EN FILOUT2]
+           IF FA-CODBLOQ-TAR NOT = 0
+               MOVE '02' TO DISC-TIPO
+               MOVE FA-PAN TO DISC-PAN
+               MOVE FA-NUM-CTA TO DISC-NUMB
+               MOVE 'BLOQUEADA EN FECACTVO, SIN REPORTAR EN FILOUT2' TO
+                   DISC-MENSAJE
+               WRITE REG-DISC
+               ADD 1 TO COUNT-DISCREPANCIAS
+           END-IF.
+
+      *----------------------------------------------------------------+
+       9000-FINALIZAR.
+      *----------------------------------------------------------------+
+           DISPLAY '======================================='
+           DISPLAY '   RESULTADO DE LA CONCILIACION        '
+           DISPLAY '======================================='
+           DISPLAY ' REGISTROS FILOUT2 LEIDOS  : ' COUNT-FILOUT2
+           DISPLAY ' REGISTROS FECACTVO LEIDOS : ' COUNT-FECACTVO
+           DISPLAY ' PAN CONCORDANTES          : ' COUNT-CONCORDANCIAS
+           DISPLAY ' DISCREPANCIAS DETECTADAS  : ' COUNT-DISCREPANCIAS
+           DISPLAY '======================================='
+           CLOSE FILAUDIT.
+
+      *----------------------------------------------------------------+
+       9400-GRABAR-AUDITORIA.
+      *----------------------------------------------------------------+
+      *    UN RENGLON EN AUDITORIA.txt POR ERROR TECNICO; WS-AUDIT-
+      *    RUTINA/ACCION/STATUS/MENSAJE SE CARGAN ANTES DE LLAMAR A
+      *    ESTE PARRAFO
+           MOVE SPACES TO REG-AUDITLOG
+           MOVE WS-FECHA-YYYYMMDD TO AUD-FECHA
+           MOVE WS-HORA-SISTEMA(1:6) TO AUD-HORA
+           MOVE 'CONCIL01' TO AUD-PROGRAMA
+           MOVE WS-AUDIT-RUTINA TO AUD-RUTINA
+           MOVE WS-AUDIT-ACCION TO AUD-ACCION
+           MOVE WS-AUDIT-STATUS TO AUD-STATUS
+           MOVE WS-AUDIT-MENSAJE TO AUD-MENSAJE
+           WRITE REG-AUDITLOG.
